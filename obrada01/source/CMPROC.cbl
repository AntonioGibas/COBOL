@@ -16,6 +16,12 @@
            SELECT REPORT1 ASSIGN TO OUTFL2
                   ORGANIZATION IS SEQUENTIAL.
 
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CKPFL
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO REJFL
+                  ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD CHAMPION-FILE.
@@ -27,6 +33,20 @@
        FD REPORT1.
        01 CHAMPION-REPORT PIC X(100).
 
+      * Periodicno snima zadnji uspjesno ucitani redni broj ulaznog
+      * zapisa (i njegovo ime) kako bi restart mogao preskociti
+      * zapise koji su vec ucitani u CHAMPION-VSAM.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RRN          PIC 9(8).
+           05 FILLER            PIC X       VALUE SPACE.
+           05 CKPT-CHAMP-NAME   PIC X(30).
+
+      * Ulazni zapisi koji ne produ validaciju (npr. prazan kljuc)
+      * zavrsavaju ovdje umjesto u CHAMPION-VSAM.
+       FD REJECT-FILE.
+       01 REJECT-RECORD         PIC X(100).
+
        WORKING-STORAGE SECTION.
 
       * STRUKTURA ZA ERROR-HANDLING VSAM POVRATNIH PODATAKA.
@@ -34,71 +54,574 @@
            88 VSAM-OK      VALUE "00".
            88 VSAM-DUPKEY  VALUE "22".
 
+       01 UPDATED-CHAMPS  PIC 9(5) VALUE ZEROS.
+
        01 EOF-FLAG PIC X VALUE 'N'.
            88 END-OF-FILE VALUE 'Y'.
 
        01 TOTAL-CHAMPS PIC 9(5) VALUE ZEROS.
        01 DUPLICATE-CHAMPS PIC 9(5) VALUE ZEROS.
+       01 REJECTED-CHAMPS PIC 9(5) VALUE ZEROS.
+
+       01 WS-VALID-FLAG    PIC X VALUE 'Y'.
+           88 RECORD-IS-VALID VALUE 'Y'.
 
        01 TEMP-REPORT-LINE PIC X(100).
 
-       PROCEDURE DIVISION.
+      * Datum/vrijeme pokretanja za zaglavlje REPORT1, popunjava ga
+      * zajednicki DTSTAMP potprogram (vidi CBLTYPE-ov DATE-TIME-STRUCT).
+       01 WS-RUN-TIMESTAMP.
+           05 WS-RT-DAY             PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-RT-MONTH           PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-RT-YEAR            PIC 9(4).
+           05 FILLER                PIC X      VALUE SPACE.
+           05 WS-RT-HOURS           PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-RT-MINUTES         PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-RT-SECCONDS        PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-RT-MILISECCONDS    PIC 99.
+
+      * Podaci za restart/checkpoint.
+       01 CKPT-EOF-FLAG           PIC X VALUE 'N'.
+           88 CKPT-AT-EOF          VALUE 'Y'.
+       01 WS-CHECKPOINT-INTERVAL  PIC 9(5) VALUE 100.
+       01 WS-CHECKPOINT-RRN       PIC 9(8) VALUE ZEROS.
+       01 WS-RESTART-RRN          PIC 9(8) VALUE ZEROS.
+       01 WS-RESTART-NAME         PIC X(30) VALUE SPACES.
+       01 WS-SKIP-COUNT           PIC 9(8) VALUE ZEROS.
+
+       01 WS-DETAIL-TAG           PIC X(9) VALUE SPACES.
+
+      * Razlog odbijanja - postavlja ga pozivatelj REJECT-CHAMPION-PARA
+      * prije PERFORM-a, tako da odbaceni zapis u REJFL i DISPLAY
+      * prikazuju stvarni uzrok (krivi raspored retka naspram prazne
+      * poslovne vrijednosti CHAMP-NAME) umjesto jedne opce poruke.
+       01 WS-REJECT-REASON        PIC X(30) VALUE SPACES.
+
+      * Audit trag za ovo pokretanje - vidi shared/copylib/AUDITLOG i
+      * shared/source/WRITELOG.
+       01 WS-START-TIMESTAMP.
+           05 WS-ST-DAY             PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-ST-MONTH           PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-ST-YEAR            PIC 9(4).
+           05 FILLER                PIC X      VALUE SPACE.
+           05 WS-ST-HOURS           PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ST-MINUTES         PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ST-SECCONDS        PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ST-MILISECCONDS    PIC 99.
+           COPY AUDITLOG.
+
+      * Strukturirani zapis o gresci - vidi shared/copylib/EXCPTLOG i
+      * shared/source/WRITEEXC.
+           COPY EXCPTLOG.
+
+      * Zahtjev za provjeru ulaznog zapisa prije rastavljanja na
+      * polja - vidi shared/copylib/RECVALID i shared/source/
+      * VALIDREC.
+           COPY RECVALID.
+
+      * Struktura i paragrafi za rastavljanje PARMD na
+      * kljuc=vrijednost parove - po uzoru na TASK5C-ov
+      * PARSE-PARMD-PARA / PPLATE1-ov APPLY-PARM-COUNT-PARA.
+       01  WS-PARMD                      PIC X(255).
+       01  WS-PARM-LEN                   PIC 9(3).
+
+       01  WS-MAX-KEYWORDS               PIC 9(4) VALUE 10.
+       01  WS-KW-COUNT                   PIC 9(4) VALUE 0.
+       01  KEYWORD-TABLE.
+           02 KEYWORD-ENTRY OCCURS 1 TO 10 TIMES
+                             DEPENDING ON WS-KW-COUNT
+                             INDEXED BY KW-IDX.
+              03 KW-NAME        PIC X(30).
+              03 KW-VALUE       PIC X(30).
+              03 KW-VALID       PIC X VALUE 'Y'.
+                 88 KW-IS-VALID VALUE 'Y'.
+
+       01  WS-PAIR-START                 PIC 9(3).
+       01  WS-PAIR-END                   PIC 9(3).
+       01  WS-PAIR-LEN                   PIC 9(3).
+       01  WS-EQ-POS                     PIC 9(3).
+       01  WS-PAIR                       PIC X(61).
+
+      * Rezim suhog pokretanja (DRYRUN=Y) - pokrece svu istu
+      * validacijsku/brojacku logiku, ali preskace stvarni upis u
+      * CHAMPION-VSAM (vidi WRITE-VSAM/UPDATE-VSAM).
+       01  WS-DRY-RUN-FLAG               PIC X VALUE 'N'.
+           88 DRY-RUN                    VALUE 'Y'.
+
+       LINKAGE SECTION.
+      * Struktura za zaprimanje parametara iz PARM statementa JCL-a.
+       01 PARMDATA.
+           05 PARML           PIC 9(4) USAGE COMP.
+           05 PARMD           PIC X(255).
+
+       PROCEDURE DIVISION USING PARMDATA.
        MAIN-PARAGRAPH.
+           MOVE 0 TO RETURN-CODE.
+           CALL "DTSTAMP" USING WS-START-TIMESTAMP.
+
+           IF PARML > 0
+               PERFORM PARSE-PARMD-PARA THRU PARSE-PARMD-PARA-EXIT
+               PERFORM APPLY-PARM-DRYRUN-PARA
+                       THRU APPLY-PARM-DRYRUN-PARA-EXIT
+           END-IF.
+
+           IF DRY-RUN
+               DISPLAY "CMPROC - DRY RUN MODE - NO VSAM WRITES"
+           END-IF.
+
+           PERFORM READ-CHECKPOINT-PARA THRU READ-CHECKPOINT-PARA-EXIT.
+
            OPEN INPUT CHAMPION-FILE.
-           OPEN OUTPUT CHAMPION-VSAM.
+
+      * U DRYRUN modu CHAMPION-VSAM se samo cita (nikad ne pise), pa
+      * ocekuje da skup podataka vec postoji iz prethodnog pravog
+      * pokretanja - suhi test praznog VSAM-a nema smisla.
+           IF DRY-RUN
+               OPEN INPUT CHAMPION-VSAM
+           ELSE
+               IF WS-RESTART-RRN > 0
+                   OPEN I-O CHAMPION-VSAM
+               ELSE
+                   OPEN OUTPUT CHAMPION-VSAM
+               END-IF
+           END-IF.
+
            OPEN OUTPUT REPORT1.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           OPEN OUTPUT REJECT-FILE.
 
-           READ CHAMPION-FILE
-               AT END SET END-OF-FILE TO TRUE
-           END-READ.
+           MOVE "CHAMPION PROCESSING DETAIL" TO CHAMPION-REPORT.
+           WRITE CHAMPION-REPORT.
+
+           IF WS-RESTART-RRN > 0
+               DISPLAY "RESTART DETECTED - SKIPPING " WS-RESTART-RRN
+                       " ALREADY-LOADED RECORDS (LAST: "
+                       FUNCTION TRIM(WS-RESTART-NAME) ")"
+               PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                       UNTIL WS-SKIP-COUNT > WS-RESTART-RRN
+                   READ CHAMPION-FILE
+                       AT END SET END-OF-FILE TO TRUE
+                   END-READ
+                   IF NOT END-OF-FILE
+                       ADD 1 TO WS-CHECKPOINT-RRN
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF NOT END-OF-FILE
+               READ CHAMPION-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-IF.
 
            PERFORM UNTIL END-OF-FILE
+               ADD 1 TO WS-CHECKPOINT-RRN
                PERFORM WRITE-VSAM THROUGH WRITE-VSAM-EXIT
+
+               IF NOT DRY-RUN
+                   AND FUNCTION MOD(WS-CHECKPOINT-RRN,
+                                    WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT-PARA
+                           THRU WRITE-CHECKPOINT-PARA-EXIT
+               END-IF
+
                READ CHAMPION-FILE
                    AT END SET END-OF-FILE TO TRUE
                END-READ
            END-PERFORM.
 
+      * Checkpointing se odnosi na nastavak stvarnog upisa u
+      * CHAMPION-VSAM - u DRYRUN modu se nista ne upisuje pa ni
+      * checkpoint zapis nema smisla snimiti.
+           IF WS-CHECKPOINT-RRN > 0 AND NOT DRY-RUN
+               PERFORM WRITE-CHECKPOINT-PARA
+                       THRU WRITE-CHECKPOINT-PARA-EXIT
+           END-IF.
+
            PERFORM WRITE-REPORT THROUGH WRITE-REPORT-EXIT.
+           PERFORM WRITE-LOG-PARA THRU WRITE-LOG-PARA-EXIT.
 
            CLOSE CHAMPION-FILE.
            CLOSE CHAMPION-VSAM.
            CLOSE REPORT1.
-           STOP RUN.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE REJECT-FILE.
+      * GOBACK umjesto STOP RUN - kao samostalan batch korak zavrsava
+      * jednako kao STOP RUN, ali omogucuje da DAILYCTL ovaj program
+      * pozove i kao potprogram (vidi shared/source/DAILYCTL.cbl).
+           GOBACK.
+
+      * Rastavlja PARMD na kljuc=vrijednost parove odvojene zarezima,
+      * npr. "DRYRUN=Y", i puni KEYWORD-TABLE - vidi TASK5C.
+       PARSE-PARMD-PARA.
+           MOVE SPACES TO WS-PARMD.
+           MOVE PARMD(1:PARML) TO WS-PARMD.
+           MOVE PARML TO WS-PARM-LEN.
+
+           MOVE 1 TO WS-PAIR-START.
+
+           PERFORM UNTIL WS-PAIR-START > WS-PARM-LEN
+                   OR WS-KW-COUNT >= WS-MAX-KEYWORDS
+
+               MOVE WS-PAIR-START TO WS-PAIR-END
+               PERFORM UNTIL WS-PAIR-END > WS-PARM-LEN
+                       OR WS-PARMD(WS-PAIR-END:1) = ','
+                   ADD 1 TO WS-PAIR-END
+               END-PERFORM
+
+               COMPUTE WS-PAIR-LEN = WS-PAIR-END - WS-PAIR-START
+               IF WS-PAIR-LEN > 0
+                   ADD 1 TO WS-KW-COUNT
+                   MOVE SPACES TO WS-PAIR
+                   MOVE WS-PARMD(WS-PAIR-START:WS-PAIR-LEN) TO WS-PAIR
+                   PERFORM SPLIT-PAIR-PARA THRU SPLIT-PAIR-PARA-EXIT
+               END-IF
+
+               COMPUTE WS-PAIR-START = WS-PAIR-END + 1
+           END-PERFORM.
+
+       PARSE-PARMD-PARA-EXIT.
+           EXIT.
+
+      * Rastavlja jedan "kljuc=vrijednost" par na KW-NAME i KW-VALUE.
+      * Par bez '=' se oznacava kao nevaljan (KW-VALID = 'N').
+       SPLIT-PAIR-PARA.
+           MOVE 0 TO WS-EQ-POS.
+           INSPECT WS-PAIR TALLYING WS-EQ-POS
+               FOR CHARACTERS BEFORE INITIAL '='.
+
+           IF WS-EQ-POS = 0 OR WS-EQ-POS >= LENGTH OF WS-PAIR - 1
+               MOVE FUNCTION TRIM(WS-PAIR) TO KW-NAME(WS-KW-COUNT)
+               MOVE SPACES TO KW-VALUE(WS-KW-COUNT)
+               MOVE 'N' TO KW-VALID(WS-KW-COUNT)
+           ELSE
+               MOVE WS-PAIR(1:WS-EQ-POS) TO KW-NAME(WS-KW-COUNT)
+               MOVE WS-PAIR(WS-EQ-POS + 2:) TO KW-VALUE(WS-KW-COUNT)
+               MOVE 'Y' TO KW-VALID(WS-KW-COUNT)
+           END-IF.
+
+       SPLIT-PAIR-PARA-EXIT.
+           EXIT.
+
+      * Trazi DRYRUN kljuc u KEYWORD-TABLE i, ako mu je vrijednost
+      * Y ili YES, postavlja WS-DRY-RUN-FLAG.
+       APPLY-PARM-DRYRUN-PARA.
+           PERFORM VARYING KW-IDX FROM 1 BY 1
+                   UNTIL KW-IDX > WS-KW-COUNT
+               IF KW-IS-VALID(KW-IDX)
+                       AND FUNCTION TRIM(KW-NAME(KW-IDX)) = "DRYRUN"
+                   IF FUNCTION TRIM(KW-VALUE(KW-IDX)) = "Y"
+                           OR FUNCTION TRIM(KW-VALUE(KW-IDX)) = "YES"
+                       MOVE 'Y' TO WS-DRY-RUN-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       APPLY-PARM-DRYRUN-PARA-EXIT.
+           EXIT.
+
+      * Ucitava zadnji zapisani checkpoint (ako postoji) iz
+      * prethodnog pokretanja programa.
+       READ-CHECKPOINT-PARA.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           READ CHECKPOINT-FILE
+               AT END SET CKPT-AT-EOF TO TRUE
+           END-READ.
+
+           PERFORM UNTIL CKPT-AT-EOF
+               MOVE CKPT-RRN        TO WS-RESTART-RRN
+               MOVE CKPT-CHAMP-NAME TO WS-RESTART-NAME
+               READ CHECKPOINT-FILE
+                   AT END SET CKPT-AT-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CHECKPOINT-FILE.
+
+       READ-CHECKPOINT-PARA-EXIT.
+           EXIT.
+
+      * Upisuje trenutno stanje obrade kao novi checkpoint zapis.
+       WRITE-CHECKPOINT-PARA.
+           MOVE WS-CHECKPOINT-RRN TO CKPT-RRN.
+           MOVE CHAMP-NAME        TO CKPT-CHAMP-NAME.
+           WRITE CHECKPOINT-RECORD.
+
+       WRITE-CHECKPOINT-PARA-EXIT.
+           EXIT.
 
        WRITE-VSAM.
-           INITIALIZE CHAMPION-DETAIL REPLACING NUMERIC DATA BY ZEROS
-            ALPHANUMERIC DATA BY SPACES.
-           MOVE CHAMPION-NAME TO CHAMP-NAME.
-           WRITE CHAMPION-DETAIL
-           INVALID KEY
-                ADD 1 TO DUPLICATE-CHAMPS
-                DISPLAY "DUPLICATE KEY: " CHAMP-NAME
-            NOT INVALID KEY
-                ADD 1 TO TOTAL-CHAMPS
-                DISPLAY "CHAMPION ADDED ..." CHAMP-NAME
-           END-WRITE.
-
-           IF NOT VSAM-OK
-               DISPLAY "VSAM ERROR: " VSAM-STATUS
+           PERFORM VALIDATE-INPUT-LAYOUT-PARA
+                   THRU VALIDATE-INPUT-LAYOUT-PARA-EXIT.
+
+           IF RV-RECORD-INVALID
+               MOVE RV-REJECT-REASON TO WS-REJECT-REASON
+               PERFORM REJECT-CHAMPION-PARA
+                       THRU REJECT-CHAMPION-PARA-EXIT
+           ELSE
+               PERFORM VALIDATE-CHAMPION-PARA
+                       THRU VALIDATE-CHAMPION-PARA-EXIT
+
+               IF NOT RECORD-IS-VALID
+                   MOVE "INVALID CHAMP-NAME" TO WS-REJECT-REASON
+                   PERFORM REJECT-CHAMPION-PARA
+                           THRU REJECT-CHAMPION-PARA-EXIT
+               ELSE
+                   INITIALIZE CHAMPION-DETAIL
+                       REPLACING NUMERIC DATA BY ZEROS
+                                 ALPHANUMERIC DATA BY SPACES
+                   MOVE CHAMPION-NAME   TO CHAMP-NAME
+                   MOVE CHAMPION-TEAM   TO CHAMP-TEAM
+                   MOVE CHAMPION-REGION TO CHAMP-REGION
+                   MOVE CHAMPION-ROLE   TO CHAMP-ROLE
+                   MOVE CHAMPION-TITLES TO CHAMP-TITLES
+
+      * U DRYRUN modu se ne pise u CHAMPION-VSAM - samo se citanjem
+      * utvrdi bi li zapis bio dodan ili bi naisao na duplikat.
+                   IF DRY-RUN
+                       PERFORM CHECK-VSAM-DRYRUN-PARA
+                               THRU CHECK-VSAM-DRYRUN-PARA-EXIT
+                   ELSE
+                       WRITE CHAMPION-DETAIL
+                       INVALID KEY
+      * Duplikat kljuca ide na UPDATE-VSAM; svaka druga INVALID KEY
+      * greska (npr. puni VSAM) ide izravno na prijavu greske, bez
+      * pokusaja citanja/azuriranja zapisa koji mozda i ne postoji.
+                           IF VSAM-DUPKEY
+                               PERFORM UPDATE-VSAM
+                                       THROUGH UPDATE-VSAM-EXIT
+                           ELSE
+                               DISPLAY "VSAM ERROR: " VSAM-STATUS
+                               MOVE "WRITE-VSAM" TO EXC-PARAGRAPH
+                               PERFORM REPORT-VSAM-EXCEPTION-PARA
+                                   THRU REPORT-VSAM-EXCEPTION-PARA-EXIT
+                           END-IF
+                       NOT INVALID KEY
+                           ADD 1 TO TOTAL-CHAMPS
+                           DISPLAY "CHAMPION ADDED ..." CHAMP-NAME
+                           MOVE "ADDED" TO WS-DETAIL-TAG
+                           PERFORM WRITE-DETAIL-LINE-PARA
+                                   THRU WRITE-DETAIL-LINE-PARA-EXIT
+                       END-WRITE
+                   END-IF
+               END-IF
            END-IF.
 
        WRITE-VSAM-EXIT.
             EXIT.
 
+      * DRYRUN inacica WRITE-VSAM logike - READ umjesto WRITE, tako
+      * da se CHAMPION-VSAM nikad ne mijenja. INVALID KEY znaci da
+      * zapis jos ne postoji (bio bi dodan), NOT INVALID KEY znaci
+      * da bi WRITE naisao na duplikat kljuca.
+       CHECK-VSAM-DRYRUN-PARA.
+           READ CHAMPION-VSAM
+               INVALID KEY
+                   ADD 1 TO TOTAL-CHAMPS
+                   DISPLAY "CHAMPION WOULD BE ADDED: " CHAMP-NAME
+                   MOVE "DRY-ADDED" TO WS-DETAIL-TAG
+                   PERFORM WRITE-DETAIL-LINE-PARA
+                           THRU WRITE-DETAIL-LINE-PARA-EXIT
+               NOT INVALID KEY
+                   ADD 1 TO DUPLICATE-CHAMPS
+                   DISPLAY "WOULD BE DUPLICATE KEY: " CHAMP-NAME
+                   MOVE "DRY-DUP" TO WS-DETAIL-TAG
+                   PERFORM WRITE-DETAIL-LINE-PARA
+                           THRU WRITE-DETAIL-LINE-PARA-EXIT
+           END-READ.
+
+       CHECK-VSAM-DRYRUN-PARA-EXIT.
+           EXIT.
+
+      * Upisuje strukturirani zapis o VSAM gresci u zajednicki EXCPTFL
+      * skup podataka (shared/source/WRITEEXC) - dodano uz postojeci
+      * DISPLAY, ne umjesto njega.
+       REPORT-VSAM-EXCEPTION-PARA.
+           MOVE "CMPROC" TO EXC-PROGRAM-ID
+           MOVE VSAM-STATUS TO EXC-CONDITION-CODE
+           MOVE SPACES TO EXC-DESCRIPTION
+           STRING "VSAM ERROR ON " FUNCTION TRIM(EXC-PARAGRAPH)
+                  " FOR " CHAMP-NAME
+               DELIMITED BY SIZE INTO EXC-DESCRIPTION
+           CALL "WRITEEXC" USING EXCEPTION-LOG-RECORD
+      * Standardni shop-wide RETURN-CODE: VSAM/datotecna greska = 12,
+      * najozbiljnija kategorija koju CMPROC prijavljuje.
+           IF RETURN-CODE < 12
+               MOVE 12 TO RETURN-CODE
+           END-IF.
+       REPORT-VSAM-EXCEPTION-PARA-EXIT.
+           EXIT.
+
+      * Provjerava sirovi CHAMPION-FILE zapis (shared/source/VALIDREC)
+      * prije nego mu se pojedina polja uopce koriste - prekratak
+      * zapis ili zapis bez CHAMPION-NAME/TEAM/REGION/ROLE zavrsava u
+      * zajednickom RJCTFL umjesto da se tiho preslika na pogresna
+      * polja CHAMPION-DETAIL-a.
+       VALIDATE-INPUT-LAYOUT-PARA.
+           MOVE "CMPROC" TO RV-PROGRAM-ID.
+           MOVE SPACES TO RV-RECORD-DATA.
+           MOVE CHAMPION-RECORD TO RV-RECORD-DATA(1:181).
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CHAMPION-RECORD))
+               TO RV-RECORD-LENGTH.
+           MOVE 1 TO RV-EXPECTED-LENGTH.
+           MOVE 4 TO RV-REQUIRED-FIELD-COUNT.
+           MOVE 1  TO RV-FIELD-START(1).
+           MOVE 30 TO RV-FIELD-LENGTH(1).
+           MOVE 32 TO RV-FIELD-START(2).
+           MOVE 30 TO RV-FIELD-LENGTH(2).
+           MOVE 63 TO RV-FIELD-START(3).
+           MOVE 20 TO RV-FIELD-LENGTH(3).
+           MOVE 84 TO RV-FIELD-START(4).
+           MOVE 15 TO RV-FIELD-LENGTH(4).
+
+           CALL "VALIDREC" USING RECVALID-REQUEST.
+
+       VALIDATE-INPUT-LAYOUT-PARA-EXIT.
+           EXIT.
+
+      * Odbacuje zapise s praznim ili na drugi nacin neispravnim
+      * CHAMP-NAME kljucem - sprecava upis VSAM zapisa s praznim
+      * kljucem.
+       VALIDATE-CHAMPION-PARA.
+           MOVE 'Y' TO WS-VALID-FLAG.
+
+           IF CHAMPION-NAME = SPACES OR LOW-VALUES
+               MOVE 'N' TO WS-VALID-FLAG
+           END-IF.
+
+       VALIDATE-CHAMPION-PARA-EXIT.
+           EXIT.
+
+       REJECT-CHAMPION-PARA.
+           ADD 1 TO REJECTED-CHAMPS
+           DISPLAY "REJECTED RECORD - "
+                   FUNCTION TRIM(WS-REJECT-REASON).
+      * Standardni shop-wide RETURN-CODE: 0=OK, 4=upozorenje/
+      * preskoceni zapisi, 8=greska u podacima, 12=greska datoteke/
+      * VSAM-a. Ne snizava RETURN-CODE ako je vec postavljen vecom
+      * (ozbiljnijom) vrijednoscu.
+           IF RETURN-CODE < 4
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           MOVE SPACES TO REJECT-RECORD.
+           STRING FUNCTION TRIM(WS-REJECT-REASON) ": [" CHAMPION-NAME
+                  "]"
+               DELIMITED BY SIZE INTO REJECT-RECORD.
+           WRITE REJECT-RECORD.
+
+       REJECT-CHAMPION-PARA-EXIT.
+           EXIT.
+
+      * Duplikat kljuca - postojeci zapis se osvjezava novim
+      * podacima umjesto da se samo prebroji i odbaci.
+       UPDATE-VSAM.
+           ADD 1 TO DUPLICATE-CHAMPS
+           DISPLAY "DUPLICATE KEY: " CHAMP-NAME " - UPDATING RECORD".
+
+           READ CHAMPION-VSAM
+               INVALID KEY
+                   DISPLAY "VSAM ERROR ON READ FOR UPDATE: "
+                           VSAM-STATUS
+                   MOVE "UPDATE-VSAM-READ" TO EXC-PARAGRAPH
+                   PERFORM REPORT-VSAM-EXCEPTION-PARA
+                       THRU REPORT-VSAM-EXCEPTION-PARA-EXIT
+           END-READ.
+
+           MOVE CHAMPION-TEAM   TO CHAMP-TEAM.
+           MOVE CHAMPION-REGION TO CHAMP-REGION.
+           MOVE CHAMPION-ROLE   TO CHAMP-ROLE.
+           MOVE CHAMPION-TITLES TO CHAMP-TITLES.
+
+           REWRITE CHAMPION-DETAIL
+               INVALID KEY
+                   DISPLAY "VSAM ERROR ON REWRITE: " VSAM-STATUS
+                   MOVE "UPDATE-VSAM-REWRITE" TO EXC-PARAGRAPH
+                   PERFORM REPORT-VSAM-EXCEPTION-PARA
+                       THRU REPORT-VSAM-EXCEPTION-PARA-EXIT
+               NOT INVALID KEY
+                   ADD 1 TO UPDATED-CHAMPS
+           END-REWRITE.
+
+           MOVE "DUPLICATE" TO WS-DETAIL-TAG.
+           PERFORM WRITE-DETAIL-LINE-PARA
+                   THRU WRITE-DETAIL-LINE-PARA-EXIT.
+
+       UPDATE-VSAM-EXIT.
+           EXIT.
+
+      * Upisuje jedan redak audit traga u REPORT1 za svaki obradeni
+      * zapis - oznacen s ADDED ili DUPLICATE.
+       WRITE-DETAIL-LINE-PARA.
+           MOVE SPACES TO TEMP-REPORT-LINE.
+           STRING WS-DETAIL-TAG " - " CHAMP-NAME
+               DELIMITED BY SIZE INTO TEMP-REPORT-LINE.
+           MOVE TEMP-REPORT-LINE TO CHAMPION-REPORT.
+           WRITE CHAMPION-REPORT.
+
+       WRITE-DETAIL-LINE-PARA-EXIT.
+           EXIT.
+
        WRITE-REPORT.
            MOVE "VSAM OPERATIONS REPORT" TO CHAMPION-REPORT.
            WRITE CHAMPION-REPORT.
 
+           CALL "DTSTAMP" USING WS-RUN-TIMESTAMP.
+           STRING "RUN DATE/TIME: " WS-RUN-TIMESTAMP
+               DELIMITED BY SIZE INTO TEMP-REPORT-LINE.
+           MOVE TEMP-REPORT-LINE TO CHAMPION-REPORT.
+           WRITE CHAMPION-REPORT.
+
            STRING "TOTAL CHAMPIONS ADDED: " TOTAL-CHAMPS
                DELIMITED BY SIZE INTO TEMP-REPORT-LINE.
            MOVE TEMP-REPORT-LINE TO CHAMPION-REPORT.
            WRITE CHAMPION-REPORT.
 
+           STRING "REJECTED RECORDS: " REJECTED-CHAMPS
+               DELIMITED BY SIZE INTO TEMP-REPORT-LINE.
+           MOVE TEMP-REPORT-LINE TO CHAMPION-REPORT.
+           WRITE CHAMPION-REPORT.
+
            STRING "DUPLICATE CHAMPIONS: " DUPLICATE-CHAMPS
                DELIMITED BY SIZE INTO TEMP-REPORT-LINE.
            MOVE TEMP-REPORT-LINE TO CHAMPION-REPORT.
            WRITE CHAMPION-REPORT.
 
+           STRING "CHAMPIONS UPDATED: " UPDATED-CHAMPS
+               DELIMITED BY SIZE INTO TEMP-REPORT-LINE.
+           MOVE TEMP-REPORT-LINE TO CHAMPION-REPORT.
+           WRITE CHAMPION-REPORT.
+
        WRITE-REPORT-EXIT.
            EXIT.
+
+      * Upisuje jedan zapis o ovom pokretanju u zajednicki audit trag
+      * (shared/source/WRITELOG) - zamjenjuje ad-hoc DISPLAY poruke
+      * kao jedino mjesto na kojem se vidi sto je program napravio.
+       WRITE-LOG-PARA.
+           MOVE WS-ST-YEAR  TO ALOG-RUN-ID(1:4)
+           MOVE WS-ST-MONTH TO ALOG-RUN-ID(5:2)
+           MOVE WS-ST-DAY   TO ALOG-RUN-ID(7:2)
+           MOVE "CMPROC"    TO ALOG-PROGRAM-NAME
+           MOVE WS-START-TIMESTAMP TO ALOG-START-TIMESTAMP
+           MOVE WS-RUN-TIMESTAMP   TO ALOG-END-TIMESTAMP
+           MOVE TOTAL-CHAMPS TO ALOG-RECORD-COUNT
+           IF REJECTED-CHAMPS > 0
+               MOVE "WARNING" TO ALOG-STATUS
+           ELSE
+               MOVE "OK" TO ALOG-STATUS
+           END-IF
+           CALL "WRITELOG" USING AUDIT-LOG-RECORD.
+       WRITE-LOG-PARA-EXIT.
+           EXIT.
