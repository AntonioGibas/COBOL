@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMRECON.
+
+      ******************************************************************
+      * CMRECON - Neovisna provjera da je svaki zapis iz CHAMPION-FILE *
+      *           zaista zavrsio u CHAMPION-VSAM. Cita CHAMPION-FILE   *
+      *           ponovo i za svaki zapis radi izravni READ po         *
+      *           CHAMP-NAME protiv CHAMPION-VSAM, te ispisuje         *
+      *           kontrolni zbroj poklopljenih i nedostajucih zapisa.  *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHAMPION-FILE ASSIGN TO INFL1
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHAMPION-VSAM ASSIGN TO OUTFL1
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CHAMP-NAME
+                  FILE STATUS IS VSAM-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO OUTFL3
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHAMPION-FILE.
+           COPY CHAMPS.
+
+       FD CHAMPION-VSAM.
+           COPY DETALJ01.
+
+       FD RECON-REPORT.
+       01 RECON-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 VSAM-STATUS      PIC XX.
+           88 VSAM-OK       VALUE "00".
+
+       01 EOF-FLAG PIC X VALUE 'N'.
+           88 END-OF-FILE VALUE 'Y'.
+
+       01 TOTAL-INPUT       PIC 9(5) VALUE ZEROS.
+       01 MATCHED-COUNT     PIC 9(5) VALUE ZEROS.
+       01 MISSING-COUNT     PIC 9(5) VALUE ZEROS.
+
+       01 TEMP-REPORT-LINE  PIC X(100).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT CHAMPION-FILE.
+           OPEN INPUT CHAMPION-VSAM.
+           OPEN OUTPUT RECON-REPORT.
+
+           MOVE "CHAMPION-FILE / CHAMPION-VSAM RECONCILIATION"
+               TO RECON-LINE.
+           WRITE RECON-LINE.
+
+           READ CHAMPION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE
+               PERFORM CHECK-CHAMPION-PARA THRU CHECK-CHAMPION-PARA-EXIT
+               READ CHAMPION-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-SUMMARY-PARA THRU WRITE-SUMMARY-PARA-EXIT.
+
+           CLOSE CHAMPION-FILE.
+           CLOSE CHAMPION-VSAM.
+           CLOSE RECON-REPORT.
+           STOP RUN.
+
+       CHECK-CHAMPION-PARA.
+           ADD 1 TO TOTAL-INPUT.
+           MOVE CHAMPION-NAME TO CHAMP-NAME.
+
+           READ CHAMPION-VSAM
+               INVALID KEY
+                   PERFORM WRITE-MISSING-PARA
+                       THRU WRITE-MISSING-PARA-EXIT
+               NOT INVALID KEY
+                   PERFORM WRITE-MATCHED-PARA
+                       THRU WRITE-MATCHED-PARA-EXIT
+           END-READ.
+
+       CHECK-CHAMPION-PARA-EXIT.
+           EXIT.
+
+       WRITE-MISSING-PARA.
+           ADD 1 TO MISSING-COUNT.
+           MOVE SPACES TO TEMP-REPORT-LINE.
+           STRING "MISSING  - " CHAMPION-NAME
+               DELIMITED BY SIZE INTO TEMP-REPORT-LINE.
+           MOVE TEMP-REPORT-LINE TO RECON-LINE.
+           WRITE RECON-LINE.
+
+       WRITE-MISSING-PARA-EXIT.
+           EXIT.
+
+       WRITE-MATCHED-PARA.
+           ADD 1 TO MATCHED-COUNT.
+           MOVE SPACES TO TEMP-REPORT-LINE.
+           STRING "MATCHED  - " CHAMPION-NAME
+               DELIMITED BY SIZE INTO TEMP-REPORT-LINE.
+           MOVE TEMP-REPORT-LINE TO RECON-LINE.
+           WRITE RECON-LINE.
+
+       WRITE-MATCHED-PARA-EXIT.
+           EXIT.
+
+       WRITE-SUMMARY-PARA.
+           MOVE SPACES TO RECON-LINE.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO TEMP-REPORT-LINE.
+           STRING "TOTAL INPUT RECORDS: " TOTAL-INPUT
+               DELIMITED BY SIZE INTO TEMP-REPORT-LINE.
+           MOVE TEMP-REPORT-LINE TO RECON-LINE.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO TEMP-REPORT-LINE.
+           STRING "MATCHED IN VSAM: " MATCHED-COUNT
+               DELIMITED BY SIZE INTO TEMP-REPORT-LINE.
+           MOVE TEMP-REPORT-LINE TO RECON-LINE.
+           WRITE RECON-LINE.
+
+           MOVE SPACES TO TEMP-REPORT-LINE.
+           STRING "MISSING FROM VSAM: " MISSING-COUNT
+               DELIMITED BY SIZE INTO TEMP-REPORT-LINE.
+           MOVE TEMP-REPORT-LINE TO RECON-LINE.
+           WRITE RECON-LINE.
+
+       WRITE-SUMMARY-PARA-EXIT.
+           EXIT.
