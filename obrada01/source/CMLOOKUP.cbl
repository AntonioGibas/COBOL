@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMLOOKUP.
+
+      ******************************************************************
+      * CMLOOKUP - Upit za jednog prvaka iz CHAMPION-VSAM, za potrebe   *
+      *            support-desk provjera. Ime prvaka se zaprima kroz   *
+      *            PARM= (kao TASK5C) ili, ako PARM nije zadan, iz      *
+      *            jednolinijske ulazne datoteke LOOKFL (kao TASK3C-ov  *
+      *            INFL). Radi jedan keyed READ protiv CHAMPION-VSAM i  *
+      *            ispisuje cijeli DETALJ01 zapis ili poruku da prvak   *
+      *            ne postoji.                                          *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHAMPION-VSAM ASSIGN TO OUTFL1
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CHAMP-NAME
+                  FILE STATUS IS VSAM-STATUS.
+
+           SELECT OPTIONAL LOOKUP-FILE ASSIGN TO LOOKFL
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHAMPION-VSAM.
+           COPY DETALJ01.
+
+      * Jednolinijska ulazna datoteka s imenom prvaka, koristi se
+      * samo kad PARM nije zadan.
+       FD LOOKUP-FILE.
+       01 LOOKUP-RECORD PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+       01 VSAM-STATUS     PIC XX.
+           88 VSAM-OK      VALUE "00".
+
+       01 WS-LOOKUP-NAME   PIC X(30) VALUE SPACES.
+       01 WS-HAVE-NAME     PIC X     VALUE 'N'.
+           88 HAVE-LOOKUP-NAME VALUE 'Y'.
+
+       LINKAGE SECTION.
+      * Struktura za zaprimanje parametara iz PARM statementa JCL-a.
+       01 PARMDATA.
+           05 PARML           PIC 9(4) USAGE COMP.
+           05 PARMD           PIC X(255).
+
+       PROCEDURE DIVISION USING PARMDATA.
+       MAIN-PARAGRAPH.
+           IF PARML > 0
+               MOVE PARMD(1:PARML) TO WS-LOOKUP-NAME
+               SET HAVE-LOOKUP-NAME TO TRUE
+           ELSE
+               PERFORM READ-LOOKUP-FILE-PARA
+                       THRU READ-LOOKUP-FILE-PARA-EXIT
+           END-IF.
+
+           IF NOT HAVE-LOOKUP-NAME
+               DISPLAY "CMLOOKUP: NO CHAMP-NAME SUPPLIED "
+                       "(VIA PARM OR LOOKFL)"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM LOOKUP-CHAMPION-PARA
+                       THRU LOOKUP-CHAMPION-PARA-EXIT
+           END-IF.
+
+           STOP RUN.
+
+      * Alternativa za PARM - cita jedno ime prvaka iz LOOKFL, po
+      * uzoru na TASK3C-ovo jednostavno citanje INFL zapisa.
+       READ-LOOKUP-FILE-PARA.
+           OPEN INPUT LOOKUP-FILE.
+
+           READ LOOKUP-FILE INTO WS-LOOKUP-NAME
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET HAVE-LOOKUP-NAME TO TRUE
+           END-READ.
+
+           CLOSE LOOKUP-FILE.
+
+       READ-LOOKUP-FILE-PARA-EXIT.
+           EXIT.
+
+       LOOKUP-CHAMPION-PARA.
+           OPEN INPUT CHAMPION-VSAM.
+
+           MOVE FUNCTION TRIM(WS-LOOKUP-NAME) TO CHAMP-NAME.
+
+           READ CHAMPION-VSAM
+               INVALID KEY
+                   PERFORM LOOKUP-NOT-FOUND-PARA
+                           THRU LOOKUP-NOT-FOUND-PARA-EXIT
+               NOT INVALID KEY
+                   PERFORM LOOKUP-FOUND-PARA
+                           THRU LOOKUP-FOUND-PARA-EXIT
+           END-READ.
+
+           CLOSE CHAMPION-VSAM.
+
+       LOOKUP-CHAMPION-PARA-EXIT.
+           EXIT.
+
+       LOOKUP-FOUND-PARA.
+           DISPLAY "CHAMPION FOUND: " CHAMP-NAME.
+           DISPLAY "  TEAM         : " CHAMP-TEAM.
+           DISPLAY "  REGION       : " CHAMP-REGION.
+           DISPLAY "  ROLE         : " CHAMP-ROLE.
+           DISPLAY "  TITLES       : " CHAMP-TITLES.
+           DISPLAY "  LAST UPDATED : " CHAMP-LAST-UPDATED.
+
+       LOOKUP-FOUND-PARA-EXIT.
+           EXIT.
+
+       LOOKUP-NOT-FOUND-PARA.
+           DISPLAY "CHAMPION NOT FOUND: " FUNCTION TRIM(WS-LOOKUP-NAME).
+           MOVE 4 TO RETURN-CODE.
+
+       LOOKUP-NOT-FOUND-PARA-EXIT.
+           EXIT.
