@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMBROWSE.
+
+      ******************************************************************
+      * CMBROWSE - Pregled prvaka po regiji preko alternativnog        *
+      *            kljuca CHAMP-REGION na CHAMPION-VSAM (PATH, vidi    *
+      *            obrada01/jcl/CMBROWSE.jcl). Regija se zaprima kroz  *
+      *            PARM= (kao CMLOOKUP-ovo ime prvaka). Radi START na  *
+      *            alternativnom kljucu pa zatim READ NEXT dok se      *
+      *            regija poklapa, ispisujuci svaki pronadjeni zapis.  *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHAMPION-VSAM-PATH ASSIGN TO OUTFL3
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CHAMP-NAME
+                  ALTERNATE RECORD KEY IS CHAMP-REGION
+                      WITH DUPLICATES
+                  FILE STATUS IS VSAM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHAMPION-VSAM-PATH.
+           COPY DETALJ01.
+
+       WORKING-STORAGE SECTION.
+
+       01 VSAM-STATUS      PIC XX.
+           88 VSAM-OK       VALUE "00".
+
+       01 WS-BROWSE-REGION PIC X(20) VALUE SPACES.
+       01 WS-HAVE-REGION   PIC X     VALUE 'N'.
+           88 HAVE-BROWSE-REGION VALUE 'Y'.
+       01 WS-EOF-FLAG      PIC X     VALUE 'N'.
+           88 END-OF-BROWSE VALUE 'Y'.
+       01 WS-MATCH-COUNT   PIC 9(5)  VALUE ZEROS.
+
+       LINKAGE SECTION.
+      * Struktura za zaprimanje parametara iz PARM statementa JCL-a.
+       01 PARMDATA.
+           05 PARML           PIC 9(4) USAGE COMP.
+           05 PARMD           PIC X(255).
+
+       PROCEDURE DIVISION USING PARMDATA.
+       MAIN-PARAGRAPH.
+           IF PARML > 0
+               MOVE PARMD(1:PARML) TO WS-BROWSE-REGION
+               SET HAVE-BROWSE-REGION TO TRUE
+           END-IF.
+
+           IF NOT HAVE-BROWSE-REGION
+               DISPLAY "CMBROWSE: NO CHAMP-REGION SUPPLIED (VIA PARM)"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM BROWSE-BY-REGION-PARA
+                       THRU BROWSE-BY-REGION-PARA-EXIT
+           END-IF.
+
+           STOP RUN.
+
+      * Pozicionira se preko alternativnog kljuca na prvi zapis s
+      * CHAMP-REGION >= trazene regije, zatim cita redom (READ NEXT)
+      * dok se regija poklapa, ispisujuci svaki pronadjeni zapis.
+       BROWSE-BY-REGION-PARA.
+           OPEN INPUT CHAMPION-VSAM-PATH.
+
+           MOVE WS-BROWSE-REGION TO CHAMP-REGION.
+
+           START CHAMPION-VSAM-PATH KEY IS >= CHAMP-REGION
+               INVALID KEY
+                   SET END-OF-BROWSE TO TRUE
+           END-START.
+
+           IF NOT END-OF-BROWSE
+               PERFORM READ-NEXT-BY-REGION-PARA
+           END-IF.
+
+           PERFORM UNTIL END-OF-BROWSE
+                   OR CHAMP-REGION NOT = WS-BROWSE-REGION
+               ADD 1 TO WS-MATCH-COUNT
+               DISPLAY "CHAMPION: " CHAMP-NAME " - " CHAMP-TEAM
+                       " (" CHAMP-REGION ")"
+               PERFORM READ-NEXT-BY-REGION-PARA
+           END-PERFORM.
+
+           IF WS-MATCH-COUNT = 0
+               DISPLAY "NO CHAMPIONS FOUND FOR REGION: "
+                       FUNCTION TRIM(WS-BROWSE-REGION)
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               DISPLAY "TOTAL CHAMPIONS IN REGION: " WS-MATCH-COUNT
+           END-IF.
+
+           CLOSE CHAMPION-VSAM-PATH.
+
+       BROWSE-BY-REGION-PARA-EXIT.
+           EXIT.
+
+       READ-NEXT-BY-REGION-PARA.
+           READ CHAMPION-VSAM-PATH NEXT RECORD
+               AT END SET END-OF-BROWSE TO TRUE
+           END-READ.
+
+       READ-NEXT-BY-REGION-PARA-EXIT.
+           EXIT.
