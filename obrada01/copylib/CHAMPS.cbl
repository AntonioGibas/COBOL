@@ -0,0 +1,11 @@
+       01 CHAMPION-RECORD.
+           05 CHAMPION-NAME         PIC X(30).
+           05 FILLER                PIC X       VALUE SPACE.
+           05 CHAMPION-TEAM         PIC X(30).
+           05 FILLER                PIC X       VALUE SPACE.
+           05 CHAMPION-REGION       PIC X(20).
+           05 FILLER                PIC X       VALUE SPACE.
+           05 CHAMPION-ROLE         PIC X(15).
+           05 FILLER                PIC X       VALUE SPACE.
+           05 CHAMPION-TITLES       PIC 9(3)    VALUE ZEROES.
+           05 FILLER                PIC X(79)   VALUE SPACES.
