@@ -0,0 +1,7 @@
+       01 CHAMPION-DETAIL.
+           05 CHAMP-NAME            PIC X(30).
+           05 CHAMP-TEAM            PIC X(30).
+           05 CHAMP-REGION          PIC X(20).
+           05 CHAMP-ROLE            PIC X(15).
+           05 CHAMP-TITLES          PIC 9(3)    VALUE ZEROES.
+           05 CHAMP-LAST-UPDATED    PIC X(8)    VALUE SPACES.
