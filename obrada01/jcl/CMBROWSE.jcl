@@ -0,0 +1,16 @@
+//Z26069B  JOB (Z26069),'CMBROWSE RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CMBROWSE - PREGLED PRVAKA PO REGIJI PREKO ALTERNATIVNOG        *
+//*            INDEKSA NA CHAMPION-VSAM-U (VIDI DEFAIX/DEFPATH     *
+//*            U CMPROC.JCL - AIX I PATH MORAJU VEC POSTOJATI      *
+//*            PRIJE NEGO SE OVAJ JOB POKRENE).                    *
+//*--------------------------------------------------------------*
+//RUNBRWS  EXEC PGM=CMBROWSE,PARM='REGION-1'
+//STEPLIB  DD   DSN=Z26069.CBLPROD.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//* CHAMPION-VSAM-PATH - PATH definiran u DEFAIX koraku CMPROC.jcl,
+//* ne sama baza klastera - pristup preko alternativnog kljuca ide
+//* kroz PATH, ne kroz OUTFL1.
+//OUTFL3   DD   DSN=Z26069.CHAMPION.VSAM.REGION.PATH,DISP=SHR
