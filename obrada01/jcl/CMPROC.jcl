@@ -0,0 +1,95 @@
+//Z26069C  JOB (Z26069),'CMPROC RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CMPROC - UCITAVANJE CHAMPION-FILE U CHAMPION-VSAM TE ISPIS    *
+//*          REPORT1 IZVJESTAJA.                                 *
+//*                                                               *
+//* STEP1 definira CHAMPION-VSAM KSDS klaster ako jos ne postoji  *
+//* (IDCAMS vraca RC=12 ako klaster vec postoji - to ne smije     *
+//* zaustaviti job, pa STEP2 ima COND koji ga presko ce samo ako  *
+//* STEP1 zavrsi s RC > 12).                                      *
+//*--------------------------------------------------------------*
+//DEFVSAM  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(Z26069.CHAMPION.VSAM)          -
+                  INDEXED                              -
+                  KEYS(30 0)                            -
+                  RECORDSIZE(106 106)                   -
+                  TRACKS(5 5)                            -
+                  FREESPACE(10 10) )                      -
+         DATA    (NAME(Z26069.CHAMPION.VSAM.DATA))         -
+         INDEX   (NAME(Z26069.CHAMPION.VSAM.INDEX))
+/*
+//*--------------------------------------------------------------*
+//* STEP1b definira alternativni indeks na CHAMP-REGION (dupli     *
+//* kljucevi dozvoljeni jer vise prvaka dijeli istu regiju) i put  *
+//* (PATH) preko kojeg CMBROWSE pristupa CHAMPION-VSAM-u po regiji,*
+//* ako jos ne postoje (isti COND obrazac kao DEFVSAM).            *
+//*--------------------------------------------------------------*
+//DEFAIX   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE AIX (NAME(Z26069.CHAMPION.VSAM.REGION.AIX)     -
+              RELATE(Z26069.CHAMPION.VSAM)                -
+              KEYS(20 60)                                  -
+              RECORDSIZE(106 106)                           -
+              TRACKS(3 3)                                    -
+              NONUNIQUEKEY )                                  -
+         DATA    (NAME(Z26069.CHAMPION.VSAM.REGION.AIX.DATA)) -
+         INDEX   (NAME(Z26069.CHAMPION.VSAM.REGION.AIX.INDEX))
+
+  DEFINE PATH (NAME(Z26069.CHAMPION.VSAM.REGION.PATH)   -
+               PATHENTRY(Z26069.CHAMPION.VSAM.REGION.AIX))
+/*
+//*--------------------------------------------------------------*
+//* STEP1c gradi sadrzaj tek definiranog alternativnog indeksa iz *
+//* postojecih zapisa u CHAMPION-VSAM-u (BLDINDEX) - preskace se  *
+//* preko COND-a kad AIX vec postoji pa mu ne treba obnova ovdje. *
+//*--------------------------------------------------------------*
+//BLDAIX   EXEC PGM=IDCAMS,COND=(12,LT,DEFAIX)
+//SYSPRINT DD   SYSOUT=*
+//INDD     DD   DSN=Z26069.CHAMPION.VSAM,DISP=SHR
+//OUTDD    DD   DSN=Z26069.CHAMPION.VSAM.REGION.AIX,DISP=SHR
+//SYSIN    DD   *
+  BLDINDEX INFILE(INDD) OUTFILE(OUTDD)
+/*
+//*--------------------------------------------------------------*
+//* STEP2 definira GDG bazu za REPORT1 ako jos ne postoji, s       *
+//* LIMIT(5) - zadrzava zadnjih 5 generacija izvjestaja (IDCAMS    *
+//* vraca RC=12 ako baza vec postoji - isti COND obrazac kao za    *
+//* CHAMPION-VSAM u STEP1).                                        *
+//*--------------------------------------------------------------*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(Z26069.CHAMPION.REPORT1)  -
+              LIMIT(5)                        -
+              SCRATCH                         -
+              NOEMPTY)
+/*
+//*--------------------------------------------------------------*
+//* STEP3 - stvarno pokretanje CMPROC-a.                          *
+//*--------------------------------------------------------------*
+//RUNCMP   EXEC PGM=CMPROC,COND=(12,LT,DEFVSAM)
+//STEPLIB  DD   DSN=Z26069.CBLPROD.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//* CHAMPION-FILE - ulazna sekvencijalna datoteka sampiona.
+//INFL1    DD   DSN=Z26069.CHAMPION.INPUT,DISP=SHR
+//* CHAMPION-VSAM - KSDS klaster definiran u DEFVSAM koraku.
+//OUTFL1   DD   DSN=Z26069.CHAMPION.VSAM,DISP=SHR
+//* REPORT1 - nova generacija u GDG bazi definiranoj u DEFGDG
+//* koraku, (+1) znaci "sljedeca generacija"; prethodnih 5
+//* (ukljucujuci ovu) ostaje dostupno preko (0), (-1), ... (-4).
+//OUTFL2   DD   DSN=Z26069.CHAMPION.REPORT1(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//* CKPFL je OPTIONAL u programu - DUMMY na prvom (ne-restart) runu.
+//CKPFL    DD   DUMMY
+//* REJFL mora postojati jer REJECT-FILE nije OPTIONAL u SELECT-u.
+//REJFL    DD   DSN=Z26069.CHAMPION.REJECT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
