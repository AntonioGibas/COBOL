@@ -1,14 +1,15 @@
       ******************************************************************
       * TASK3C - Otvaranje input datoteke INFL                         *
-      *        - Provjera ulaznog stringa u EVALUATE izrazu            *
-      *        - Poziv procedure ovisno o unesenom:                    *
-      *          - OPTION-1 - Izvodi paragraf OPT1-PARA - Upis poruke  *
-      *                       u izlazni dataset                        *
-      *          - OPTION-2 - Izvodi paragraf OPT2-PARA - Upis poruke  *
-      *                       u izlazni dataset                        *
-      *          - Sve druge opcije upisuju tekst "INVALID INPUT" u    *
-      *            izalzni dataset                                     *
-      ****************************************************************** 
+      *        - Ucitavanje tablice valjanih opcija iz kontrolne       *
+      *          datoteke OPTFL (OPT-CTL-RECORD)                       *
+      *        - Provjera ulaznog stringa protiv tablice opcija        *
+      *          - Poznata opcija - Izvodi paragraf OPT-VALID-PARA -   *
+      *                       Upis poruke u izlazni dataset             *
+      *          - Sve druge opcije upisuju tekst "INPUT ERROR" u      *
+      *            izlazni dataset                                     *
+      *        - Nove opcije se dodaju redom u OPTFL bez izmjene       *
+      *          izvornog koda.                                        *
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TASK3C.
       *
@@ -21,6 +22,9 @@
            SELECT OUTFL ASSIGN TO UT-OUTFL
                ORGANIZATION IS SEQUENTIAL.
 
+           SELECT OPTFL ASSIGN TO UT-OPTFL
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INFL.
@@ -29,37 +33,105 @@
        FD  OUTFL.
        01  OUTFL-RECORD         PIC X(80).
 
+      * Kontrolna datoteka s popisom valjanih opcija - jedan kod po
+      * zapisu, npr. OPTION-1, OPTION-2, OPTION-3 ...
+       FD  OPTFL.
+       01  OPT-CTL-RECORD       PIC X(8).
+
        WORKING-STORAGE SECTION.
        01  WS-INPUT-INFL        PIC X(80).
        01  WS-INPUT-TRIM        PIC X(8).
-       01  WS-OPTIONS.
-           02 WS-OPT1           PIC X(8) VALUE "OPTION-1".
-           02 WS-OPT2           PIC X(8) VALUE "OPTION-2".
+       01  WS-EOF-FLAG          PIC X VALUE 'N'.
+           88 END-OF-INFL       VALUE 'Y'.
+       01  WS-OPTFL-EOF-FLAG    PIC X VALUE 'N'.
+           88 END-OF-OPTFL      VALUE 'Y'.
+
+       01  WS-MAX-OPTIONS       PIC 9(4) VALUE 200.
+       01  WS-OPT-COUNT         PIC 9(4) VALUE 0.
+       01  OPTION-TABLE.
+           02 OPTION-ENTRY OCCURS 1 TO 200 TIMES
+                            DEPENDING ON WS-OPT-COUNT
+                            INDEXED BY OPT-IDX.
+              03 OPT-CODE       PIC X(8).
+
+       01  WS-OPT-FOUND         PIC X VALUE 'N'.
+           88 OPTION-FOUND      VALUE 'Y'.
+       01  WS-MATCHED-CODE      PIC X(8).
+
+      * Strukturirani zapis o gresci - vidi shared/copylib/EXCPTLOG i
+      * shared/source/WRITEEXC.
+           COPY EXCPTLOG.
+
+      * Zahtjev za provjeru ulaznog zapisa prije rastavljanja na
+      * polja - vidi shared/copylib/RECVALID i shared/source/
+      * VALIDREC.
+           COPY RECVALID.
 
        PROCEDURE DIVISION.
        PROCESS-OPTIONS.
+      * Standardni shop-wide RETURN-CODE: 0=OK, 4=upozorenje/
+      * preskoceni zapisi, 8=greska u podacima, 12=greska datoteke.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM LOAD-OPTIONS-PARA THRU LOAD-OPTIONS-PARA-EXIT.
            PERFORM CHK-OPT-PARA THRU CHK-OPT-PARA-EXIT.
-           STOP RUN.
+      * GOBACK umjesto STOP RUN - kao samostalan batch korak zavrsava
+      * jednako kao STOP RUN, ali omogucuje da DAILYCTL ovaj program
+      * pozove i kao potprogram (vidi shared/source/DAILYCTL.cbl).
+           GOBACK.
+
+       LOAD-OPTIONS-PARA.
+           OPEN INPUT OPTFL.
+
+           READ OPTFL
+               AT END SET END-OF-OPTFL TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-OPTFL
+                   OR WS-OPT-COUNT NOT LESS THAN WS-MAX-OPTIONS
+               ADD 1 TO WS-OPT-COUNT
+               MOVE OPT-CTL-RECORD TO OPT-CODE(WS-OPT-COUNT)
+
+               READ OPTFL
+                   AT END SET END-OF-OPTFL TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE OPTFL.
+
+       LOAD-OPTIONS-PARA-EXIT.
+           EXIT.
 
        CHK-OPT-PARA.
            OPEN INPUT INFL.
            OPEN OUTPUT OUTFL.
 
            READ INFL INTO WS-INPUT-INFL
-               AT END DISPLAY "NO INPUT FOUND"
-               STOP RUN
+               AT END SET END-OF-INFL TO TRUE
            END-READ.
 
-           MOVE FUNCTION TRIM(WS-INPUT-INFL) TO WS-INPUT-TRIM.
+           IF END-OF-INFL
+               DISPLAY "NO INPUT FOUND"
+           END-IF.
+
+           PERFORM UNTIL END-OF-INFL
+               PERFORM VALIDATE-INFL-PARA THRU VALIDATE-INFL-PARA-EXIT
+
+               IF RV-RECORD-VALID
+                   MOVE FUNCTION TRIM(WS-INPUT-INFL) TO WS-INPUT-TRIM
+
+                   PERFORM FIND-OPTION-PARA THRU FIND-OPTION-PARA-EXIT
 
-           EVALUATE WS-INPUT-TRIM
-               WHEN WS-OPT1 
-                   PERFORM OPT1-PARA
-               WHEN WS-OPT2 
-                   PERFORM OPT2-PARA
-               WHEN OTHER 
-                   PERFORM OPT-ERROR-PARA
-           END-EVALUATE.
+                   IF OPTION-FOUND
+                       PERFORM OPT-VALID-PARA
+                   ELSE
+                       PERFORM OPT-ERROR-PARA
+                   END-IF
+               END-IF
+
+               READ INFL INTO WS-INPUT-INFL
+                   AT END SET END-OF-INFL TO TRUE
+               END-READ
+           END-PERFORM.
 
            CLOSE INFL.
            CLOSE OUTFL.
@@ -67,17 +139,72 @@
        CHK-OPT-PARA-EXIT.
            EXIT.
 
-       OPT1-PARA.
-           MOVE "OPTION-1 ENTERED: " TO OUTFL-RECORD.
-           WRITE OUTFL-RECORD.
+      * Provjerava sirovi INFL zapis (shared/source/VALIDREC) prije
+      * FIND-OPTION-PARA - prazan/osakaceni zapis zavrsava u
+      * zajednickom RJCTFL umjesto da se tiho protumaci kao nepoznata
+      * opcija.
+       VALIDATE-INFL-PARA.
+           MOVE "TASK3C" TO RV-PROGRAM-ID.
+           MOVE SPACES TO RV-RECORD-DATA.
+           MOVE WS-INPUT-INFL TO RV-RECORD-DATA(1:80).
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-INFL))
+               TO RV-RECORD-LENGTH.
+           MOVE 1 TO RV-EXPECTED-LENGTH.
+           MOVE 1 TO RV-REQUIRED-FIELD-COUNT.
+           MOVE 1 TO RV-FIELD-START(1).
+           MOVE 8 TO RV-FIELD-LENGTH(1).
+
+           CALL "VALIDREC" USING RECVALID-REQUEST.
+
+           IF RV-RECORD-INVALID
+               DISPLAY "TASK3C: REJECTED INFL RECORD - "
+                       RV-REJECT-REASON
+               IF RETURN-CODE < 4
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       VALIDATE-INFL-PARA-EXIT.
            EXIT.
 
-       OPT2-PARA.
-           MOVE "OPTION-2 ENTERED: " TO OUTFL-RECORD.
+       FIND-OPTION-PARA.
+           MOVE 'N' TO WS-OPT-FOUND.
+
+           PERFORM VARYING OPT-IDX FROM 1 BY 1
+                   UNTIL OPT-IDX > WS-OPT-COUNT
+               IF OPT-CODE(OPT-IDX) = WS-INPUT-TRIM
+                   SET OPTION-FOUND TO TRUE
+                   MOVE OPT-CODE(OPT-IDX) TO WS-MATCHED-CODE
+               END-IF
+           END-PERFORM.
+
+       FIND-OPTION-PARA-EXIT.
+           EXIT.
+
+       OPT-VALID-PARA.
+           STRING FUNCTION TRIM(WS-MATCHED-CODE) " ENTERED: "
+               DELIMITED BY SIZE INTO OUTFL-RECORD.
            WRITE OUTFL-RECORD.
            EXIT.
 
        OPT-ERROR-PARA.
            MOVE "INPUT ERROR" TO OUTFL-RECORD.
            WRITE OUTFL-RECORD.
+           MOVE 8 TO RETURN-CODE.
+           PERFORM REPORT-EXCEPTION-PARA
+               THRU REPORT-EXCEPTION-PARA-EXIT.
+           EXIT.
+
+      * Upisuje strukturirani zapis o gresci u zajednicki EXCPTFL
+      * skup podataka (shared/source/WRITEEXC) - dodano uz postojeci
+      * zapis "INPUT ERROR" u OUTFL, ne umjesto njega.
+       REPORT-EXCEPTION-PARA.
+           MOVE "TASK3C" TO EXC-PROGRAM-ID
+           MOVE "OPT-ERROR-PARA" TO EXC-PARAGRAPH
+           MOVE "8" TO EXC-CONDITION-CODE
+           MOVE SPACES TO EXC-DESCRIPTION
+           STRING "INPUT ERROR - UNKNOWN OPTION: " WS-INPUT-TRIM
+               DELIMITED BY SIZE INTO EXC-DESCRIPTION
+           CALL "WRITEEXC" USING EXCEPTION-LOG-RECORD.
+       REPORT-EXCEPTION-PARA-EXIT.
            EXIT.
