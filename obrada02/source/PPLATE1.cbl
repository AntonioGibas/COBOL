@@ -8,6 +8,18 @@
        FILE-CONTROL.
            SELECT TARGET-DATASET ASSIGN TO OUTFL
               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TITLE-FILE ASSIGN TO TITLFL
+              ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUTHOR-FILE ASSIGN TO AUTHFL
+              ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GENRE-FILE ASSIGN TO GENRFL
+              ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUMMARY-REPORT ASSIGN TO OUTREP
+              ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD TARGET-DATASET RECORDING MODE IS F.
@@ -23,12 +35,47 @@
            05 BOOK-YEAR   PIC 9(4).
            05 FILLER      PIC X VALUE SPACE.
            05 BOOK-STATUS PIC X(1).
+           05 FILLER      PIC X VALUE SPACE.
+           05 BOOK-BORROWER PIC X(30).
+           05 FILLER      PIC X VALUE SPACE.
+           05 BOOK-DUE-DATE PIC 9(8).
+
+      * Kontrolna datoteka s naslovima knjiga - jedan naslov po
+      * zapisu, po uzoru na TASK3C-ovu OPTFL.
+       FD TITLE-FILE.
+       01 TITLE-FILE-RECORD PIC X(50).
+
+      * Kontrolna datoteka s imenima autora - jedno ime po zapisu.
+       FD AUTHOR-FILE.
+       01 AUTHOR-FILE-RECORD PIC X(30).
+
+      * Kontrolna datoteka s nazivima žanrova - jedan žanr po zapisu.
+       FD GENRE-FILE.
+       01 GENRE-FILE-RECORD PIC X(20).
+
+      * Izvjestaj s brojem generiranih zapisa po zanru i po statusu.
+       FD SUMMARY-REPORT.
+       01 SUMMARY-REPORT-LINE PIC X(100).
 
        WORKING-STORAGE SECTION.
 
        01 EOF-FLAG PIC X VALUE 'N'.
            88 END-OF-FILE VALUE 'Y'.
 
+      * Kontrolni zavrsni zapis - ista duljina kao BOOK-RECORD, ali u
+      * vlastitom WORKING-STORAGE podrucju (ne pod istim FD-om) kako bi
+      * se izbjeglo da MOVE TARGET-TRAILER-RECORD TO BOOK-RECORD radi
+      * preko dva podrucja koja fizicki dijele istu memoriju -
+      * omogucuje downstream poslu da provjeri da je primio cijelu
+      * datoteku bez vanjske kontrolne datoteke.
+       01  TARGET-TRAILER-RECORD.
+           05 TRAILER-TAG          PIC X(7) VALUE "TRAILER".
+           05 FILLER               PIC X VALUE SPACE.
+           05 TRAILER-GEN-DATE     PIC 9(8).
+           05 FILLER               PIC X VALUE SPACE.
+           05 TRAILER-RECORD-COUNT PIC 9(6).
+           05 FILLER               PIC X(132).
+
        01 WS-CURRENT-DATE.
            05 WS-YEAR           PIC 9(4).
            05 WS-MONTH          PIC 9(2).
@@ -39,206 +86,395 @@
            05 WS-MILLISECONDS   PIC 9(2).
 
        01 WS-RANDOM-SEED        PIC 9(7).
+
+      * Datum/vrijeme pokretanja za zaglavlje SUMMARY-REPORT, popunjava
+      * ga zajednicki DTSTAMP potprogram (vidi CBLTYPE-ov
+      * DATE-TIME-STRUCT i CMPROC-ov WRITE-REPORT).
+       01 WS-RUN-TIMESTAMP.
+           05 WS-RT-DAY             PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-RT-MONTH           PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-RT-YEAR            PIC 9(4).
+           05 FILLER                PIC X      VALUE SPACE.
+           05 WS-RT-HOURS           PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-RT-MINUTES         PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-RT-SECCONDS        PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-RT-MILISECCONDS    PIC 99.
        01 WS-UNIQUE-ID          PIC 9(10).
        01 WS-COUNTER            PIC 9(5)  VALUE ZEROS.
 
+      * Audit trag za ovo pokretanje - vidi shared/copylib/AUDITLOG i
+      * shared/source/WRITELOG.
+       01 WS-START-TIMESTAMP.
+           05 WS-ST-DAY             PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-ST-MONTH           PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-ST-YEAR            PIC 9(4).
+           05 FILLER                PIC X      VALUE SPACE.
+           05 WS-ST-HOURS           PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ST-MINUTES         PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ST-SECCONDS        PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ST-MILISECCONDS    PIC 99.
+           COPY AUDITLOG.
+
        01 WS-RANDOM-NUMBER      PIC 9(7)  VALUE ZEROS.
        01 WS-SEED               PIC 9(7)  VALUE ZEROS.
 
-      * Array s naslovima knjiga
-       01  BROJ-KNJIGA                   PIC 9(3) VALUE 100.
+      * Array s naslovima knjiga - ucitava se iz TITLE-FILE, pa
+      * BROJ-KNJIGA odrazava stvarni broj ucitanih naslova umjesto
+      * fiksne VALUE.
+       01  WS-MAX-KNJIGA                 PIC 9(4) VALUE 2000.
+       01  BROJ-KNJIGA                   PIC 9(4) VALUE ZEROS.
 
        01  TABLICA-KNJIGA.
-           05  NASLOV-KNJIGE OCCURS 100 TIMES.
+           05  NASLOV-KNJIGE OCCURS 1 TO 2000 TIMES
+                              DEPENDING ON BROJ-KNJIGA
+                              INDEXED BY KNJ-IDX.
                10  TEKST-NASLOVA         PIC X(50).
 
-      * Array s imenima autora
-       01  BROJ-AUTORA                   PIC 9(3) VALUE 20.
+      * Array s imenima autora - ucitava se iz AUTHOR-FILE.
+       01  WS-MAX-AUTORA                 PIC 9(4) VALUE 500.
+       01  BROJ-AUTORA                   PIC 9(4) VALUE ZEROS.
        01  TABLICA-AUTORA.
-           05  AUTOR OCCURS 20 TIMES.
+           05  AUTOR OCCURS 1 TO 500 TIMES
+                      DEPENDING ON BROJ-AUTORA
+                      INDEXED BY AUT-IDX.
                10  IME-AUTORA            PIC X(30).
 
-      * Array s zanrovima
-       01  BROJ-ZANROVA                  PIC 9(2) VALUE 10.
+      * Array s zanrovima - ucitava se iz GENRE-FILE.
+       01  WS-MAX-ZANROVA                PIC 9(3) VALUE 100.
+       01  BROJ-ZANROVA                  PIC 9(3) VALUE ZEROS.
        01  TABLICA-ZANROVA.
-           05  ZANR OCCURS 10 TIMES.
+           05  ZANR OCCURS 1 TO 100 TIMES
+                     DEPENDING ON BROJ-ZANROVA
+                     INDEXED BY ZAN-IDX.
                10  NAZIV-ZANRA           PIC X(20).
+               10  ZANR-COUNT            PIC 9(6) VALUE ZEROS.
+
+      * Brojaci za zbirni izvjestaj po statusu knjige.
+       01  WS-AVAILABLE-COUNT            PIC 9(6) VALUE ZEROS.
+       01  WS-LOANED-COUNT               PIC 9(6) VALUE ZEROS.
+       01  WS-GENRE-IDX                  PIC 9(3).
+       01  WS-SUMMARY-LINE               PIC X(100).
+
+      * Broj BOOK-RECORD zapisa koji se generiraju - po defaultu 100,
+      * ali se moze nadjacati preko PARM=COUNT=nnnn (vidi
+      * PARSE-PARMD-PARA / APPLY-PARM-COUNT-PARA).
+       01  WS-RECORD-COUNT               PIC 9(6) VALUE 100.
+
+      * Struktura i paragrafi za rastavljanje PARMD na
+      * kljuc=vrijednost parove - po uzoru na TASK5C-ov
+      * PARSE-PARMD-PARA.
+       01  WS-PARMD                      PIC X(255).
+       01  WS-PARM-LEN                   PIC 9(3).
+
+       01  WS-MAX-KEYWORDS               PIC 9(4) VALUE 10.
+       01  WS-KW-COUNT                   PIC 9(4) VALUE 0.
+       01  KEYWORD-TABLE.
+           02 KEYWORD-ENTRY OCCURS 1 TO 10 TIMES
+                             DEPENDING ON WS-KW-COUNT
+                             INDEXED BY KW-IDX.
+              03 KW-NAME        PIC X(30).
+              03 KW-VALUE       PIC X(30).
+              03 KW-VALID       PIC X VALUE 'Y'.
+                 88 KW-IS-VALID VALUE 'Y'.
+
+       01  WS-PAIR-START                 PIC 9(3).
+       01  WS-PAIR-END                   PIC 9(3).
+       01  WS-PAIR-LEN                   PIC 9(3).
+       01  WS-EQ-POS                     PIC 9(3).
+       01  WS-PAIR                       PIC X(61).
+
+      * Rezim suhog pokretanja (DRYRUN=Y) - provodi istu generacijsku
+      * logiku i zbirni izvjestaj, ali preskace stvarni upis u
+      * TARGET-DATASET (vidi POPULIRAJ-DATASET/WRITE-TRAILER-PARA).
+       01  WS-DRY-RUN-FLAG               PIC X VALUE 'N'.
+           88 DRY-RUN                    VALUE 'Y'.
 
-       PROCEDURE DIVISION.
+      * Podaci za posudbu - popunjavaju se samo kad je
+      * BOOK-STATUS = "P".
+       01  WS-LOAN-BASE-DATE              PIC 9(8).
+       01  WS-LOAN-DUE-INTEGER            PIC S9(9) COMP.
+       01  WS-LOAN-BASE-INTEGER           PIC S9(9) COMP.
+       01  WS-LOAN-DAYS                   PIC 9(3).
+
+      * Reproducibilni seed - kad je zadan preko PARM=SEED=nnnnnnn,
+      * GENERATE-RANDOM-NUMBER koristi FUNCTION RANDOM s fiksnim
+      * pocetnim seedom umjesto seeda iz sata, kako bi ponovljeno
+      * pokretanje s istim PARM-om dalo identican skup zapisa.
+       01  WS-HAVE-PARM-SEED              PIC X VALUE 'N'.
+           88 HAVE-PARM-SEED              VALUE 'Y'.
+       01  WS-PARM-SEED                   PIC 9(7) VALUE ZEROS.
+       01  WS-FIRST-RANDOM-CALL           PIC X VALUE 'Y'.
+           88 FIRST-RANDOM-CALL           VALUE 'Y'.
+
+       LINKAGE SECTION.
+      * Struktura za zaprimanje parametara iz PARM statementa JCL-a.
+       01 PARMDATA.
+           05 PARML           PIC 9(4) USAGE COMP.
+           05 PARMD           PIC X(255).
+
+       PROCEDURE DIVISION USING PARMDATA.
        MAIN-PARAGRAPH.
-           OPEN OUTPUT TARGET-DATASET.
+      * Standardni shop-wide RETURN-CODE: 0=OK, 4=upozorenje/
+      * preskoceni zapisi, 8=greska u podacima, 12=greska datoteke.
+           MOVE 0 TO RETURN-CODE.
+           CALL "DTSTAMP" USING WS-START-TIMESTAMP.
+           IF PARML > 0
+               PERFORM PARSE-PARMD-PARA THRU PARSE-PARMD-PARA-EXIT
+               PERFORM APPLY-PARM-COUNT-PARA
+                       THRU APPLY-PARM-COUNT-PARA-EXIT
+               PERFORM APPLY-PARM-SEED-PARA
+                       THRU APPLY-PARM-SEED-PARA-EXIT
+               PERFORM APPLY-PARM-DRYRUN-PARA
+                       THRU APPLY-PARM-DRYRUN-PARA-EXIT
+           END-IF.
+
+           IF DRY-RUN
+               DISPLAY "PPLATE1 - DRY RUN MODE - NO DATASET WRITES"
+           ELSE
+               OPEN OUTPUT TARGET-DATASET
+           END-IF.
+           OPEN OUTPUT SUMMARY-REPORT.
 
            PERFORM INICIJALIZIRAJ-TABLICE THROUGH INICIJALIZIRAJ-EXIT.
 
            MOVE 1 TO WS-COUNTER.
-           PERFORM UNTIL WS-COUNTER > 100
+           PERFORM UNTIL WS-COUNTER > WS-RECORD-COUNT
               PERFORM POPULIRAJ-DATASET THROUGH POPULIRAJ-EXIT
               ADD 1 TO WS-COUNTER
            END-PERFORM.
 
-           CLOSE TARGET-DATASET.
-           STOP RUN.
+           IF NOT DRY-RUN
+               PERFORM WRITE-TRAILER-PARA THRU WRITE-TRAILER-PARA-EXIT
+           END-IF.
+           PERFORM WRITE-SUMMARY-PARA THRU WRITE-SUMMARY-PARA-EXIT.
+           PERFORM WRITE-LOG-PARA THRU WRITE-LOG-PARA-EXIT.
+
+           IF NOT DRY-RUN
+               CLOSE TARGET-DATASET
+           END-IF.
+           CLOSE SUMMARY-REPORT.
+      * GOBACK umjesto STOP RUN - kao samostalan batch korak zavrsava
+      * jednako kao STOP RUN, ali omogucuje da DAILYCTL ovaj program
+      * pozove i kao potprogram (vidi shared/source/DAILYCTL.cbl).
+           GOBACK.
+
+      * Rastavlja PARMD na kljuc=vrijednost parove odvojene zarezima,
+      * npr. "COUNT=5000,SEED=12345", i puni KEYWORD-TABLE.
+       PARSE-PARMD-PARA.
+           MOVE SPACES TO WS-PARMD.
+           MOVE PARMD(1:PARML) TO WS-PARMD.
+           MOVE PARML TO WS-PARM-LEN.
+
+           MOVE 1 TO WS-PAIR-START.
+
+           PERFORM UNTIL WS-PAIR-START > WS-PARM-LEN
+                   OR WS-KW-COUNT >= WS-MAX-KEYWORDS
+
+               MOVE WS-PAIR-START TO WS-PAIR-END
+               PERFORM UNTIL WS-PAIR-END > WS-PARM-LEN
+                       OR WS-PARMD(WS-PAIR-END:1) = ','
+                   ADD 1 TO WS-PAIR-END
+               END-PERFORM
+
+               COMPUTE WS-PAIR-LEN = WS-PAIR-END - WS-PAIR-START
+               IF WS-PAIR-LEN > 0
+                   ADD 1 TO WS-KW-COUNT
+                   MOVE SPACES TO WS-PAIR
+                   MOVE WS-PARMD(WS-PAIR-START:WS-PAIR-LEN) TO WS-PAIR
+                   PERFORM SPLIT-PAIR-PARA THRU SPLIT-PAIR-PARA-EXIT
+               END-IF
+
+               COMPUTE WS-PAIR-START = WS-PAIR-END + 1
+           END-PERFORM.
+
+       PARSE-PARMD-PARA-EXIT.
+           EXIT.
+
+      * Rastavlja jedan "kljuc=vrijednost" par na KW-NAME i KW-VALUE.
+       SPLIT-PAIR-PARA.
+           MOVE 0 TO WS-EQ-POS.
+           INSPECT WS-PAIR TALLYING WS-EQ-POS
+               FOR CHARACTERS BEFORE INITIAL '='.
+
+           IF WS-EQ-POS = 0 OR WS-EQ-POS >= LENGTH OF WS-PAIR - 1
+               MOVE FUNCTION TRIM(WS-PAIR) TO KW-NAME(WS-KW-COUNT)
+               MOVE SPACES TO KW-VALUE(WS-KW-COUNT)
+               MOVE 'N' TO KW-VALID(WS-KW-COUNT)
+           ELSE
+               MOVE WS-PAIR(1:WS-EQ-POS) TO KW-NAME(WS-KW-COUNT)
+               MOVE WS-PAIR(WS-EQ-POS + 2:) TO KW-VALUE(WS-KW-COUNT)
+               MOVE 'Y' TO KW-VALID(WS-KW-COUNT)
+           END-IF.
+
+       SPLIT-PAIR-PARA-EXIT.
+           EXIT.
+
+      * Trazi COUNT= u KEYWORD-TABLE i, ako postoji i valjan je,
+      * njime nadjacava WS-RECORD-COUNT.
+       APPLY-PARM-COUNT-PARA.
+           PERFORM VARYING KW-IDX FROM 1 BY 1
+                   UNTIL KW-IDX > WS-KW-COUNT
+               IF KW-IS-VALID(KW-IDX)
+                       AND FUNCTION TRIM(KW-NAME(KW-IDX)) = "COUNT"
+                   COMPUTE WS-RECORD-COUNT =
+                           FUNCTION NUMVAL(KW-VALUE(KW-IDX))
+               END-IF
+           END-PERFORM.
+
+       APPLY-PARM-COUNT-PARA-EXIT.
+           EXIT.
+
+      * Trazi SEED= u KEYWORD-TABLE i, ako postoji i valjan je,
+      * postavlja WS-HAVE-PARM-SEED kako bi GENERATE-RANDOM-NUMBER
+      * koristio reproducibilan niz umjesto seeda iz sata.
+       APPLY-PARM-SEED-PARA.
+           PERFORM VARYING KW-IDX FROM 1 BY 1
+                   UNTIL KW-IDX > WS-KW-COUNT
+               IF KW-IS-VALID(KW-IDX)
+                       AND FUNCTION TRIM(KW-NAME(KW-IDX)) = "SEED"
+                   COMPUTE WS-PARM-SEED =
+                           FUNCTION NUMVAL(KW-VALUE(KW-IDX))
+                   SET HAVE-PARM-SEED TO TRUE
+               END-IF
+           END-PERFORM.
+
+       APPLY-PARM-SEED-PARA-EXIT.
+           EXIT.
+
+      * Trazi DRYRUN kljuc u KEYWORD-TABLE i, ako mu je vrijednost
+      * Y ili YES, postavlja WS-DRY-RUN-FLAG.
+       APPLY-PARM-DRYRUN-PARA.
+           PERFORM VARYING KW-IDX FROM 1 BY 1
+                   UNTIL KW-IDX > WS-KW-COUNT
+               IF KW-IS-VALID(KW-IDX)
+                       AND FUNCTION TRIM(KW-NAME(KW-IDX)) = "DRYRUN"
+                   IF FUNCTION TRIM(KW-VALUE(KW-IDX)) = "Y"
+                           OR FUNCTION TRIM(KW-VALUE(KW-IDX)) = "YES"
+                       MOVE 'Y' TO WS-DRY-RUN-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       APPLY-PARM-DRYRUN-PARA-EXIT.
+           EXIT.
 
        INICIJALIZIRAJ-TABLICE.
-      * Inicijalizacija naslova knjiga
-           MOVE "Suton Proročanstva" TO TEKST-NASLOVA(1).
-           MOVE "Zamor Crnog Jezera" TO TEKST-NASLOVA(2).
-           MOVE "Labirint Izgubljenih Duša" TO TEKST-NASLOVA(3).
-           MOVE "Tajna Kristalnog Vrta" TO TEKST-NASLOVA(4).
-           MOVE "Posljednji Let Srebrnog Orla" TO TEKST-NASLOVA(5).
-           MOVE "Sjene Zaboravljenog Kraljevstva" TO TEKST-NASLOVA(6).
-           MOVE "Krađa Mjesečeve Svjetlosti" TO TEKST-NASLOVA(7).
-           MOVE "Čuvari Ledene Šume" TO TEKST-NASLOVA(8).
-           MOVE "Napušteni Svjetionik" TO TEKST-NASLOVA(9).
-           MOVE "Kovač Sudbine" TO TEKST-NASLOVA(10).
-           MOVE "Plesači Drevne Magle" TO TEKST-NASLOVA(11).
-           MOVE "Vrijeme Zaboravljenih Riječi" TO TEKST-NASLOVA(12).
-           MOVE "Šapat Srebrnih Zvijezda" TO TEKST-NASLOVA(13).
-           MOVE "Ključevi Tajnih Vrata" TO TEKST-NASLOVA(14).
-           MOVE "Čovjek Koji Je Sanjao Muziku" TO TEKST-NASLOVA(15).
-           MOVE "Dvanaesti Mjesec" TO TEKST-NASLOVA(16).
-           MOVE "Ljekovita Pjesma" TO TEKST-NASLOVA(17).
-           MOVE "Grad Ispod Magle" TO TEKST-NASLOVA(18).
-           MOVE "Noćni Skitnica" TO TEKST-NASLOVA(19).
-           MOVE "Posljednja Biblioteka" TO TEKST-NASLOVA(20).
-           MOVE "Zapisivač Snova" TO TEKST-NASLOVA(21).
-           MOVE "Zvjezdani Tragač" TO TEKST-NASLOVA(22).
-           MOVE "Brodolom Na Kraju Vremena" TO TEKST-NASLOVA(23).
-           MOVE "Poziv Iz Dubine" TO TEKST-NASLOVA(24).
-           MOVE "Lutanje Kroz Beskraj" TO TEKST-NASLOVA(25).
-           MOVE "Prolaz U Drugo Nebo" TO TEKST-NASLOVA(26).
-           MOVE "Ples Zaboravljenih Sjena" TO TEKST-NASLOVA(27).
-           MOVE "Svijet Iza Ogledala" TO TEKST-NASLOVA(28).
-           MOVE "Putnik Između Svjetova" TO TEKST-NASLOVA(29).
-           MOVE "Zarobljeno Svjetlo" TO TEKST-NASLOVA(30).
-           MOVE "Gospodar Kamenih Zmajeva" TO TEKST-NASLOVA(31).
-           MOVE "Neispričane Priče" TO TEKST-NASLOVA(32).
-           MOVE "Peta Dimenzija" TO TEKST-NASLOVA(33).
-           MOVE "Izgubljeni Fragment" TO TEKST-NASLOVA(34).
-           MOVE "Pustinjski Sat" TO TEKST-NASLOVA(35).
-           MOVE "Vjetrovi Sa Sjevera" TO TEKST-NASLOVA(36).
-           MOVE "Dvorana Zaboravljenih Koraka" TO TEKST-NASLOVA(37).
-           MOVE "Blago Morskih Dubina" TO TEKST-NASLOVA(38).
-           MOVE "Šaptač Mraku" TO TEKST-NASLOVA(39).
-           MOVE "Kolekcionar Izgubljenih Sjećanja" TO TEKST-NASLOVA(40).
-           MOVE "Enigma Sanjara" TO TEKST-NASLOVA(41).
-           MOVE "Posljednji Mađioničar" TO TEKST-NASLOVA(42).
-           MOVE "Zvjezdana Kiša" TO TEKST-NASLOVA(43).
-           MOVE "Šume Bez Povratka" TO TEKST-NASLOVA(44).
-           MOVE "Skrivene Istine" TO TEKST-NASLOVA(45).
-           MOVE "Mapa Nepoznatih Mora" TO TEKST-NASLOVA(46).
-           MOVE "Peta Stranica" TO TEKST-NASLOVA(47).
-           MOVE "Tajne Srebrnog Grada" TO TEKST-NASLOVA(48).
-           MOVE "Tragač Za Dalekim Obalama" TO TEKST-NASLOVA(49).
-           MOVE "Kamen Mudraca" TO TEKST-NASLOVA(50).
-           MOVE "Krađa Vječnosti" TO TEKST-NASLOVA(51).
-           MOVE "Spavač U Ledu" TO TEKST-NASLOVA(52).
-           MOVE "Zaboravljeno Kraljevstvo" TO TEKST-NASLOVA(53).
-           MOVE "Plesačica Sa Sedam Velova" TO TEKST-NASLOVA(54).
-           MOVE "Čuvar Staklene Šume" TO TEKST-NASLOVA(55).
-           MOVE "Miris Zaboravljenog Vremena" TO TEKST-NASLOVA(56).
-           MOVE "Šarene Niti Sudbine" TO TEKST-NASLOVA(57).
-           MOVE "Graditelj Mostova" TO TEKST-NASLOVA(58).
-           MOVE "Otisci U Snijegu" TO TEKST-NASLOVA(59).
-           MOVE "Vrhovni Arhivar" TO TEKST-NASLOVA(60).
-           MOVE "Glazba Za Mrtve" TO TEKST-NASLOVA(61).
-           MOVE "Karte Izgubljenih Kraljevstava" TO TEKST-NASLOVA(62).
-           MOVE "Zelena Svjetlost Na Obzoru" TO TEKST-NASLOVA(63).
-           MOVE "Lovac Na Zaboravljene Priče" TO TEKST-NASLOVA(64).
-           MOVE "Prastari Zavjet" TO TEKST-NASLOVA(65).
-           MOVE "Putovanja Slijepog Kartografa" TO TEKST-NASLOVA(66).
-           MOVE "Skriveni Putevi" TO TEKST-NASLOVA(67).
-           MOVE "Proročanstvo Sedam Pečata" TO TEKST-NASLOVA(68).
-           MOVE "Treći Dan Poslije Oluje" TO TEKST-NASLOVA(69).
-           MOVE "Beskonačni Labirint" TO TEKST-NASLOVA(70).
-           MOVE "Šaptači Iz Dubine" TO TEKST-NASLOVA(71).
-           MOVE "Tragovi U Pijesku" TO TEKST-NASLOVA(72).
-           MOVE "Naslijeđe Posljednjeg Cara" TO TEKST-NASLOVA(73).
-           MOVE "Čuvar Sjevernog Vjetra" TO TEKST-NASLOVA(74).
-           MOVE "Dijete Srebrne Šume" TO TEKST-NASLOVA(75).
-           MOVE "Kraljica Ledenog Trona" TO TEKST-NASLOVA(76).
-           MOVE "Knjiga Zapečaćenih Tajni" TO TEKST-NASLOVA(77).
-           MOVE "Pjesma Starog Mora" TO TEKST-NASLOVA(78).
-           MOVE "Ples S Vješticama" TO TEKST-NASLOVA(79).
-           MOVE "Sunce Iza Planina" TO TEKST-NASLOVA(80).
-           MOVE "Noćni Pjesnik" TO TEKST-NASLOVA(81).
-           MOVE "Hram Zaboravljenog Boga" TO TEKST-NASLOVA(82).
-           MOVE "Mračni Toranj" TO TEKST-NASLOVA(83).
-           MOVE "Sedmi Sin" TO TEKST-NASLOVA(84).
-           MOVE "Priča O Plavom Mjesecu" TO TEKST-NASLOVA(85).
-           MOVE "Zvjezdani Pijesak" TO TEKST-NASLOVA(86).
-           MOVE "Prolaznik Kroz Maglu" TO TEKST-NASLOVA(87).
-           MOVE "Skriveni Kodeks" TO TEKST-NASLOVA(88).
-           MOVE "Utočište Za Izgubljene Duše" TO TEKST-NASLOVA(89).
-           MOVE "Gospodar Oluje" TO TEKST-NASLOVA(90).
-           MOVE "Nestali Dvorac" TO TEKST-NASLOVA(91).
-           MOVE "Tajne Vjetrova" TO TEKST-NASLOVA(92).
-           MOVE "Nebeski Kovač" TO TEKST-NASLOVA(93).
-           MOVE "Svirač U Sjeni" TO TEKST-NASLOVA(94).
-           MOVE "Posljednja Stranica" TO TEKST-NASLOVA(95).
-           MOVE "Tragač Kroz Vrijeme" TO TEKST-NASLOVA(96).
-           MOVE "Duh Zaboravljene Šume" TO TEKST-NASLOVA(97).
-           MOVE "Čovjek Koji Je Govorio Sa Zvijezdama" TO 
-                TEKST-NASLOVA(98).
-           MOVE "Izgubljeno Kraljevstvo Snova" TO TEKST-NASLOVA(99).
-           MOVE "Tajna Starog Sata" TO TEKST-NASLOVA(100).
-
-      * Inicijalizacija autora
-           MOVE "Miroslav Krleža" TO IME-AUTORA(1).
-           MOVE "Marija Jurić Zagorka" TO IME-AUTORA(2).
-           MOVE "Miljenko Jergović" TO IME-AUTORA(3).
-           MOVE "Dubravka Ugrešić" TO IME-AUTORA(4).
-           MOVE "Slavenka Drakulić" TO IME-AUTORA(5).
-           MOVE "Vedrana Rudan" TO IME-AUTORA(6).
-           MOVE "Ante Tomić" TO IME-AUTORA(7).
-           MOVE "Zoran Ferić" TO IME-AUTORA(8).
-           MOVE "Kristian Novak" TO IME-AUTORA(9).
-           MOVE "Ivica Prtenjača" TO IME-AUTORA(10).
-           MOVE "Damir Karakaš" TO IME-AUTORA(11).
-           MOVE "Olja Savičević Ivančević" TO IME-AUTORA(12).
-           MOVE "Robert Perišić" TO IME-AUTORA(13).
-           MOVE "Miro Gavran" TO IME-AUTORA(14).
-           MOVE "Julijana Matanović" TO IME-AUTORA(15).
-           MOVE "Igor Štiks" TO IME-AUTORA(16).
-           MOVE "Josip Mlakić" TO IME-AUTORA(17).
-           MOVE "Edo Popović" TO IME-AUTORA(18).
-           MOVE "Korana Serdarević" TO IME-AUTORA(19).
-           MOVE "Ivana Bodrožić" TO IME-AUTORA(20).
-
-      * Inicijalizacija žanrova
-           MOVE "Fantastika" TO NAZIV-ZANRA(1).
-           MOVE "Znanstvena fantastika" TO NAZIV-ZANRA(2).
-           MOVE "Triler" TO NAZIV-ZANRA(3).
-           MOVE "Romantika" TO NAZIV-ZANRA(4).
-           MOVE "Povijesni roman" TO NAZIV-ZANRA(5).
-           MOVE "Kriminalistički roman" TO NAZIV-ZANRA(6).
-           MOVE "Drama" TO NAZIV-ZANRA(7).
-           MOVE "Horor" TO NAZIV-ZANRA(8).
-           MOVE "Avanturistički roman" TO NAZIV-ZANRA(9).
-           MOVE "Dječja književnost" TO NAZIV-ZANRA(10).
+           PERFORM LOAD-TITLES-PARA THRU LOAD-TITLES-PARA-EXIT.
+           PERFORM LOAD-AUTHORS-PARA THRU LOAD-AUTHORS-PARA-EXIT.
+           PERFORM LOAD-GENRES-PARA THRU LOAD-GENRES-PARA-EXIT.
 
        INICIJALIZIRAJ-EXIT.
            EXIT.
 
+      * Ucitava naslove knjiga iz TITLE-FILE u TABLICA-KNJIGA.
+       LOAD-TITLES-PARA.
+           OPEN INPUT TITLE-FILE.
+
+           READ TITLE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE
+                   OR BROJ-KNJIGA NOT LESS THAN WS-MAX-KNJIGA
+               ADD 1 TO BROJ-KNJIGA
+               MOVE TITLE-FILE-RECORD TO TEKST-NASLOVA(BROJ-KNJIGA)
+
+               READ TITLE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE TITLE-FILE.
+           MOVE 'N' TO EOF-FLAG.
+
+       LOAD-TITLES-PARA-EXIT.
+           EXIT.
+
+      * Ucitava imena autora iz AUTHOR-FILE u TABLICA-AUTORA.
+       LOAD-AUTHORS-PARA.
+           OPEN INPUT AUTHOR-FILE.
+
+           READ AUTHOR-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE
+                   OR BROJ-AUTORA NOT LESS THAN WS-MAX-AUTORA
+               ADD 1 TO BROJ-AUTORA
+               MOVE AUTHOR-FILE-RECORD TO IME-AUTORA(BROJ-AUTORA)
+
+               READ AUTHOR-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE AUTHOR-FILE.
+           MOVE 'N' TO EOF-FLAG.
+
+       LOAD-AUTHORS-PARA-EXIT.
+           EXIT.
+
+      * Ucitava nazive zanrova iz GENRE-FILE u TABLICA-ZANROVA.
+       LOAD-GENRES-PARA.
+           OPEN INPUT GENRE-FILE.
+
+           READ GENRE-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-FILE
+                   OR BROJ-ZANROVA NOT LESS THAN WS-MAX-ZANROVA
+               ADD 1 TO BROJ-ZANROVA
+               MOVE GENRE-FILE-RECORD TO NAZIV-ZANRA(BROJ-ZANROVA)
+
+               READ GENRE-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE GENRE-FILE.
+           MOVE 'N' TO EOF-FLAG.
+
+       LOAD-GENRES-PARA-EXIT.
+           EXIT.
+
+
        POPULIRAJ-DATASET.
       * Generiranje ID-a knjige
            PERFORM GENERATE-RANDOM-NUMBER THROUGH GENERATE-RANDOM-EXIT.
            MOVE WS-COUNTER TO BOOK-ID.
 
-      * Postavljanje naslova knjige iz tablice
-           MOVE TEKST-NASLOVA(WS-COUNTER) TO BOOK-TITLE.
+      * Generiranje random indeksa za naslov - tablica se puni iz
+      * TITLE-FILE pa broj naslova vise ne mora odgovarati broju
+      * zapisa koji se generiraju.
+           PERFORM GENERATE-RANDOM-NUMBER THROUGH GENERATE-RANDOM-EXIT.
+           COMPUTE WS-RANDOM-NUMBER =
+                   FUNCTION MOD(WS-RANDOM-NUMBER, BROJ-KNJIGA) + 1.
+           MOVE TEKST-NASLOVA(WS-RANDOM-NUMBER) TO BOOK-TITLE.
 
       * Generiranje random indeksa za autora
            PERFORM GENERATE-RANDOM-NUMBER THROUGH GENERATE-RANDOM-EXIT.
            COMPUTE WS-RANDOM-NUMBER =
-                   FUNCTION MOD(WS-RANDOM-NUMBER, 20) + 1.
+                   FUNCTION MOD(WS-RANDOM-NUMBER, BROJ-AUTORA) + 1.
            MOVE IME-AUTORA(WS-RANDOM-NUMBER) TO BOOK-AUTHOR.
 
       * Generiranje random indeksa za žanr
            PERFORM GENERATE-RANDOM-NUMBER THROUGH GENERATE-RANDOM-EXIT.
            COMPUTE WS-RANDOM-NUMBER =
-                   FUNCTION MOD(WS-RANDOM-NUMBER, 10) + 1.
-           MOVE NAZIV-ZANRA(WS-RANDOM-NUMBER) TO BOOK-GENRE.
+                   FUNCTION MOD(WS-RANDOM-NUMBER, BROJ-ZANROVA) + 1.
+           MOVE WS-RANDOM-NUMBER TO WS-GENRE-IDX.
+           MOVE NAZIV-ZANRA(WS-GENRE-IDX) TO BOOK-GENRE.
+           ADD 1 TO ZANR-COUNT(WS-GENRE-IDX).
 
       * Generiranje godine izdanja (između 1950 i 2025)
            PERFORM GENERATE-RANDOM-NUMBER THROUGH GENERATE-RANDOM-EXIT.
@@ -250,25 +486,150 @@
            PERFORM GENERATE-RANDOM-NUMBER THROUGH GENERATE-RANDOM-EXIT.
            IF FUNCTION MOD(WS-RANDOM-NUMBER, 2) = 0
               MOVE "A" TO BOOK-STATUS
+              MOVE SPACES TO BOOK-BORROWER
+              MOVE ZEROS TO BOOK-DUE-DATE
+              ADD 1 TO WS-AVAILABLE-COUNT
            ELSE
               MOVE "P" TO BOOK-STATUS
+              PERFORM SET-LOAN-DETAILS-PARA
+                      THRU SET-LOAN-DETAILS-PARA-EXIT
+              ADD 1 TO WS-LOANED-COUNT
            END-IF.
 
-      * Pisanje zapisa u dataset
-           WRITE BOOK-RECORD.
+      * Pisanje zapisa u dataset - u DRYRUN modu se preskace, samo se
+      * broje/generiraju podaci za WRITE-SUMMARY-PARA.
+           IF NOT DRY-RUN
+               WRITE BOOK-RECORD
+           END-IF.
 
        POPULIRAJ-EXIT.
            EXIT.
 
+      * Upisuje kontrolni zavrsni zapis u TARGET-DATASET nakon zadnjeg
+      * BOOK-RECORD-a, s datumom generiranja i ukupnim brojem zapisa.
+       WRITE-TRAILER-PARA.
+           MOVE SPACES TO TARGET-TRAILER-RECORD.
+           MOVE "TRAILER" TO TRAILER-TAG.
+           COMPUTE TRAILER-GEN-DATE =
+               (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY.
+           MOVE WS-RECORD-COUNT TO TRAILER-RECORD-COUNT.
+           MOVE TARGET-TRAILER-RECORD TO BOOK-RECORD.
+           WRITE BOOK-RECORD.
+
+       WRITE-TRAILER-PARA-EXIT.
+           EXIT.
+
+      * Postavlja BOOK-BORROWER (nasumicno iz tablice autora, u
+      * nedostatku zasebnog popisa clanova) i BOOK-DUE-DATE kao
+      * datum posudbe uvecan za 1 do 30 dana.
+       SET-LOAN-DETAILS-PARA.
+           PERFORM GENERATE-RANDOM-NUMBER THROUGH GENERATE-RANDOM-EXIT.
+           COMPUTE WS-RANDOM-NUMBER =
+                   FUNCTION MOD(WS-RANDOM-NUMBER, BROJ-AUTORA) + 1.
+           MOVE IME-AUTORA(WS-RANDOM-NUMBER) TO BOOK-BORROWER.
+
+           PERFORM GENERATE-RANDOM-NUMBER THROUGH GENERATE-RANDOM-EXIT.
+           COMPUTE WS-LOAN-DAYS = FUNCTION MOD(WS-RANDOM-NUMBER, 30) + 1.
+
+           COMPUTE WS-LOAN-BASE-DATE =
+                   (WS-YEAR * 10000) + (WS-MONTH * 100) + WS-DAY.
+           COMPUTE WS-LOAN-BASE-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-LOAN-BASE-DATE).
+           COMPUTE WS-LOAN-DUE-INTEGER =
+                   WS-LOAN-BASE-INTEGER + WS-LOAN-DAYS.
+           COMPUTE BOOK-DUE-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-LOAN-DUE-INTEGER).
+
+       SET-LOAN-DETAILS-PARA-EXIT.
+           EXIT.
+
        GENERATE-RANDOM-NUMBER.
       *    Obtain current date
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
-      *    Obtain SEED value by adding secconds and milisecconds
-           COMPUTE WS-SEED = (WS-SECOND * 10000) +
-                  (WS-MILLISECONDS * 100).
-      *    Obtain random number by invoking pseudorandom function
-           COMPUTE WS-RANDOM-NUMBER =
-                   FUNCTION RANDOM(WS-SEED) * 1000000.
+
+           IF HAVE-PARM-SEED
+               IF FIRST-RANDOM-CALL
+                   COMPUTE WS-RANDOM-NUMBER =
+                           FUNCTION RANDOM(WS-PARM-SEED) * 1000000
+                   MOVE 'N' TO WS-FIRST-RANDOM-CALL
+               ELSE
+                   COMPUTE WS-RANDOM-NUMBER = FUNCTION RANDOM() * 1000000
+               END-IF
+           ELSE
+      *        Obtain SEED value by adding secconds and milisecconds
+               COMPUTE WS-SEED = (WS-SECOND * 10000) +
+                      (WS-MILLISECONDS * 100)
+      *        Obtain random number by invoking pseudorandom function
+               COMPUTE WS-RANDOM-NUMBER =
+                       FUNCTION RANDOM(WS-SEED) * 1000000
+           END-IF.
 
        GENERATE-RANDOM-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+      * Zbirni izvjestaj - broj generiranih zapisa po zanru te po
+      * statusu (dostupno/posudjeno), pisan nakon POPULIRAJ-DATASET
+      * petlje po uzoru na CMPROC-ov WRITE-REPORT.
+       WRITE-SUMMARY-PARA.
+           MOVE "PPLATE1 GENERATED DATASET SUMMARY"
+               TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           CALL "DTSTAMP" USING WS-RUN-TIMESTAMP.
+           MOVE SPACES TO WS-SUMMARY-LINE.
+           STRING "RUN DATE/TIME: " WS-RUN-TIMESTAMP
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE.
+           MOVE WS-SUMMARY-LINE TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           STRING "TOTAL RECORDS GENERATED: " WS-RECORD-COUNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE.
+           MOVE WS-SUMMARY-LINE TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           MOVE "RECORDS PER GENRE:" TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           PERFORM VARYING ZAN-IDX FROM 1 BY 1
+                   UNTIL ZAN-IDX > BROJ-ZANROVA
+               MOVE SPACES TO WS-SUMMARY-LINE
+               STRING "  " NAZIV-ZANRA(ZAN-IDX) " - "
+                      ZANR-COUNT(ZAN-IDX)
+                   DELIMITED BY SIZE INTO WS-SUMMARY-LINE
+               MOVE WS-SUMMARY-LINE TO SUMMARY-REPORT-LINE
+               WRITE SUMMARY-REPORT-LINE
+           END-PERFORM.
+
+           MOVE SPACES TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           STRING "AVAILABLE (A): " WS-AVAILABLE-COUNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE.
+           MOVE WS-SUMMARY-LINE TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+           STRING "ON LOAN (P): " WS-LOANED-COUNT
+               DELIMITED BY SIZE INTO WS-SUMMARY-LINE.
+           MOVE WS-SUMMARY-LINE TO SUMMARY-REPORT-LINE.
+           WRITE SUMMARY-REPORT-LINE.
+
+       WRITE-SUMMARY-PARA-EXIT.
+           EXIT.
+
+      * Upisuje jedan zapis o ovom pokretanju u zajednicki audit trag
+      * (shared/source/WRITELOG).
+       WRITE-LOG-PARA.
+           MOVE WS-ST-YEAR  TO ALOG-RUN-ID(1:4)
+           MOVE WS-ST-MONTH TO ALOG-RUN-ID(5:2)
+           MOVE WS-ST-DAY   TO ALOG-RUN-ID(7:2)
+           MOVE "PPLATE1"   TO ALOG-PROGRAM-NAME
+           MOVE WS-START-TIMESTAMP TO ALOG-START-TIMESTAMP
+           MOVE WS-RUN-TIMESTAMP   TO ALOG-END-TIMESTAMP
+           MOVE WS-RECORD-COUNT TO ALOG-RECORD-COUNT
+           MOVE "OK" TO ALOG-STATUS
+           CALL "WRITELOG" USING AUDIT-LOG-RECORD.
+       WRITE-LOG-PARA-EXIT.
+           EXIT.
