@@ -0,0 +1,46 @@
+//Z26069P  JOB (Z26069),'PPLATE1 RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PPLATE1 - GENERIRA BOOK-RECORD ZAPISE U TARGET-DATASET TE     *
+//*           ZBIRNI SUMMARY-REPORT IZVJESTAJ.                    *
+//*                                                                *
+//* STEP1 definira GDG bazu za TARGET-DATASET ako jos ne postoji,  *
+//* s LIMIT(5) - zadrzava zadnjih 5 generacija kataloga (IDCAMS    *
+//* vraca RC=12 ako baza vec postoji - isti COND obrazac kao za    *
+//* CHAMPION-VSAM/REPORT1 u CMPROC.jcl).                           *
+//*--------------------------------------------------------------*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(Z26069.BOOKS.TARGET)  -
+              LIMIT(5)                    -
+              SCRATCH                     -
+              NOEMPTY)
+/*
+//*--------------------------------------------------------------*
+//* STEP2 - stvarno pokretanje PPLATE1-a.                          *
+//*--------------------------------------------------------------*
+//RUNPPL   EXEC PGM=PPLATE1,COND=(12,LT,DEFGDG)
+//STEPLIB  DD   DSN=Z26069.CBLPROD.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//* TARGET-DATASET - nova generacija u GDG bazi definiranoj u
+//* DEFGDG koraku, (+1) znaci "sljedeca generacija"; prethodnih 5
+//* (ukljucujuci ovu) ostaje dostupno preko (0), (-1), ... (-4).
+//OUTFL    DD   DSN=Z26069.BOOKS.TARGET(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(20,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=155,BLKSIZE=0)
+//* TITLE-FILE/AUTHOR-FILE/GENRE-FILE - kontrolne datoteke s
+//* naslovima/autorima/zanrovima, odrzavane odvojeno od ovog joba.
+//TITLFL   DD   DSN=Z26069.BOOKS.TITLES,DISP=SHR
+//AUTHFL   DD   DSN=Z26069.BOOKS.AUTHORS,DISP=SHR
+//GENRFL   DD   DSN=Z26069.BOOKS.GENRES,DISP=SHR
+//* SUMMARY-REPORT - zbirni izvjestaj generiran svakim pokretanjem;
+//* ostaje izvan GDG sheme jer ga TARGET-DATASET-ova generacija vec
+//* identificira (brojevi u nazivu se poklapaju preko datuma u
+//* WRITE-SUMMARY-PARA).
+//OUTREP   DD   DSN=Z26069.BOOKS.SUMMARY,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
