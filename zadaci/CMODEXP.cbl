@@ -0,0 +1,134 @@
+      ******************************************************************
+      *    CMODEXP - Flattening/export CMODEL-ovog OUTFL dataseta u    *
+      *              CSV tekst, razlazuci repeating CAR-MODEL-PARMS i  *
+      *              CAR-EQ-TABLE grupe u zasebne retke, kako bi        *
+      *              katalog bio citljiv bez COBOL copybooka.          *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMODEXP.
+       AUTHOR. Z26069.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTFL ASSIGN TO UT-OUTFL
+              ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXPORT-FILE ASSIGN TO EXPFL
+              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUTFL RECORDING MODE F.
+       01 OUTFL-RECORD PIC X(1221).
+
+       FD EXPORT-FILE RECORDING MODE F.
+       01 EXPORT-RECORD PIC X(300).
+
+       WORKING-STORAGE SECTION.
+           COPY CARSTBL.
+
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+           88 END-OF-OUTFL VALUE 'Y'.
+
+       01 WS-PRICE-EDIT     PIC ZZZZZZ9.99.
+       01 WS-HEIGHT-EDIT    PIC ZZZZ9.99.
+       01 WS-WIDTH-EDIT     PIC ZZZZ9.99.
+       01 WS-LENGTH-EDIT    PIC ZZZZ9.99.
+       01 WS-WEIGHT-EDIT    PIC ZZZZ9.99.
+       01 WS-EQ-IDX         PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT OUTFL.
+           OPEN OUTPUT EXPORT-FILE.
+
+           READ OUTFL
+               AT END SET END-OF-OUTFL TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-OUTFL
+               MOVE OUTFL-RECORD TO CARSTBL
+
+               PERFORM WRITE-CAR-ROW-PARA
+                   THRU WRITE-CAR-ROW-PARA-EXIT
+               PERFORM WRITE-VARIANT-ROWS-PARA
+                   THRU WRITE-VARIANT-ROWS-PARA-EXIT
+               PERFORM WRITE-EQUIP-ROWS-PARA
+                   THRU WRITE-EQUIP-ROWS-PARA-EXIT
+
+               READ OUTFL
+                   AT END SET END-OF-OUTFL TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE OUTFL.
+           CLOSE EXPORT-FILE.
+           STOP RUN.
+
+      * Glavni redak kataloga - po jedan po automobilu.
+       WRITE-CAR-ROW-PARA.
+           MOVE CAR-PRICE TO WS-PRICE-EDIT.
+           MOVE SPACES TO EXPORT-RECORD.
+           STRING "CAR,"
+                  FUNCTION TRIM(CAR-BRAND)            ","
+                  FUNCTION TRIM(CAR-MODEL)            ","
+                  FUNCTION TRIM(CAR-MODEL-GEN)        ","
+                  FUNCTION TRIM(CAR-PROD-YEARS)       ","
+                  FUNCTION TRIM(CAR-VERSION)          ","
+                  FUNCTION TRIM(CAR-ENGINE-VERSION)   ","
+                  FUNCTION TRIM(CAR-TOP-SPEED)        ","
+                  FUNCTION TRIM(CAR-ACCELERATION)     ","
+                  FUNCTION TRIM(CAR-HORSE-POWER)      ","
+                  FUNCTION TRIM(CAR-ENG-PARMS-OTHER)  ","
+                  FUNCTION TRIM(CAR-EQ-VERSION)       ","
+                  FUNCTION TRIM(CAR-LIST-EQ)          ","
+                  FUNCTION TRIM(WS-PRICE-EDIT)        ","
+                  FUNCTION TRIM(CAR-CURRENCY)
+                  DELIMITED BY SIZE INTO EXPORT-RECORD.
+           WRITE EXPORT-RECORD.
+
+       WRITE-CAR-ROW-PARA-EXIT.
+           EXIT.
+
+      * Jedan redak po stvarno popunjenoj boja/dimenzija varijanti.
+       WRITE-VARIANT-ROWS-PARA.
+           PERFORM VARYING CMP-IDX FROM 1 BY 1
+                   UNTIL CMP-IDX > CAR-MODEL-PARMS-COUNT
+               MOVE MODEL-HEIGHT(CMP-IDX) TO WS-HEIGHT-EDIT
+               MOVE MODEL-WIDTH(CMP-IDX)  TO WS-WIDTH-EDIT
+               MOVE MODEL-LENGTH(CMP-IDX) TO WS-LENGTH-EDIT
+               MOVE MODEL-WEIGHT(CMP-IDX) TO WS-WEIGHT-EDIT
+
+               MOVE SPACES TO EXPORT-RECORD
+               STRING "VARIANT,"
+                      FUNCTION TRIM(CAR-BRAND) ","
+                      FUNCTION TRIM(CAR-MODEL) ","
+                      FUNCTION TRIM(WS-HEIGHT-EDIT) ","
+                      FUNCTION TRIM(WS-WIDTH-EDIT)  ","
+                      FUNCTION TRIM(WS-LENGTH-EDIT) ","
+                      FUNCTION TRIM(WS-WEIGHT-EDIT) ","
+                      FUNCTION TRIM(MODEL-COLOUR(CMP-IDX))
+                      DELIMITED BY SIZE INTO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+           END-PERFORM.
+
+       WRITE-VARIANT-ROWS-PARA-EXIT.
+           EXIT.
+
+      * Jedan redak po stvarno popunjenoj opremi (EQ-NAME nije prazan).
+       WRITE-EQUIP-ROWS-PARA.
+           PERFORM VARYING WS-EQ-IDX FROM 1 BY 1 UNTIL WS-EQ-IDX > 4
+               IF EQ-NAME(WS-EQ-IDX) NOT = SPACES
+                   MOVE SPACES TO EXPORT-RECORD
+                   STRING "EQUIP,"
+                          FUNCTION TRIM(CAR-BRAND) ","
+                          FUNCTION TRIM(CAR-MODEL) ","
+                          FUNCTION TRIM(EQ-NAME(WS-EQ-IDX)) ","
+                          FUNCTION TRIM(EQ-DESC(WS-EQ-IDX))
+                          DELIMITED BY SIZE INTO EXPORT-RECORD
+                   WRITE EXPORT-RECORD
+               END-IF
+           END-PERFORM.
+
+       WRITE-EQUIP-ROWS-PARA-EXIT.
+           EXIT.
