@@ -3,16 +3,22 @@
        AUTHOR Z26069.
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
-       FILE-CONTROL.   
+       FILE-CONTROL.
            SELECT INFL-REC ASSIGN TO INFL
               ORGANIZATION IS SEQUENTIAL.
-       DATA DIVISION. 
-       FILE SECTION. 
+           SELECT EXCEPTION-FILE ASSIGN TO EXCFL
+              ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
        FD INFL-REC RECORDING MODE F.
        01 INFL-RECORD          PIC X(100).
-       WORKING-STORAGE SECTION. 
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD     PIC X(120).
+       WORKING-STORAGE SECTION.
+       01  WS-MAX-WORDS         PIC 9(2) VALUE 50.
        01  WORD-TAB.
-           05  WORD-ENTRY      OCCURS 10 TIMES DEPENDING ON NUM-RECORDS
+           05  WORD-ENTRY      OCCURS 1 TO 50 TIMES
+                               DEPENDING ON NUM-RECORDS
                                PIC X(10).
        01  NUM-RECORDS         PIC 9(2) VALUE 0.
        01  I                   PIC 9(2) VALUE 1.
@@ -22,47 +28,178 @@
        01  WORD-LENGTH         PIC 9(2) VALUE 0.
        01  INPUT-STRING        PIC X(100).
 
+       01  WS-EOF-FLAG         PIC X VALUE 'N'.
+           88 END-OF-INFL-REC  VALUE 'Y'.
+
+      * Konfigurabilan skup granicnika rijeci - razmak, zarez i tab.
+       01  WS-TAB-CHAR         PIC X VALUE X'09'.
+       01  WS-DELIMITERS       PIC X(3).
+       01  WS-DELIM-COUNT      PIC 9 VALUE 0.
+
+       01  WS-TOTAL-LINES      PIC 9(6) VALUE 0.
+
+      * Audit trag za ovo pokretanje - vidi shared/copylib/AUDITLOG i
+      * shared/source/WRITELOG.
+       01 WS-START-TIMESTAMP.
+           05 WS-ST-DAY             PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-ST-MONTH           PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-ST-YEAR            PIC 9(4).
+           05 FILLER                PIC X      VALUE SPACE.
+           05 WS-ST-HOURS           PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ST-MINUTES         PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ST-SECCONDS        PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ST-MILISECCONDS    PIC 99.
+       01 WS-END-TIMESTAMP.
+           05 WS-ET-DAY             PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-ET-MONTH           PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-ET-YEAR            PIC 9(4).
+           05 FILLER                PIC X      VALUE SPACE.
+           05 WS-ET-HOURS           PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ET-MINUTES         PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ET-SECCONDS        PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ET-MILISECCONDS    PIC 99.
+           COPY AUDITLOG.
+
+      * Zahtjev za provjeru ulaznog zapisa prije rastavljanja na
+      * rijeci - vidi shared/copylib/RECVALID i shared/source/
+      * VALIDREC.
+           COPY RECVALID.
+
        PROCEDURE DIVISION.
 
        0000-MAIN-PARA.
+      * Standardni shop-wide RETURN-CODE: 0=OK, 4=upozorenje/
+      * preskoceni zapisi, 8=greska u podacima, 12=greska datoteke.
+           MOVE 0 TO RETURN-CODE.
+           CALL "DTSTAMP" USING WS-START-TIMESTAMP.
+           STRING SPACE "," WS-TAB-CHAR
+                  DELIMITED BY SIZE INTO WS-DELIMITERS.
+
            OPEN INPUT INFL-REC.
+           OPEN OUTPUT EXCEPTION-FILE.
            PERFORM 1000-READ-RECORD.
+
+           PERFORM UNTIL END-OF-INFL-REC
+               ADD 1 TO WS-TOTAL-LINES
+               PERFORM VALIDATE-INFL-REC-PARA
+                   THRU VALIDATE-INFL-REC-PARA-EXIT
+
+               IF RV-RECORD-VALID
+                   PERFORM 2000-SPLIT-WORDS
+                   PERFORM 3000-DISPLAY-WORDS
+               ELSE
+                   DISPLAY "REJECTED RECORD - " RV-REJECT-REASON
+                   IF RETURN-CODE < 4
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+
+               PERFORM 1000-READ-RECORD
+           END-PERFORM.
+
            CLOSE INFL-REC.
-           PERFORM 2000-SPLIT-WORDS.
-           PERFORM 3000-DISPLAY-WORDS.
+           CLOSE EXCEPTION-FILE.
+           PERFORM WRITE-LOG-PARA THRU WRITE-LOG-PARA-EXIT.
            STOP RUN.
 
        1000-READ-RECORD.
            READ INFL-REC INTO INPUT-STRING
-               AT END MOVE 'END OF FILE' TO INPUT-STRING
+               AT END SET END-OF-INFL-REC TO TRUE
            END-READ.
-           IF INPUT-STRING = 'END OF FILE'
-               DISPLAY "Datoteka je prazna ili nije pronaÄ‘ena."
-               STOP RUN
+           IF NOT END-OF-INFL-REC
+               DISPLAY "Procitani podaci: " INPUT-STRING
            END-IF.
-           DISPLAY "Procitani podaci: " INPUT-STRING.
+
+      * Provjerava sirovi INFL-REC zapis (shared/source/VALIDREC) prije
+      * rastavljanja na rijeci - prazan redak zavrsava u zajednickom
+      * RJCTFL umjesto da tiho proizvede nula rijeci.
+       VALIDATE-INFL-REC-PARA.
+           MOVE "CBLTBL" TO RV-PROGRAM-ID.
+           MOVE SPACES TO RV-RECORD-DATA.
+           MOVE INPUT-STRING TO RV-RECORD-DATA(1:100).
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INPUT-STRING))
+               TO RV-RECORD-LENGTH.
+           MOVE 1 TO RV-EXPECTED-LENGTH.
+           MOVE 1 TO RV-REQUIRED-FIELD-COUNT.
+           MOVE 1   TO RV-FIELD-START(1).
+           MOVE 100 TO RV-FIELD-LENGTH(1).
+
+           CALL "VALIDREC" USING RECVALID-REQUEST.
+
+       VALIDATE-INFL-REC-PARA-EXIT.
+           EXIT.
 
        2000-SPLIT-WORDS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH 
+           MOVE 0 TO NUM-RECORDS.
+           MOVE 1 TO WORD-START.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH
               OF INPUT-STRING
-               IF INPUT-STRING(I:1) = ' ' OR I = LENGTH OF INPUT-STRING
+               MOVE 0 TO WS-DELIM-COUNT
+               INSPECT WS-DELIMITERS TALLYING WS-DELIM-COUNT
+                   FOR ALL INPUT-STRING(I:1)
+               IF WS-DELIM-COUNT > 0 OR I = LENGTH OF INPUT-STRING
                    COMPUTE WORD-LENGTH = I - WORD-START
                    IF WORD-LENGTH > 0
                        ADD 1 TO NUM-RECORDS
-                     IF NUM-RECORDS > 10
-                      DISPLAY "Prekoracenje niza! Maksimalno 10 rijeci."
+                     IF NUM-RECORDS > WS-MAX-WORDS
+                      PERFORM WRITE-OVERFLOW-EXCEPTION-PARA
+                          THRU WRITE-OVERFLOW-EXCEPTION-PARA-EXIT
                       EXIT PERFORM
                      END-IF
-                       MOVE INPUT-STRING(WORD-START:WORD-LENGTH) 
+                       MOVE INPUT-STRING(WORD-START:WORD-LENGTH)
                          TO WORD-ENTRY(NUM-RECORDS)
                        COMPUTE WORD-START = I + 1
                    END-IF
                END-IF
            END-PERFORM.
 
+      * Linija ima vise rijeci nego sto WORD-TAB moze primiti - ostatak
+      * retka se prijavljuje u izvjestaj o iznimkama umjesto da se
+      * samo ispusti iz obrade.
+       WRITE-OVERFLOW-EXCEPTION-PARA.
+           SUBTRACT 1 FROM NUM-RECORDS.
+           MOVE SPACES TO EXCEPTION-RECORD.
+           STRING "WORD OVERFLOW - LINE EXCEEDS " WS-MAX-WORDS
+                  " WORDS: " INPUT-STRING
+                  DELIMITED BY SIZE INTO EXCEPTION-RECORD.
+           WRITE EXCEPTION-RECORD.
+           IF RETURN-CODE < 4
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       WRITE-OVERFLOW-EXCEPTION-PARA-EXIT.
+           EXIT.
+
        3000-DISPLAY-WORDS.
            DISPLAY "Broj rijeci: " NUM-RECORDS.
            DISPLAY "Rijeci u nizu:".
            PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-RECORDS
                DISPLAY WORD-ENTRY(J)
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+
+      * Upisuje jedan zapis o ovom pokretanju u zajednicki audit trag
+      * (shared/source/WRITELOG).
+       WRITE-LOG-PARA.
+           CALL "DTSTAMP" USING WS-END-TIMESTAMP
+           MOVE WS-ST-YEAR  TO ALOG-RUN-ID(1:4)
+           MOVE WS-ST-MONTH TO ALOG-RUN-ID(5:2)
+           MOVE WS-ST-DAY   TO ALOG-RUN-ID(7:2)
+           MOVE "CBLTBL"    TO ALOG-PROGRAM-NAME
+           MOVE WS-START-TIMESTAMP TO ALOG-START-TIMESTAMP
+           MOVE WS-END-TIMESTAMP   TO ALOG-END-TIMESTAMP
+           MOVE WS-TOTAL-LINES TO ALOG-RECORD-COUNT
+           MOVE "OK" TO ALOG-STATUS
+           CALL "WRITELOG" USING AUDIT-LOG-RECORD.
+       WRITE-LOG-PARA-EXIT.
+           EXIT.
