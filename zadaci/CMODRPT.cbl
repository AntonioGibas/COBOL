@@ -0,0 +1,182 @@
+      ******************************************************************
+      *    CMODRPT - Izvjestaj nad OUTFL datasetom kojeg generira      *
+      *              CMODEL: grupiranje po CAR-BRAND s podzbrojevima/  *
+      *              brojem po marki, te sortiranje unutar marke po    *
+      *              CAR-HORSE-POWER (silazno).                        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMODRPT.
+       AUTHOR. Z26069.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTFL ASSIGN TO UT-OUTFL
+              ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OUTFL RECORDING MODE F.
+       01 OUTFL-RECORD PIC X(1221).
+
+       WORKING-STORAGE SECTION.
+           COPY CARSTBL.
+
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+           88 END-OF-OUTFL VALUE 'Y'.
+
+       01 WS-HP-ALPHA     PIC X(10).
+       01 WS-HP-TEXT      PIC X(10).
+
+       01 WS-MAX-CARS     PIC 9(4) VALUE 500.
+       01 WS-CAR-COUNT    PIC 9(4) VALUE 0.
+       01 CAR-TABLE.
+           02 CAR-ENTRY OCCURS 1 TO 500 TIMES
+                         DEPENDING ON WS-CAR-COUNT
+                         INDEXED BY CAR-IDX.
+              03 CT-BRAND  PIC X(50).
+              03 CT-MODEL  PIC X(50).
+              03 CT-HP-TXT PIC X(10).
+              03 CT-HP-NUM PIC 9(5).
+
+      * Pomocna polja za selection sort po CAR-TABLE.
+       01 WS-SWAP-IDX      PIC 9(4).
+       01 WS-SWAP-ENTRY.
+           02 WS-SWAP-BRAND  PIC X(50).
+           02 WS-SWAP-MODEL  PIC X(50).
+           02 WS-SWAP-HP-TXT PIC X(10).
+           02 WS-SWAP-HP-NUM PIC 9(5).
+
+       01 WS-PRIOR-BRAND    PIC X(50) VALUE SPACES.
+       01 WS-BRAND-COUNT    PIC 9(4) VALUE ZEROS.
+       01 WS-TOTAL-CARS     PIC 9(4) VALUE ZEROS.
+       01 WS-FIRST-GROUP    PIC X VALUE 'Y'.
+           88 FIRST-GROUP   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM LOAD-CARS-PARA THRU LOAD-CARS-PARA-EXIT.
+           PERFORM SORT-CARS-PARA THRU SORT-CARS-PARA-EXIT.
+           PERFORM REPORT-CARS-PARA THRU REPORT-CARS-PARA-EXIT.
+           STOP RUN.
+
+      * Ucitava sve CARSTBL zapise iz OUTFL u CAR-TABLE, izvlaceci
+      * numericki dio CAR-HORSE-POWER (npr. "340 hp" -> 340) radi
+      * kasnijeg sortiranja.
+       LOAD-CARS-PARA.
+           OPEN INPUT OUTFL.
+
+           READ OUTFL
+               AT END SET END-OF-OUTFL TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-OUTFL
+                   OR WS-CAR-COUNT NOT LESS THAN WS-MAX-CARS
+               MOVE OUTFL-RECORD TO CARSTBL
+               ADD 1 TO WS-CAR-COUNT
+
+               MOVE CAR-BRAND       TO CT-BRAND(WS-CAR-COUNT)
+               MOVE CAR-MODEL       TO CT-MODEL(WS-CAR-COUNT)
+               MOVE CAR-HORSE-POWER TO CT-HP-TXT(WS-CAR-COUNT)
+
+               MOVE SPACES TO WS-HP-ALPHA
+               UNSTRING CAR-HORSE-POWER DELIMITED BY SPACE
+                   INTO WS-HP-ALPHA
+               END-UNSTRING
+
+               IF WS-HP-ALPHA IS NUMERIC
+                   MOVE WS-HP-ALPHA TO CT-HP-NUM(WS-CAR-COUNT)
+               ELSE
+                   MOVE 0 TO CT-HP-NUM(WS-CAR-COUNT)
+               END-IF
+
+               READ OUTFL
+                   AT END SET END-OF-OUTFL TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE OUTFL.
+
+       LOAD-CARS-PARA-EXIT.
+           EXIT.
+
+      * Selection sort: rastuce po CT-BRAND, a unutar iste marke
+      * silazno po CT-HP-NUM.
+       SORT-CARS-PARA.
+           PERFORM VARYING CAR-IDX FROM 1 BY 1
+                   UNTIL CAR-IDX >= WS-CAR-COUNT
+               PERFORM VARYING WS-SWAP-IDX FROM CAR-IDX BY 1
+                       UNTIL WS-SWAP-IDX > WS-CAR-COUNT
+                   IF CT-BRAND(WS-SWAP-IDX) < CT-BRAND(CAR-IDX)
+                      OR (CT-BRAND(WS-SWAP-IDX) = CT-BRAND(CAR-IDX)
+                          AND CT-HP-NUM(WS-SWAP-IDX) >
+                              CT-HP-NUM(CAR-IDX))
+                       MOVE CT-BRAND(CAR-IDX)  TO WS-SWAP-BRAND
+                       MOVE CT-MODEL(CAR-IDX)  TO WS-SWAP-MODEL
+                       MOVE CT-HP-TXT(CAR-IDX) TO WS-SWAP-HP-TXT
+                       MOVE CT-HP-NUM(CAR-IDX) TO WS-SWAP-HP-NUM
+
+                       MOVE CT-BRAND(WS-SWAP-IDX)
+                           TO CT-BRAND(CAR-IDX)
+                       MOVE CT-MODEL(WS-SWAP-IDX)
+                           TO CT-MODEL(CAR-IDX)
+                       MOVE CT-HP-TXT(WS-SWAP-IDX)
+                           TO CT-HP-TXT(CAR-IDX)
+                       MOVE CT-HP-NUM(WS-SWAP-IDX)
+                           TO CT-HP-NUM(CAR-IDX)
+
+                       MOVE WS-SWAP-BRAND  TO CT-BRAND(WS-SWAP-IDX)
+                       MOVE WS-SWAP-MODEL  TO CT-MODEL(WS-SWAP-IDX)
+                       MOVE WS-SWAP-HP-TXT TO CT-HP-TXT(WS-SWAP-IDX)
+                       MOVE WS-SWAP-HP-NUM TO CT-HP-NUM(WS-SWAP-IDX)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SORT-CARS-PARA-EXIT.
+           EXIT.
+
+      * Ispisuje listing grupiran po marki (CT-BRAND), s podzbrojem
+      * broja modela po svakoj marki te ukupnim brojem na kraju.
+       REPORT-CARS-PARA.
+           DISPLAY "CAR MODEL REPORT - BY BRAND".
+
+           PERFORM VARYING CAR-IDX FROM 1 BY 1
+                   UNTIL CAR-IDX > WS-CAR-COUNT
+               IF NOT FIRST-GROUP
+                   AND CT-BRAND(CAR-IDX) NOT = WS-PRIOR-BRAND
+                   PERFORM WRITE-BRAND-SUBTOTAL-PARA
+                       THRU WRITE-BRAND-SUBTOTAL-PARA-EXIT
+               END-IF
+
+               IF FIRST-GROUP
+                   OR CT-BRAND(CAR-IDX) NOT = WS-PRIOR-BRAND
+                   MOVE CT-BRAND(CAR-IDX) TO WS-PRIOR-BRAND
+                   MOVE ZEROS TO WS-BRAND-COUNT
+                   MOVE 'N' TO WS-FIRST-GROUP
+                   DISPLAY " "
+                   DISPLAY "BRAND: " FUNCTION TRIM(WS-PRIOR-BRAND)
+               END-IF
+
+               ADD 1 TO WS-BRAND-COUNT
+               ADD 1 TO WS-TOTAL-CARS
+               DISPLAY "  " FUNCTION TRIM(CT-MODEL(CAR-IDX))
+                       " - " CT-HP-TXT(CAR-IDX)
+           END-PERFORM.
+
+           IF WS-CAR-COUNT > 0
+               PERFORM WRITE-BRAND-SUBTOTAL-PARA
+                   THRU WRITE-BRAND-SUBTOTAL-PARA-EXIT
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "TOTAL CARS: " WS-TOTAL-CARS.
+
+       REPORT-CARS-PARA-EXIT.
+           EXIT.
+
+       WRITE-BRAND-SUBTOTAL-PARA.
+           DISPLAY "  SUBTOTAL " FUNCTION TRIM(WS-PRIOR-BRAND)
+                   ": " WS-BRAND-COUNT " MODEL(S)".
+
+       WRITE-BRAND-SUBTOTAL-PARA-EXIT.
+           EXIT.
