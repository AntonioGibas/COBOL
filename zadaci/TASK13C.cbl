@@ -1,10 +1,71 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBLTYPE.
        AUTHOR Z26069.
-      * 
-       DATA DIVISION. 
-       FILE SECTION. 
-       WORKING-STORAGE SECTION. 
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO TRNFL
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE RECORDING MODE F.
+       01 TRANSACTION-FILE-RECORD PIC X(36).
+
+       WORKING-STORAGE SECTION.
+      *     Jedan redak po transakciji - racun, tip (D=debit/C=credit),
+      *     iznos i datum.
+       01 TRANSACTION-RECORD.
+           05 TRANS-ACCOUNT-ID         PIC 9(12).
+           05 TRANS-TYPE               PIC X.
+              88 TRANS-IS-DEBIT        VALUE 'D'.
+              88 TRANS-IS-CREDIT       VALUE 'C'.
+           05 TRANS-AMOUNT             PIC S9(12)V9(3).
+           05 TRANS-DATE               PIC X(8).
+
+       01 WS-EOF-FLAG                  PIC X VALUE 'N'.
+           88 END-OF-TRANSACTION-FILE  VALUE 'Y'.
+
+       01 WS-TRANS-VALID               PIC X VALUE 'Y'.
+           88 TRANS-IS-VALID           VALUE 'Y'.
+
+       01 TRANS-ACCEPTED-COUNT         PIC 9(6) VALUE ZEROS.
+       01 TRANS-REJECTED-COUNT         PIC 9(6) VALUE ZEROS.
+
+      *     Radne varijable za DMS->decimalni stupnjevi i
+      *     decimalni stupnjevi->UTM konverziju (WGS84 elipsoid),
+      *     koristene od CONVERT-COORDINATES-PARA.
+       01 WS-PI                        USAGE COMP-2 VALUE 3.14159265358979.
+       01 WS-A                         USAGE COMP-2 VALUE 6378137.0.
+       01 WS-F                         USAGE COMP-2 VALUE 0.0033528107.
+       01 WS-E-SQ                      USAGE COMP-2.
+       01 WS-E-SQ2                     USAGE COMP-2.
+       01 WS-K0                        USAGE COMP-2 VALUE 0.9996.
+
+       01 WS-LAT-DECIMAL               USAGE COMP-2.
+       01 WS-LON-DECIMAL               USAGE COMP-2.
+       01 WS-LAT-RAD                   USAGE COMP-2.
+       01 WS-LON-RAD                   USAGE COMP-2.
+       01 WS-LON-ORIGIN-RAD            USAGE COMP-2.
+       01 WS-UTM-ZONE-NUM              PIC 99.
+
+       01 WS-EC2                       USAGE COMP-2.
+       01 WS-N-RADIUS                  USAGE COMP-2.
+       01 WS-T-TERM                    USAGE COMP-2.
+       01 WS-C-TERM                    USAGE COMP-2.
+       01 WS-A-TERM                    USAGE COMP-2.
+       01 WS-M-TERM                    USAGE COMP-2.
+       01 WS-EASTING                   USAGE COMP-2.
+       01 WS-NORTHING                  USAGE COMP-2.
+       01 WS-E-SQ3                     USAGE COMP-2.
+       01 WS-SIN-LAT                   USAGE COMP-2.
+       01 WS-COS-LAT                   USAGE COMP-2.
+       01 WS-TAN-LAT                   USAGE COMP-2.
+       01 WS-SIN2-LAT                  USAGE COMP-2.
+       01 WS-SIN4-LAT                  USAGE COMP-2.
+       01 WS-SIN6-LAT                  USAGE COMP-2.
+
       *     Bank account simple structure.
        01 BANK-BALANCE.
            05 ACCOUNT-ID               PIC 9(12).
@@ -17,13 +78,18 @@
            05 FILLER                   PIC X      VALUE SPACE.
            05 ACCOUNT-BALANCE          PIC S9(12)V9(3).
            05 FILLER                   PIC X      VALUE SPACE.
-           05 ACCOUNT-CURENCY.         
+           05 ACCOUNT-CURENCY.
               10 CURRENCY-EUR          PIC X(3)   VALUE 'EUR'.
               10 CURRENCY-USD          PIC X(3)   VALUE 'USD'.
               10 CURRENCY-CNY          PIC X(3)   VALUE 'CNY'.
            05 FILLER                   PIC X      VALUE SPACE.
+      *     1=EUR, 2=USD, 3=CNY - bira koja od tri CURRENCY-xxx
+      *     konstante iznad je trenutna valuta racuna (vidi
+      *     SELECT-ACCOUNT-CURRENCY-PARA).
            05 ACCOUNT-CURRENCY-ID      PIC 999.
            05 FILLER                   PIC X      VALUE SPACE.
+           05 ACCOUNT-CURRENCY-CODE    PIC X(3).
+           05 FILLER                   PIC X      VALUE SPACE.
            05 ACCOUNT-REGION           PIC X(50).
            05 FILLER                   PIC X      VALUE SPACE.
            05 ACCOUNT-START-DATE       PIC X(8).
@@ -31,6 +97,25 @@
            05 ACCOUNT-END-DATE         PIC X(8)   VALUE SPACES.
            05 FILLER                   PIC X      VALUE SPACE.
 
+      *     Tecajna tablica (jedinice strane valute za 1 EUR) i
+      *     paragrafi koji njome biraju/konvertiraju ACCOUNT-BALANCE -
+      *     vidi SELECT-ACCOUNT-CURRENCY-PARA / CONVERT-BALANCE-PARA.
+      *     Stope su ilustrativne konstante, ne uzivo trziste.
+       01 WS-CURRENCY-COUNT            PIC 9 VALUE 3.
+       01 EXCHANGE-RATE-TABLE.
+           05 EXCHANGE-RATE-ENTRY OCCURS 3 TIMES
+                                   INDEXED BY ER-IDX.
+              10 ER-CODE              PIC X(3).
+              10 ER-RATE              PIC 9(3)V9(6).
+
+       01 WS-TARGET-CURRENCY           PIC X(3).
+       01 WS-SOURCE-RATE               PIC 9(3)V9(6).
+       01 WS-TARGET-RATE               PIC 9(3)V9(6).
+       01 WS-SOURCE-RATE-FOUND         PIC X VALUE 'N'.
+           88 SOURCE-RATE-FOUND        VALUE 'Y'.
+       01 WS-TARGET-RATE-FOUND         PIC X VALUE 'N'.
+           88 TARGET-RATE-FOUND        VALUE 'Y'.
+
       *     Date and time structure.
        01 DATE-TIME-STRUCT.
            05 ST-DAY                   PIC 9(2).
@@ -134,4 +219,272 @@
    
        PROCEDURE DIVISION.
        0000-MAIN-PARA.
+      *     Primjer tocke - DMS je ulazna reprezentacija, sve ostale
+      *     (DD, DMM, UTM) se racunaju iz nje.
+           MOVE 45 TO LAT-DEGREE.
+           MOVE 48 TO LAT-MINUTE.
+           MOVE 20 TO LAT-SECOND.
+           MOVE 'N' TO LAT-HEMISPHERE.
+           MOVE 15 TO LON-DEGREE.
+           MOVE 58 TO LON-MINUTE.
+           MOVE 33 TO LON-SECOND.
+           MOVE 'E' TO LON-HEMISPHERE.
+
+           PERFORM CONVERT-COORDINATES-PARA
+               THRU CONVERT-COORDINATES-PARA-EXIT.
+
+           DISPLAY "Latitude DD: " LATITUDE-DD.
+           DISPLAY "Longitude DD: " LONGITUDE-DD.
+           DISPLAY "Latitude DMM: " LATITUDE-DMM.
+           DISPLAY "Longitude DMM: " LONGITUDE-DMM.
+           DISPLAY "UTM Zone: " UTM-ZONE.
+           DISPLAY "UTM Easting: " UTM-EASTING.
+           DISPLAY "UTM Northing: " UTM-NORTHING.
+
+           INITIALIZE BANK-BALANCE.
+           PERFORM INIT-EXCHANGE-RATES-PARA
+               THRU INIT-EXCHANGE-RATES-PARA-EXIT.
+
+           MOVE 1 TO ACCOUNT-CURRENCY-ID.
+           PERFORM SELECT-ACCOUNT-CURRENCY-PARA
+               THRU SELECT-ACCOUNT-CURRENCY-PARA-EXIT.
+
+           OPEN INPUT TRANSACTION-FILE.
+
+           READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+               AT END SET END-OF-TRANSACTION-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-TRANSACTION-FILE
+               PERFORM POST-TRANSACTION-PARA
+                   THRU POST-TRANSACTION-PARA-EXIT
+
+               READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+                   AT END SET END-OF-TRANSACTION-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANSACTION-FILE.
+           DISPLAY "Transactions posted: " TRANS-ACCEPTED-COUNT.
+           DISPLAY "Transactions rejected: " TRANS-REJECTED-COUNT.
+           DISPLAY "Ending balance: " ACCOUNT-BALANCE
+                   " " ACCOUNT-CURRENCY-CODE.
+
+      *     Demonstracija konverzije - prebacuje zavrsno stanje u USD.
+           MOVE "USD" TO WS-TARGET-CURRENCY.
+           PERFORM CONVERT-BALANCE-PARA THRU CONVERT-BALANCE-PARA-EXIT.
+           DISPLAY "Ending balance: " ACCOUNT-BALANCE
+                   " " ACCOUNT-CURRENCY-CODE.
            STOP RUN.
+
+      *     Validira jednu transakciju i, ako je ispravna, primjenjuje
+      *     je na ACCOUNT-BALANCE (D = debit/terecenje umanjuje stanje,
+      *     C = credit/uplata povecava stanje).
+       POST-TRANSACTION-PARA.
+           MOVE 'Y' TO WS-TRANS-VALID.
+
+           IF ACCOUNT-ID = ZEROS
+               MOVE TRANS-ACCOUNT-ID TO ACCOUNT-ID
+           END-IF.
+
+           IF TRANS-ACCOUNT-ID NOT = ACCOUNT-ID
+               DISPLAY "REJECTED - ACCOUNT ID MISMATCH: "
+                       TRANS-ACCOUNT-ID
+               MOVE 'N' TO WS-TRANS-VALID
+           END-IF.
+
+           IF TRANS-IS-VALID
+                   AND NOT TRANS-IS-DEBIT AND NOT TRANS-IS-CREDIT
+               DISPLAY "REJECTED - INVALID TRANSACTION TYPE: "
+                       TRANS-TYPE
+               MOVE 'N' TO WS-TRANS-VALID
+           END-IF.
+
+           IF TRANS-IS-VALID AND TRANS-AMOUNT NOT > ZEROS
+               DISPLAY "REJECTED - NON-POSITIVE AMOUNT: "
+                       TRANS-AMOUNT
+               MOVE 'N' TO WS-TRANS-VALID
+           END-IF.
+
+           IF TRANS-IS-VALID
+               IF TRANS-IS-DEBIT
+                   SUBTRACT TRANS-AMOUNT FROM ACCOUNT-BALANCE
+               ELSE
+                   ADD TRANS-AMOUNT TO ACCOUNT-BALANCE
+               END-IF
+               ADD 1 TO TRANS-ACCEPTED-COUNT
+           ELSE
+               ADD 1 TO TRANS-REJECTED-COUNT
+           END-IF.
+
+       POST-TRANSACTION-PARA-EXIT.
+           EXIT.
+
+      *     Puni EXCHANGE-RATE-TABLE jedinicama strane valute za
+      *     1 EUR - EUR je bazna valuta stope 1.0.
+       INIT-EXCHANGE-RATES-PARA.
+           MOVE "EUR" TO ER-CODE(1).
+           MOVE 1.000000 TO ER-RATE(1).
+           MOVE "USD" TO ER-CODE(2).
+           MOVE 1.080000 TO ER-RATE(2).
+           MOVE "CNY" TO ER-CODE(3).
+           MOVE 7.850000 TO ER-RATE(3).
+
+       INIT-EXCHANGE-RATES-PARA-EXIT.
+           EXIT.
+
+      *     Postavlja ACCOUNT-CURENCY/ACCOUNT-CURRENCY-CODE na temelju
+      *     ACCOUNT-CURRENCY-ID (1=EUR, 2=USD, 3=CNY).
+       SELECT-ACCOUNT-CURRENCY-PARA.
+           EVALUATE ACCOUNT-CURRENCY-ID
+               WHEN 1
+                   MOVE CURRENCY-EUR TO ACCOUNT-CURRENCY-CODE
+               WHEN 2
+                   MOVE CURRENCY-USD TO ACCOUNT-CURRENCY-CODE
+               WHEN 3
+                   MOVE CURRENCY-CNY TO ACCOUNT-CURRENCY-CODE
+               WHEN OTHER
+                   MOVE CURRENCY-EUR TO ACCOUNT-CURRENCY-CODE
+                   MOVE 1 TO ACCOUNT-CURRENCY-ID
+           END-EVALUATE.
+
+       SELECT-ACCOUNT-CURRENCY-PARA-EXIT.
+           EXIT.
+
+      *     Konvertira ACCOUNT-BALANCE iz trenutne ACCOUNT-CURRENCY-CODE
+      *     u WS-TARGET-CURRENCY preko EXCHANGE-RATE-TABLE (sve stope su
+      *     jedinice strane valute za 1 EUR, pa se konverzija radi preko
+      *     EUR-a), i azurira ACCOUNT-CURENCY/ACCOUNT-CURRENCY-ID da
+      *     odrazavaju novu valutu.
+       CONVERT-BALANCE-PARA.
+           MOVE 'N' TO WS-SOURCE-RATE-FOUND.
+           MOVE 'N' TO WS-TARGET-RATE-FOUND.
+
+           PERFORM VARYING ER-IDX FROM 1 BY 1
+                   UNTIL ER-IDX > WS-CURRENCY-COUNT
+               IF ER-CODE(ER-IDX) = ACCOUNT-CURRENCY-CODE
+                   MOVE ER-RATE(ER-IDX) TO WS-SOURCE-RATE
+                   SET SOURCE-RATE-FOUND TO TRUE
+               END-IF
+               IF ER-CODE(ER-IDX) = WS-TARGET-CURRENCY
+                   MOVE ER-RATE(ER-IDX) TO WS-TARGET-RATE
+                   MOVE ER-IDX TO ACCOUNT-CURRENCY-ID
+                   SET TARGET-RATE-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+           IF SOURCE-RATE-FOUND AND TARGET-RATE-FOUND
+               COMPUTE ACCOUNT-BALANCE ROUNDED =
+                   ACCOUNT-BALANCE / WS-SOURCE-RATE * WS-TARGET-RATE
+               MOVE WS-TARGET-CURRENCY TO ACCOUNT-CURRENCY-CODE
+           ELSE
+               DISPLAY "CURRENCY CONVERSION SKIPPED - UNKNOWN CODE"
+           END-IF.
+
+       CONVERT-BALANCE-PARA-EXIT.
+           EXIT.
+
+      *     Racuna LATITUDE-DD/LONGITUDE-DD, LATITUDE-DMM/LONGITUDE-DMM
+      *     i UTM-ZONE/UTM-EASTING/UTM-NORTHING iz vec popunjenog
+      *     LATITUDE-DMS/LONGITUDE-DMS - koristi standardne Snyder/UTM
+      *     formule nad WGS84 elipsoidom. MGRS-COORD ostaje izvan
+      *     dosega ovog zahtjeva.
+       CONVERT-COORDINATES-PARA.
+           COMPUTE WS-LAT-DECIMAL =
+                   LAT-DEGREE + (LAT-MINUTE / 60)
+                   + (LAT-SECOND / 3600).
+           IF LAT-HEMISPHERE = 'S'
+               COMPUTE WS-LAT-DECIMAL = WS-LAT-DECIMAL * -1
+           END-IF.
+
+           COMPUTE WS-LON-DECIMAL =
+                   LON-DEGREE + (LON-MINUTE / 60)
+                   + (LON-SECOND / 3600).
+           IF LON-HEMISPHERE = 'W'
+               COMPUTE WS-LON-DECIMAL = WS-LON-DECIMAL * -1
+           END-IF.
+
+           MOVE WS-LAT-DECIMAL TO LAT-DECIMAL.
+           MOVE LAT-HEMISPHERE TO LAT-HEMISPHERE-DD.
+           MOVE WS-LON-DECIMAL TO LON-DECIMAL.
+           MOVE LON-HEMISPHERE TO LON-HEMISPHERE-DD.
+
+           MOVE LAT-DEGREE TO LAT-DEGREE-M.
+           COMPUTE LAT-DEC-MIN = LAT-MINUTE + (LAT-SECOND / 60).
+           MOVE LAT-HEMISPHERE TO LAT-HEMISPHERE-M.
+           MOVE LON-DEGREE TO LON-DEGREE-M.
+           COMPUTE LON-DEC-MIN = LON-MINUTE + (LON-SECOND / 60).
+           MOVE LON-HEMISPHERE TO LON-HEMISPHERE-M.
+
+           PERFORM CONVERT-TO-UTM-PARA THRU CONVERT-TO-UTM-PARA-EXIT.
+
+       CONVERT-COORDINATES-PARA-EXIT.
+           EXIT.
+
+      *     Decimalni stupnjevi -> UTM, standardne formule transverzalne
+      *     Mercatorove projekcije (WGS84: a=6378137, f=1/298.257223563).
+       CONVERT-TO-UTM-PARA.
+           COMPUTE WS-E-SQ = WS-F * (2 - WS-F).
+           COMPUTE WS-E-SQ2 = WS-E-SQ ** 2.
+           COMPUTE WS-E-SQ3 = WS-E-SQ ** 3.
+           COMPUTE WS-EC2 = WS-E-SQ / (1 - WS-E-SQ).
+
+           COMPUTE WS-UTM-ZONE-NUM =
+                   FUNCTION INTEGER((WS-LON-DECIMAL + 180) / 6) + 1.
+           MOVE WS-UTM-ZONE-NUM TO UTM-ZONE.
+
+           COMPUTE WS-LAT-RAD = WS-LAT-DECIMAL * WS-PI / 180.
+           COMPUTE WS-LON-RAD = WS-LON-DECIMAL * WS-PI / 180.
+           COMPUTE WS-LON-ORIGIN-RAD =
+                   ((WS-UTM-ZONE-NUM * 6) - 183) * WS-PI / 180.
+
+           COMPUTE WS-SIN-LAT = FUNCTION SIN(WS-LAT-RAD).
+           COMPUTE WS-COS-LAT = FUNCTION COS(WS-LAT-RAD).
+           COMPUTE WS-TAN-LAT = FUNCTION TAN(WS-LAT-RAD).
+           COMPUTE WS-SIN2-LAT = FUNCTION SIN(2 * WS-LAT-RAD).
+           COMPUTE WS-SIN4-LAT = FUNCTION SIN(4 * WS-LAT-RAD).
+           COMPUTE WS-SIN6-LAT = FUNCTION SIN(6 * WS-LAT-RAD).
+
+           COMPUTE WS-N-RADIUS =
+                   WS-A / FUNCTION SQRT(1 - WS-E-SQ * WS-SIN-LAT ** 2).
+           COMPUTE WS-T-TERM = WS-TAN-LAT ** 2.
+           COMPUTE WS-C-TERM = WS-EC2 * WS-COS-LAT ** 2.
+           COMPUTE WS-A-TERM =
+                   WS-COS-LAT * (WS-LON-RAD - WS-LON-ORIGIN-RAD).
+
+           COMPUTE WS-M-TERM =
+               WS-A * (
+                 (1 - (WS-E-SQ / 4) - (3 * WS-E-SQ2 / 64)
+                     - (5 * WS-E-SQ3 / 256)) * WS-LAT-RAD
+                 - ((3 * WS-E-SQ / 8) + (3 * WS-E-SQ2 / 32)
+                     + (45 * WS-E-SQ3 / 1024)) * WS-SIN2-LAT
+                 + ((15 * WS-E-SQ2 / 256) + (45 * WS-E-SQ3 / 1024))
+                     * WS-SIN4-LAT
+                 - (35 * WS-E-SQ3 / 3072) * WS-SIN6-LAT).
+
+           COMPUTE WS-EASTING =
+               WS-K0 * WS-N-RADIUS * (WS-A-TERM
+                 + (1 - WS-T-TERM + WS-C-TERM) * WS-A-TERM ** 3 / 6
+                 + (5 - (18 * WS-T-TERM) + WS-T-TERM ** 2
+                     + (72 * WS-C-TERM) - (58 * WS-EC2))
+                     * WS-A-TERM ** 5 / 120)
+               + 500000.
+
+           COMPUTE WS-NORTHING =
+               WS-K0 * (WS-M-TERM + WS-N-RADIUS * WS-TAN-LAT
+                 * (WS-A-TERM ** 2 / 2
+                    + (5 - WS-T-TERM + (9 * WS-C-TERM)
+                        + (4 * WS-C-TERM ** 2)) * WS-A-TERM ** 4 / 24
+                    + (61 - (58 * WS-T-TERM) + WS-T-TERM ** 2
+                        + (600 * WS-C-TERM) - (330 * WS-EC2))
+                        * WS-A-TERM ** 6 / 720)).
+
+           IF WS-LAT-DECIMAL < 0
+               COMPUTE WS-NORTHING = WS-NORTHING + 10000000
+           END-IF.
+
+           MOVE WS-EASTING TO UTM-EASTING.
+           MOVE WS-NORTHING TO UTM-NORTHING.
+
+       CONVERT-TO-UTM-PARA-EXIT.
+           EXIT.
