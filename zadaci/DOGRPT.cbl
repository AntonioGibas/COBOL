@@ -0,0 +1,126 @@
+      ******************************************************************
+      *    DOGRPT - Citanje cijelog INFL-A dataseta (isti zapisi kao   *
+      *             TASK6C-ov DOG preko DOGREC copybooka) te ispis     *
+      *             zbirnog pregleda - broj pasa po D-RACE i prosjecna *
+      *             D-AGE.                                             *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOGRPT.
+       AUTHOR. Z26069.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFL-A ASSIGN TO INFL
+                  ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INFL-A RECORDING MODE F.
+       01 INFL-A-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 DOG-RECORD PIC X(80).
+           COPY DOGREC.
+
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+           88 END-OF-INFL-A VALUE 'Y'.
+
+       01 WS-MAX-RACES      PIC 9(4) VALUE 200.
+       01 WS-RACE-COUNT     PIC 9(4) VALUE 0.
+       01 RACE-TABLE.
+           02 RACE-ENTRY OCCURS 1 TO 200 TIMES
+                          DEPENDING ON WS-RACE-COUNT
+                          INDEXED BY RACE-IDX.
+              03 RACE-NAME    PIC X(20).
+              03 RACE-DOGS    PIC 9(6) VALUE ZEROS.
+
+       01 WS-RACE-FOUND      PIC X VALUE 'N'.
+           88 RACE-FOUND     VALUE 'Y'.
+
+       01 WS-TOTAL-DOGS      PIC 9(6) VALUE ZEROS.
+       01 WS-AGE-NUMERIC     PIC 9(2) VALUE ZEROS.
+       01 WS-AGE-SUM         PIC 9(8) VALUE ZEROS.
+       01 WS-AVERAGE-AGE     PIC 9(4)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT INFL-A.
+
+           READ INFL-A INTO DOG-RECORD
+               AT END SET END-OF-INFL-A TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-INFL-A
+               INITIALIZE DOG
+               MOVE DOG-RECORD TO DOG
+
+               PERFORM TALLY-DOG-PARA THRU TALLY-DOG-PARA-EXIT
+
+               READ INFL-A INTO DOG-RECORD
+                   AT END SET END-OF-INFL-A TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE INFL-A.
+
+           PERFORM DISPLAY-SUMMARY-PARA THRU DISPLAY-SUMMARY-PARA-EXIT.
+
+           STOP RUN.
+
+      * Dodaje jednog psa u brojac odgovarajuce pasmine i u ukupni
+      * zbroj godina za racunanje prosjeka.
+       TALLY-DOG-PARA.
+           ADD 1 TO WS-TOTAL-DOGS.
+
+           IF D-AGE IS NUMERIC
+               MOVE D-AGE TO WS-AGE-NUMERIC
+               ADD WS-AGE-NUMERIC TO WS-AGE-SUM
+           END-IF.
+
+           PERFORM FIND-RACE-PARA THRU FIND-RACE-PARA-EXIT.
+
+           IF NOT RACE-FOUND
+               AND WS-RACE-COUNT < WS-MAX-RACES
+               ADD 1 TO WS-RACE-COUNT
+               MOVE D-RACE TO RACE-NAME(WS-RACE-COUNT)
+               MOVE 1 TO RACE-DOGS(WS-RACE-COUNT)
+           ELSE
+               IF RACE-FOUND
+                   ADD 1 TO RACE-DOGS(RACE-IDX)
+               END-IF
+           END-IF.
+
+       TALLY-DOG-PARA-EXIT.
+           EXIT.
+
+       FIND-RACE-PARA.
+           MOVE 'N' TO WS-RACE-FOUND.
+
+           PERFORM VARYING RACE-IDX FROM 1 BY 1
+                   UNTIL RACE-IDX > WS-RACE-COUNT
+               IF RACE-NAME(RACE-IDX) = D-RACE
+                   SET RACE-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       FIND-RACE-PARA-EXIT.
+           EXIT.
+
+       DISPLAY-SUMMARY-PARA.
+           DISPLAY "DOG DATASET SUMMARY".
+           DISPLAY "TOTAL DOGS: " WS-TOTAL-DOGS.
+
+           PERFORM VARYING RACE-IDX FROM 1 BY 1
+                   UNTIL RACE-IDX > WS-RACE-COUNT
+               DISPLAY "  " FUNCTION TRIM(RACE-NAME(RACE-IDX))
+                       " - " RACE-DOGS(RACE-IDX)
+           END-PERFORM.
+
+           IF WS-TOTAL-DOGS > 0
+               COMPUTE WS-AVERAGE-AGE =
+                       WS-AGE-SUM / WS-TOTAL-DOGS
+           END-IF.
+
+           DISPLAY "AVERAGE AGE: " WS-AVERAGE-AGE.
+
+       DISPLAY-SUMMARY-PARA-EXIT.
+           EXIT.
