@@ -1,53 +1,223 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBLEMPS.
        AUTHOR. Z26069.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMPUTER-FILE ASSIGN TO CMPFL
+              ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD COMPUTER-FILE RECORDING MODE F.
+       01 COMPUTER-FILE-RECORD PIC X(105).
+
        WORKING-STORAGE SECTION.
        01 COMPUTER-TABLE.
           05 COMPUTER-ENTRY OCCURS 1000 TIMES INDEXED BY COMP-INDEX.
              10 COMPUTER-ID        PIC X(5).
              10 OWNER-NAME         PIC X(30).
              10 OWNER-EMAIL        PIC X(50).
-             10 PURCHASE-DATE      PIC X(10).  
-             10 TRANSFER-DATE      PIC X(10).  
-       
+             10 PURCHASE-DATE      PIC X(10).
+             10 TRANSFER-DATE      PIC X(10).
+
        01 WS-SUB                   PIC 9(4) COMP VALUE 0.
-       01 NUM-ENTRIES              PIC 9(4) COMP VALUE 3. 
+       01 NUM-ENTRIES              PIC 9(4) COMP VALUE 0.
        01 DISPLAY-COUNT            PIC 9(4) COMP.
        01 I                        PIC 9(4) VALUE ZEROS.
-       
-       PROCEDURE DIVISION.
+
+       01 WS-EOF-FLAG              PIC X VALUE 'N'.
+           88 END-OF-COMPUTER-FILE VALUE 'Y'.
+
+      * Struktura i paragrafi za rastavljanje PARMD na
+      * kljuc=vrijednost parove - po uzoru na TASK5C-ov PARSE-PARMD-PARA.
+       01  WS-PARMD                      PIC X(255).
+       01  WS-PARM-LEN                   PIC 9(3).
+
+       01  WS-MAX-KEYWORDS               PIC 9(4) VALUE 10.
+       01  WS-KW-COUNT                   PIC 9(4) VALUE 0.
+       01  KEYWORD-TABLE.
+           02 KEYWORD-ENTRY OCCURS 1 TO 10 TIMES
+                             DEPENDING ON WS-KW-COUNT
+                             INDEXED BY KW-IDX.
+              03 KW-NAME        PIC X(30).
+              03 KW-VALUE       PIC X(30).
+              03 KW-VALID       PIC X VALUE 'Y'.
+                 88 KW-IS-VALID VALUE 'Y'.
+
+       01  WS-PAIR-START                 PIC 9(3).
+       01  WS-PAIR-END                   PIC 9(3).
+       01  WS-PAIR-LEN                   PIC 9(3).
+       01  WS-EQ-POS                     PIC 9(3).
+       01  WS-PAIR                       PIC X(61).
+
+      * Filter kriteriji za DISPLAY-WITH-COUNTER, popunjeni iz PARM-a
+      * umjesto fiksnih "C002"/"C003" literala.
+       01  WS-FILTER-ID                  PIC X(5)  VALUE SPACES.
+       01  WS-FILTER-OWNER               PIC X(30) VALUE SPACES.
+       01  WS-FILTER-DATE-FIELD          PIC X(8)  VALUE "PURCHASE".
+       01  WS-FILTER-DATE-FROM           PIC X(10) VALUE SPACES.
+       01  WS-FILTER-DATE-TO             PIC X(10) VALUE SPACES.
+
+       01  WS-MATCH-DATE                 PIC X(10) VALUE SPACES.
+       01  WS-ENTRY-MATCHES              PIC X VALUE 'Y'.
+           88 ENTRY-MATCHES-FILTER       VALUE 'Y'.
+
+      * Polja za izvjestaj o starosti imovine/isteku jamstva,
+      * racunata iz PURCHASE-DATE/TRANSFER-DATE (format YYYY-MM-DD).
+       01  WS-WARRANTY-YEARS             PIC 9(2) VALUE 3.
+
+       01  WS-CURRENT-DATE.
+           05 WS-TODAY-YEAR              PIC 9(4).
+           05 WS-TODAY-MONTH             PIC 9(2).
+           05 WS-TODAY-DAY               PIC 9(2).
+           05 FILLER                     PIC X(10).
+       01  WS-TODAY-DATE-NUM             PIC 9(8).
+       01  WS-TODAY-INTEGER              PIC S9(9) COMP.
+
+       01  WS-AGE-DATE-IN                PIC X(10).
+       01  WS-AGE-DATE-ALPHA             PIC X(8).
+       01  WS-AGE-DATE-NUM               PIC 9(8).
+       01  WS-AGE-DATE-INTEGER           PIC S9(9) COMP.
+       01  WS-AGE-DATE-VALID             PIC X VALUE 'Y'.
+           88 AGE-DATE-IS-VALID          VALUE 'Y'.
+
+       01  WS-DAYS-SINCE-PURCHASE        PIC S9(9) COMP.
+       01  WS-YEARS-SINCE-PURCHASE       PIC 9(4).
+       01  WS-DAYS-SINCE-TRANSFER        PIC S9(9) COMP.
+       01  WS-YEARS-SINCE-TRANSFER       PIC 9(4).
+
+       LINKAGE SECTION.
+      * Struktura za zaprimanje parametara iz PARM statementa JCL-a.
+       01 PARMDATA.
+           05 PARML           PIC 9(4) USAGE COMP.
+           05 PARMD           PIC X(255).
+
+       PROCEDURE DIVISION USING PARMDATA.
        MAIN-PROCEDURE.
+      * Standardni shop-wide RETURN-CODE: 0=OK, 4=upozorenje/
+      * preskoceni zapisi, 8=greska u podacima, 12=greska datoteke.
+           MOVE 0 TO RETURN-CODE
             PERFORM POPULATE-TABLE
+
+           IF PARML > 0
+               PERFORM PARSE-PARMD-PARA THRU PARSE-PARMD-PARA-EXIT
+               PERFORM APPLY-PARM-FILTER-PARA
+                   THRU APPLY-PARM-FILTER-PARA-EXIT
+           END-IF
+
       *     PERFORM DISPLAY-WITH-SUBSCRIPT
            PERFORM DISPLAY-WITH-COUNTER
+           PERFORM REPORT-ASSET-AGE-PARA THRU REPORT-ASSET-AGE-PARA-EXIT
            STOP RUN.
-       
+
+      * Rastavlja PARMD na kljuc=vrijednost parove odvojene zarezima,
+      * npr. "ID=C002,OWNER=Jane Smith", i puni KEYWORD-TABLE.
+       PARSE-PARMD-PARA.
+           MOVE SPACES TO WS-PARMD.
+           MOVE PARMD(1:PARML) TO WS-PARMD.
+           MOVE PARML TO WS-PARM-LEN.
+
+           MOVE 1 TO WS-PAIR-START.
+
+           PERFORM UNTIL WS-PAIR-START > WS-PARM-LEN
+                   OR WS-KW-COUNT >= WS-MAX-KEYWORDS
+
+               MOVE WS-PAIR-START TO WS-PAIR-END
+               PERFORM UNTIL WS-PAIR-END > WS-PARM-LEN
+                       OR WS-PARMD(WS-PAIR-END:1) = ','
+                   ADD 1 TO WS-PAIR-END
+               END-PERFORM
+
+               COMPUTE WS-PAIR-LEN = WS-PAIR-END - WS-PAIR-START
+               IF WS-PAIR-LEN > 0
+                   ADD 1 TO WS-KW-COUNT
+                   MOVE SPACES TO WS-PAIR
+                   MOVE WS-PARMD(WS-PAIR-START:WS-PAIR-LEN) TO WS-PAIR
+                   PERFORM SPLIT-PAIR-PARA THRU SPLIT-PAIR-PARA-EXIT
+               END-IF
+
+               COMPUTE WS-PAIR-START = WS-PAIR-END + 1
+           END-PERFORM.
+
+       PARSE-PARMD-PARA-EXIT.
+           EXIT.
+
+      * Rastavlja jedan "kljuc=vrijednost" par na KW-NAME i KW-VALUE.
+      * Par bez '=' se oznacava kao nevaljan (KW-VALID = 'N').
+       SPLIT-PAIR-PARA.
+           MOVE 0 TO WS-EQ-POS.
+           INSPECT WS-PAIR TALLYING WS-EQ-POS
+               FOR CHARACTERS BEFORE INITIAL '='.
+
+           IF WS-EQ-POS = 0 OR WS-EQ-POS >= LENGTH OF WS-PAIR - 1
+               MOVE FUNCTION TRIM(WS-PAIR) TO KW-NAME(WS-KW-COUNT)
+               MOVE SPACES TO KW-VALUE(WS-KW-COUNT)
+               MOVE 'N' TO KW-VALID(WS-KW-COUNT)
+           ELSE
+               MOVE WS-PAIR(1:WS-EQ-POS) TO KW-NAME(WS-KW-COUNT)
+               MOVE WS-PAIR(WS-EQ-POS + 2:) TO KW-VALUE(WS-KW-COUNT)
+               MOVE 'Y' TO KW-VALID(WS-KW-COUNT)
+           END-IF.
+
+       SPLIT-PAIR-PARA-EXIT.
+           EXIT.
+
+      * Prenosi ID=, OWNER=, DATEFIELD=, DATEFROM= i DATETO= iz
+      * KEYWORD-TABLE u WS-FILTER-* polja koja koristi
+      * DISPLAY-WITH-COUNTER.
+       APPLY-PARM-FILTER-PARA.
+           PERFORM VARYING KW-IDX FROM 1 BY 1
+                   UNTIL KW-IDX > WS-KW-COUNT
+               IF KW-IS-VALID(KW-IDX)
+                   IF FUNCTION TRIM(KW-NAME(KW-IDX)) = "ID"
+                       MOVE KW-VALUE(KW-IDX) TO WS-FILTER-ID
+                   END-IF
+                   IF FUNCTION TRIM(KW-NAME(KW-IDX)) = "OWNER"
+                       MOVE KW-VALUE(KW-IDX) TO WS-FILTER-OWNER
+                   END-IF
+                   IF FUNCTION TRIM(KW-NAME(KW-IDX)) = "DATEFIELD"
+                       MOVE KW-VALUE(KW-IDX) TO WS-FILTER-DATE-FIELD
+                   END-IF
+                   IF FUNCTION TRIM(KW-NAME(KW-IDX)) = "DATEFROM"
+                       MOVE KW-VALUE(KW-IDX) TO WS-FILTER-DATE-FROM
+                   END-IF
+                   IF FUNCTION TRIM(KW-NAME(KW-IDX)) = "DATETO"
+                       MOVE KW-VALUE(KW-IDX) TO WS-FILTER-DATE-TO
+                   END-IF
+                   IF FUNCTION TRIM(KW-NAME(KW-IDX)) = "WARRANTYYEARS"
+                       COMPUTE WS-WARRANTY-YEARS =
+                               FUNCTION NUMVAL(KW-VALUE(KW-IDX))
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       APPLY-PARM-FILTER-PARA-EXIT.
+           EXIT.
+
+      * Ucitava racunalnu imovinu iz COMPUTER-FILE u COMPUTER-TABLE,
+      * do kapaciteta od 1000 unosa, i prati stvarni broj u NUM-ENTRIES
+      * umjesto tri rucno upisana zapisa.
        POPULATE-TABLE.
-           *> First computer entry
-           MOVE "C001" TO COMPUTER-ID(1)
-           MOVE "John Doe" TO OWNER-NAME(1)
-           MOVE "john@company.com" TO OWNER-EMAIL(1)
-           MOVE "2020-01-15" TO PURCHASE-DATE(1)
-           MOVE "2021-03-01" TO TRANSFER-DATE(1)
-       
-           *> Second computer entry
-           MOVE "C002" TO COMPUTER-ID(2)
-           MOVE "Jane Smith" TO OWNER-NAME(2)
-           MOVE "jane@company.com" TO OWNER-EMAIL(2)
-           MOVE "2019-05-20" TO PURCHASE-DATE(2)
-           MOVE "2022-06-15" TO TRANSFER-DATE(2)
-       
-           *> Third computer entry
-           MOVE "C003" TO COMPUTER-ID(3)
-           MOVE "Bob Johnson" TO OWNER-NAME(3)
-           MOVE "bob@company.com" TO OWNER-EMAIL(3)
-           MOVE "2023-02-10" TO PURCHASE-DATE(3)
-           MOVE "2023-03-01" TO TRANSFER-DATE(3).
+           OPEN INPUT COMPUTER-FILE.
+
+           READ COMPUTER-FILE
+               AT END SET END-OF-COMPUTER-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-COMPUTER-FILE
+                   OR NUM-ENTRIES NOT LESS THAN 1000
+               ADD 1 TO NUM-ENTRIES
+               MOVE COMPUTER-FILE-RECORD TO COMPUTER-ENTRY(NUM-ENTRIES)
+
+               READ COMPUTER-FILE
+                   AT END SET END-OF-COMPUTER-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE COMPUTER-FILE.
        
       *DISPLAY-WITH-SUBSCRIPT.
       *    DISPLAY "Displaying using SUBSCRIPT:"
@@ -62,11 +232,45 @@
       *        DISPLAY " "
       *    END-PERFORM.
        
+      * Filtrira COMPUTER-TABLE po WS-FILTER-* kriterijima iz PARM-a
+      * (ID=, OWNER=, DATEFIELD=, DATEFROM=, DATETO=) umjesto fiksnih
+      * "C002"/"C003" literala; bez kriterija prikazuju se svi unosi.
        DISPLAY-WITH-COUNTER.
            DISPLAY "Displaying using COMPUTER-ID: "
            PERFORM VARYING I FROM 1 BY 1
               UNTIL I > NUM-ENTRIES
-              IF COMPUTER-ID = "C003" OR "C002" THEN
+              MOVE 'Y' TO WS-ENTRY-MATCHES
+
+              IF WS-FILTER-ID NOT = SPACES
+                      AND COMPUTER-ID(I) NOT = WS-FILTER-ID
+                 MOVE 'N' TO WS-ENTRY-MATCHES
+              END-IF
+
+              IF WS-FILTER-OWNER NOT = SPACES
+                      AND OWNER-NAME(I) NOT = WS-FILTER-OWNER
+                 MOVE 'N' TO WS-ENTRY-MATCHES
+              END-IF
+
+              IF ENTRY-MATCHES-FILTER
+                      AND (WS-FILTER-DATE-FROM NOT = SPACES
+                       OR  WS-FILTER-DATE-TO NOT = SPACES)
+                 IF FUNCTION TRIM(WS-FILTER-DATE-FIELD) = "TRANSFER"
+                    MOVE TRANSFER-DATE(I) TO WS-MATCH-DATE
+                 ELSE
+                    MOVE PURCHASE-DATE(I) TO WS-MATCH-DATE
+                 END-IF
+
+                 IF WS-FILTER-DATE-FROM NOT = SPACES
+                         AND WS-MATCH-DATE < WS-FILTER-DATE-FROM
+                    MOVE 'N' TO WS-ENTRY-MATCHES
+                 END-IF
+                 IF WS-FILTER-DATE-TO NOT = SPACES
+                         AND WS-MATCH-DATE > WS-FILTER-DATE-TO
+                    MOVE 'N' TO WS-ENTRY-MATCHES
+                 END-IF
+              END-IF
+
+              IF ENTRY-MATCHES-FILTER
                  DISPLAY "Entry: " I
                  DISPLAY "Computer ID: " COMPUTER-ID(I)
                  DISPLAY "Owner: " OWNER-NAME(I)
@@ -75,4 +279,89 @@
                  DISPLAY "Transferred: " TRANSFER-DATE(I)
                  DISPLAY " "
               END-IF
-           END-PERFORM. 
\ No newline at end of file
+           END-PERFORM.
+
+      * Izvjestaj o starosti imovine - za svaki unos racuna dane/godine
+      * od PURCHASE-DATE i od TRANSFER-DATE, te oznacava unose stariji
+      * od WS-WARRANTY-YEARS (podesivo preko PARM-a WARRANTYYEARS=).
+       REPORT-ASSET-AGE-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           COMPUTE WS-TODAY-DATE-NUM =
+                   (WS-TODAY-YEAR * 10000) + (WS-TODAY-MONTH * 100)
+                   + WS-TODAY-DAY.
+           COMPUTE WS-TODAY-INTEGER =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM).
+
+           DISPLAY "Asset age / warranty report:".
+           DISPLAY "Warranty threshold (years): " WS-WARRANTY-YEARS.
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-ENTRIES
+               DISPLAY "Computer ID: " COMPUTER-ID(I)
+
+               MOVE PURCHASE-DATE(I) TO WS-AGE-DATE-IN
+               PERFORM CONVERT-AGE-DATE-PARA
+                   THRU CONVERT-AGE-DATE-PARA-EXIT
+               IF AGE-DATE-IS-VALID
+                   COMPUTE WS-DAYS-SINCE-PURCHASE =
+                           WS-TODAY-INTEGER - WS-AGE-DATE-INTEGER
+                   COMPUTE WS-YEARS-SINCE-PURCHASE =
+                           WS-DAYS-SINCE-PURCHASE / 365
+                   DISPLAY "  Days since purchase: "
+                           WS-DAYS-SINCE-PURCHASE
+                   DISPLAY "  Years since purchase: "
+                           WS-YEARS-SINCE-PURCHASE
+                   IF WS-YEARS-SINCE-PURCHASE >= WS-WARRANTY-YEARS
+                       DISPLAY "  WARRANTY EXPIRED"
+                   ELSE
+                       DISPLAY "  Warranty still active"
+                   END-IF
+               ELSE
+                   DISPLAY "  Purchase date not available/invalid"
+               END-IF
+
+               MOVE TRANSFER-DATE(I) TO WS-AGE-DATE-IN
+               PERFORM CONVERT-AGE-DATE-PARA
+                   THRU CONVERT-AGE-DATE-PARA-EXIT
+               IF AGE-DATE-IS-VALID
+                   COMPUTE WS-DAYS-SINCE-TRANSFER =
+                           WS-TODAY-INTEGER - WS-AGE-DATE-INTEGER
+                   COMPUTE WS-YEARS-SINCE-TRANSFER =
+                           WS-DAYS-SINCE-TRANSFER / 365
+                   DISPLAY "  Days since transfer: "
+                           WS-DAYS-SINCE-TRANSFER
+                   DISPLAY "  Years since transfer: "
+                           WS-YEARS-SINCE-TRANSFER
+               END-IF
+               DISPLAY " "
+           END-PERFORM.
+
+       REPORT-ASSET-AGE-PARA-EXIT.
+           EXIT.
+
+      * Pretvara WS-AGE-DATE-IN (ocekivani format YYYY-MM-DD) u
+      * WS-AGE-DATE-INTEGER preko FUNCTION INTEGER-OF-DATE; oznacava
+      * rezultat nevaljanim ako polje nije popunjeno ili format ne
+      * odgovara.
+       CONVERT-AGE-DATE-PARA.
+           MOVE 'Y' TO WS-AGE-DATE-VALID.
+
+           IF WS-AGE-DATE-IN = SPACES
+                   OR WS-AGE-DATE-IN(5:1) NOT = '-'
+                   OR WS-AGE-DATE-IN(8:1) NOT = '-'
+               MOVE 'N' TO WS-AGE-DATE-VALID
+           ELSE
+               MOVE SPACES TO WS-AGE-DATE-ALPHA
+               STRING WS-AGE-DATE-IN(1:4) WS-AGE-DATE-IN(6:2)
+                      WS-AGE-DATE-IN(9:2)
+                      DELIMITED BY SIZE INTO WS-AGE-DATE-ALPHA
+               IF WS-AGE-DATE-ALPHA IS NUMERIC
+                   MOVE WS-AGE-DATE-ALPHA TO WS-AGE-DATE-NUM
+                   COMPUTE WS-AGE-DATE-INTEGER =
+                           FUNCTION INTEGER-OF-DATE(WS-AGE-DATE-NUM)
+               ELSE
+                   MOVE 'N' TO WS-AGE-DATE-VALID
+               END-IF
+           END-IF.
+
+       CONVERT-AGE-DATE-PARA-EXIT.
+           EXIT.
