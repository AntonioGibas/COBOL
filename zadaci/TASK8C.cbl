@@ -17,9 +17,14 @@
            05 FILLER            PIC X          VALUE SPACE.
            05 NUMR-COMP-PART    PIC 9(4) COMP.
 
+      * Ulaz/izlaz za zajednicki RPTFMT potprogram - vidi shared/source.
+       01 WS-RF-TAG             PIC X(10).
+       01 WS-RF-VALUE           PIC S9(9)V99 COMP-3.
+       01 WS-RF-FORMATTED-LINE  PIC X(40).
+
        PROCEDURE DIVISION.
-           
-           PERFORM DISPLAY-MESSAGE-PARA 
+
+           PERFORM DISPLAY-MESSAGE-PARA
                    THROUGH DISPLAY-MESSAGE-PARA-EXIT.
 
            STOP RUN.
@@ -29,19 +34,25 @@
            MOVE 9876543210 TO NUMR-PART.
            MOVE 6543.21 TO NUMR-EDITED-PART.
            MOVE 1234 TO NUMR-COMP-PART.
-       
+
            DISPLAY "Initial MESSAGE-STRUCT:".
            DISPLAY MESSAGE-STRUCT.
            DISPLAY "NUMR-COMP-PART:" NUMR-COMP-PART.
-       
+
            MOVE "LONG STRING TEST" TO MESSAGE-STRUCT.
-       
+
            DISPLAY "After Moving Long String:".
            DISPLAY MESSAGE-STRUCT.
-       
+
            DISPLAY "NUMERIC FIELDS:".
            DISPLAY "NUMR-PART:" NUMR-PART.
            DISPLAY "NUMR-EDITED-PART:" NUMR-EDITED-PART.
 
+           MOVE "BALANCE" TO WS-RF-TAG.
+           MOVE 6543.21 TO WS-RF-VALUE.
+           CALL "RPTFMT" USING WS-RF-TAG WS-RF-VALUE
+                                WS-RF-FORMATTED-LINE.
+           DISPLAY "FORMATTED LINE: " WS-RF-FORMATTED-LINE.
+
        DISPLAY-MESSAGE-PARA-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
