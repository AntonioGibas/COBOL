@@ -10,41 +10,198 @@
        FILE-CONTROL.
            SELECT INFL-A ASSIGN TO INFL
                   ORGANIZATION IS SEQUENTIAL.
+           SELECT ERROR-REPORT ASSIGN TO ERRFL
+                  ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD INFL-A RECORDING MODE F.
        01 INFL-A-RECORD PIC X(80).
+       FD ERROR-REPORT.
+       01 ERROR-RECORD         PIC X(100).
        WORKING-STORAGE SECTION.
        01 DOG-RECORD PIC X(80).
-       01 DOG.
-           05 D-RACE  PIC X(20) VALUE SPACES.
-           05 D-NAME  PIC X(25) VALUE SPACES.
-           05 D-AGE   PIC X(2)  VALUE ZEROES.
-           05 D-OWNER PIC X(25) VALUE SPACES.
-           05 FILLER  PIC X(8)  VALUE SPACES.
+           COPY DOGREC.
+
+       01 WS-EOF-FLAG PIC X VALUE 'N'.
+           88 END-OF-INFL-A VALUE 'Y'.
+
+       01 WS-AGE-VALID PIC X VALUE 'Y'.
+           88 AGE-IS-VALID VALUE 'Y'.
+
+       01 WS-AGE-NUMERIC PIC 9(2) VALUE ZEROS.
+       01 REJECTED-DOGS  PIC 9(5) VALUE ZEROS.
+       01 ACCEPTED-DOGS  PIC 9(5) VALUE ZEROS.
+
+      * Audit trag za ovo pokretanje - vidi shared/copylib/AUDITLOG i
+      * shared/source/WRITELOG.
+       01 WS-START-TIMESTAMP.
+           05 WS-ST-DAY             PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-ST-MONTH           PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-ST-YEAR            PIC 9(4).
+           05 FILLER                PIC X      VALUE SPACE.
+           05 WS-ST-HOURS           PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ST-MINUTES         PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ST-SECCONDS        PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ST-MILISECCONDS    PIC 99.
+       01 WS-END-TIMESTAMP.
+           05 WS-ET-DAY             PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-ET-MONTH           PIC 9(2).
+           05 FILLER                PIC X      VALUE '-'.
+           05 WS-ET-YEAR            PIC 9(4).
+           05 FILLER                PIC X      VALUE SPACE.
+           05 WS-ET-HOURS           PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ET-MINUTES         PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ET-SECCONDS        PIC 99.
+           05 FILLER                PIC X      VALUE ':'.
+           05 WS-ET-MILISECCONDS    PIC 99.
+           COPY AUDITLOG.
+
+      * Zahtjev za provjeru ulaznog zapisa prije rastavljanja na
+      * polja - vidi shared/copylib/RECVALID i shared/source/
+      * VALIDREC.
+           COPY RECVALID.
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
+      * Standardni shop-wide RETURN-CODE: 0=OK, 4=upozorenje/
+      * preskoceni zapisi, 8=greska u podacima, 12=greska datoteke.
+           MOVE 0 TO RETURN-CODE.
+           CALL "DTSTAMP" USING WS-START-TIMESTAMP.
            OPEN INPUT INFL-A.
+           OPEN OUTPUT ERROR-REPORT.
+
            READ INFL-A INTO DOG-RECORD
-              AT END   
-                  CLOSE INFL-A 
-                  STOP RUN
+               AT END SET END-OF-INFL-A TO TRUE
            END-READ.
-           INITIALIZE DOG.
-           MOVE DOG-RECORD TO DOG.
 
-           PERFORM DISPLAY-DOG-PARA THROUGH DISPLAY-DOG-PARA-EXIT.
+           PERFORM UNTIL END-OF-INFL-A
+               PERFORM VALIDATE-INFL-A-PARA
+                   THRU VALIDATE-INFL-A-PARA-EXIT
+
+               IF RV-RECORD-VALID
+                   INITIALIZE DOG
+                   MOVE DOG-RECORD TO DOG
+
+                   PERFORM VALIDATE-AGE-PARA THRU VALIDATE-AGE-PARA-EXIT
+
+                   IF AGE-IS-VALID
+                       ADD 1 TO ACCEPTED-DOGS
+                       PERFORM DISPLAY-DOG-PARA
+                           THROUGH DISPLAY-DOG-PARA-EXIT
+                   ELSE
+                       PERFORM REJECT-DOG-PARA THRU REJECT-DOG-PARA-EXIT
+                   END-IF
+               ELSE
+                   ADD 1 TO REJECTED-DOGS
+                   DISPLAY "REJECTED RECORD - " RV-REJECT-REASON
+                   IF RETURN-CODE < 4
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               END-IF
+
+               READ INFL-A INTO DOG-RECORD
+                   AT END SET END-OF-INFL-A TO TRUE
+               END-READ
+           END-PERFORM.
 
            CLOSE INFL-A.
+           CLOSE ERROR-REPORT.
+           PERFORM WRITE-LOG-PARA THRU WRITE-LOG-PARA-EXIT.
            STOP RUN.
 
+      * Provjerava sirovi INFL-A zapis (shared/source/VALIDREC) prije
+      * nego se preslika na DOG - prekratak zapis ili zapis bez
+      * D-RACE/D-NAME/D-OWNER zavrsava u zajednickom RJCTFL umjesto
+      * da se tiho preslika na pogresna polja.
+       VALIDATE-INFL-A-PARA.
+           MOVE "TASK6C" TO RV-PROGRAM-ID.
+           MOVE SPACES TO RV-RECORD-DATA.
+           MOVE DOG-RECORD TO RV-RECORD-DATA(1:80).
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(DOG-RECORD))
+               TO RV-RECORD-LENGTH.
+           MOVE 1 TO RV-EXPECTED-LENGTH.
+           MOVE 3 TO RV-REQUIRED-FIELD-COUNT.
+           MOVE 1  TO RV-FIELD-START(1).
+           MOVE 20 TO RV-FIELD-LENGTH(1).
+           MOVE 21 TO RV-FIELD-START(2).
+           MOVE 25 TO RV-FIELD-LENGTH(2).
+           MOVE 48 TO RV-FIELD-START(3).
+           MOVE 25 TO RV-FIELD-LENGTH(3).
+
+           CALL "VALIDREC" USING RECVALID-REQUEST.
+
+       VALIDATE-INFL-A-PARA-EXIT.
+           EXIT.
+
+      * Provjerava da je D-AGE numericko polje u rasponu 0-30; u
+      * suprotnom se zapis odbija umjesto da se prikaze kao ispravan.
+       VALIDATE-AGE-PARA.
+           MOVE 'Y' TO WS-AGE-VALID.
+
+           IF D-AGE IS NOT NUMERIC
+               MOVE 'N' TO WS-AGE-VALID
+           ELSE
+               MOVE D-AGE TO WS-AGE-NUMERIC
+               IF WS-AGE-NUMERIC > 30
+                   MOVE 'N' TO WS-AGE-VALID
+               END-IF
+           END-IF.
+
+       VALIDATE-AGE-PARA-EXIT.
+           EXIT.
+
+       REJECT-DOG-PARA.
+           ADD 1 TO REJECTED-DOGS
+           DISPLAY "REJECTED RECORD - INVALID D-AGE".
+           IF RETURN-CODE < 4
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+           MOVE SPACES TO ERROR-RECORD.
+           STRING FUNCTION TRIM(D-RACE)  " "
+                  FUNCTION TRIM(D-NAME)  " AGE="
+                  D-AGE                  " "
+                  FUNCTION TRIM(D-OWNER)
+                  DELIMITED BY SIZE INTO ERROR-RECORD.
+           WRITE ERROR-RECORD.
+
+       REJECT-DOG-PARA-EXIT.
+           EXIT.
+
        DISPLAY-DOG-PARA.
-            
+
            DISPLAY FUNCTION TRIM(D-RACE)  " LENGTH:" LENGTH OF D-RACE.
            DISPLAY FUNCTION TRIM(D-NAME)  " LENGTH:" LENGTH OF D-NAME.
            DISPLAY D-AGE                  " LENGTH:" LENGTH OF D-AGE.
            DISPLAY FUNCTION TRIM(D-OWNER) " LENGTH:" LENGTH OF D-OWNER.
 
        DISPLAY-DOG-PARA-EXIT.
-           EXIT.
\ No newline at end of file
+           EXIT.
+
+      * Upisuje jedan zapis o ovom pokretanju u zajednicki audit trag
+      * (shared/source/WRITELOG).
+       WRITE-LOG-PARA.
+           CALL "DTSTAMP" USING WS-END-TIMESTAMP
+           MOVE WS-ST-YEAR  TO ALOG-RUN-ID(1:4)
+           MOVE WS-ST-MONTH TO ALOG-RUN-ID(5:2)
+           MOVE WS-ST-DAY   TO ALOG-RUN-ID(7:2)
+           MOVE "TASK6C"    TO ALOG-PROGRAM-NAME
+           MOVE WS-START-TIMESTAMP TO ALOG-START-TIMESTAMP
+           MOVE WS-END-TIMESTAMP   TO ALOG-END-TIMESTAMP
+           COMPUTE ALOG-RECORD-COUNT = ACCEPTED-DOGS + REJECTED-DOGS
+           IF REJECTED-DOGS > 0
+               MOVE "WARNING" TO ALOG-STATUS
+           ELSE
+               MOVE "OK" TO ALOG-STATUS
+           END-IF
+           CALL "WRITELOG" USING AUDIT-LOG-RECORD.
+       WRITE-LOG-PARA-EXIT.
+           EXIT.
