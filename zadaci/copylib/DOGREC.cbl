@@ -0,0 +1,6 @@
+       01 DOG.
+           05 D-RACE  PIC X(20) VALUE SPACES.
+           05 D-NAME  PIC X(25) VALUE SPACES.
+           05 D-AGE   PIC X(2)  VALUE ZEROES.
+           05 D-OWNER PIC X(25) VALUE SPACES.
+           05 FILLER  PIC X(8)  VALUE SPACES.
