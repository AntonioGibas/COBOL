@@ -19,7 +19,11 @@
            05 FILLER                PIC A       VALUE SPACE.
            05 CAR-ENG-PARMS-OTHER   PIC X(20)   VALUE SPACES.
            05 FILLER                PIC A       VALUE SPACE.
-           05 CAR-MODEL-PARMS       OCCURS 10 TIMES.
+           05 CAR-MODEL-PARMS-COUNT PIC 9(2)    VALUE ZEROES.
+           05 FILLER                PIC A       VALUE SPACE.
+           05 CAR-MODEL-PARMS       OCCURS 1 TO 10 TIMES
+                                     DEPENDING ON CAR-MODEL-PARMS-COUNT
+                                     INDEXED BY CMP-IDX.
               10 MODEL-HEIGHT       PIC 9(5)V99 VALUE ZEROES.
               10 MODEL-WIDTH        PIC 9(5)V99 VALUE ZEROES.
               10 MODEL-LENGTH       PIC 9(5)V99 VALUE ZEROES.
@@ -34,3 +38,7 @@
            05 FILLER                PIC A       VALUE SPACE.
            05 CAR-LIST-EQ           PIC X(50)   VALUE SPACES.
            05 FILLER                PIC A       VALUE SPACE.
+           05 CAR-PRICE             PIC 9(7)V99 VALUE ZEROES.
+           05 FILLER                PIC A       VALUE SPACE.
+           05 CAR-CURRENCY          PIC X(3)    VALUE SPACES.
+           05 FILLER                PIC A       VALUE SPACE.
