@@ -1,51 +1,233 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CBLSORT.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-INPUT-FILE ASSIGN TO SRTFL
+                  ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SORT-INPUT-FILE RECORDING MODE F.
+       01 SORT-INPUT-RECORD PIC X(9).
+
        WORKING-STORAGE SECTION.
-       
+
+      * Polje je sada proizvoljne duljine (do WS-MAX-ELEMENTS), punjeno
+      * iz SRTFL ulazne datoteke umjesto fiksnih 9 vrijednosti.
+       01 WS-MAX-ELEMENTS            PIC 9(4) VALUE 500.
+       01 WS-ELEMENT-COUNT           PIC 9(4) VALUE 0.
        01 DATA-STRUCTURE.
-           05 UNSORTED-ARRAY PIC 9 OCCURS 9 TIMES.
+           05 UNSORTED-ARRAY PIC 9(9) OCCURS 1 TO 500 TIMES
+                              DEPENDING ON WS-ELEMENT-COUNT
+                              INDEXED BY SRT-IDX.
+
+       01 I PIC 9(4) VALUE 0.
+       01 J PIC 9(4) VALUE 0.
+       01 TEMP PIC 9(9).
+
+       01 WS-EOF-FLAG                PIC X VALUE 'N'.
+           88 END-OF-SORT-INPUT-FILE VALUE 'Y'.
+       01 WS-REJECTED-COUNT          PIC 9(4) VALUE 0.
+
+      * Redoslijed sortiranja - po defaultu uzlazno, moze se
+      * promijeniti preko PARM ORDER=ASC/ORDER=DESC.
+       01 WS-SORT-ORDER              PIC X VALUE 'A'.
+           88 SORT-ASCENDING         VALUE 'A'.
+           88 SORT-DESCENDING        VALUE 'D'.
+
+      * Struktura i paragrafi za rastavljanje PARMD na
+      * kljuc=vrijednost parove - po uzoru na TASK5C-ov
+      * PARSE-PARMD-PARA.
+       01 WS-PARMD                   PIC X(255).
+       01 WS-PARM-LEN                PIC 9(3).
 
-       01 I PIC 99 VALUE 0.
-       01 J PIC 99 VALUE 0.
-       01 TEMP PIC 9.
+       01  WS-MAX-KEYWORDS           PIC 9(4) VALUE 10.
+       01  WS-KW-COUNT               PIC 9(4) VALUE 0.
+       01  KEYWORD-TABLE.
+           02 KEYWORD-ENTRY OCCURS 1 TO 10 TIMES
+                             DEPENDING ON WS-KW-COUNT
+                             INDEXED BY KW-IDX.
+              03 KW-NAME        PIC X(30).
+              03 KW-VALUE       PIC X(30).
+              03 KW-VALID       PIC X VALUE 'Y'.
+                 88 KW-IS-VALID VALUE 'Y'.
+       01  WS-PAIR-START             PIC 9(3).
+       01  WS-PAIR-END               PIC 9(3).
+       01  WS-PAIR-LEN               PIC 9(3).
+       01  WS-EQ-POS                 PIC 9(3).
+       01  WS-PAIR                   PIC X(61).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 PARMDATA.
+           05 PARML           PIC 9(4) USAGE COMP.
+           05 PARMD           PIC X(255).
+
+       PROCEDURE DIVISION USING PARMDATA.
            DISPLAY "PROGRAM POCINJE."
-           
+
+           IF PARML > 0
+               PERFORM PARSE-PARMD-PARA THRU PARSE-PARMD-PARA-EXIT
+               PERFORM APPLY-PARM-ORDER-PARA
+                   THRU APPLY-PARM-ORDER-PARA-EXIT
+           END-IF
+
            PERFORM 0001-MAIN-ROUTINE.
-           
+
            DISPLAY "PROGRAM ZAVRSAVA."
            STOP RUN.
-           
+
        0001-MAIN-ROUTINE.
            PERFORM 0002-POPULATE-ARRAY.
-           PERFORM 0003-REVERSE-MEMBERS.
+           PERFORM 0003-SORT-MEMBERS.
            PERFORM 0004-DISPLAY-ARRAY.
-           
+
        0002-POPULATE-ARRAY.
-           DISPLAY "POPUNJAVANJE POLJA VRIJEDNOSTIMA:".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
-               MOVE I TO UNSORTED-ARRAY(I)
-               DISPLAY "ELEMENT ", I, ": ", UNSORTED-ARRAY(I)
-           END-PERFORM.
-           
-       0003-REVERSE-MEMBERS.
-           DISPLAY "OBRTANJE POLJA...".
-           MOVE 1 TO I.
-           MOVE 9 TO J.
-           
-           PERFORM UNTIL I >= J
-               MOVE UNSORTED-ARRAY(I) TO TEMP
-               MOVE UNSORTED-ARRAY(J) TO UNSORTED-ARRAY(I)
-               MOVE TEMP TO UNSORTED-ARRAY(J)
-               ADD 1 TO I
-               SUBTRACT 1 FROM J
+      * Polje se sada puni iz SRTFL datoteke, jedan numericki zapis po
+      * retku, umjesto fiksnog niza od devet ugradenih vrijednosti.
+           DISPLAY "UCITAVANJE VRIJEDNOSTI IZ SRTFL DATOTEKE:".
+           OPEN INPUT SORT-INPUT-FILE.
+
+           READ SORT-INPUT-FILE
+               AT END SET END-OF-SORT-INPUT-FILE TO TRUE
+           END-READ.
+
+           PERFORM UNTIL END-OF-SORT-INPUT-FILE
+               IF SORT-INPUT-RECORD IS NUMERIC
+                   IF WS-ELEMENT-COUNT < WS-MAX-ELEMENTS
+                       ADD 1 TO WS-ELEMENT-COUNT
+                       MOVE SORT-INPUT-RECORD
+                           TO UNSORTED-ARRAY(WS-ELEMENT-COUNT)
+                       DISPLAY "ELEMENT ", WS-ELEMENT-COUNT, ": ",
+                               UNSORTED-ARRAY(WS-ELEMENT-COUNT)
+                   ELSE
+                       ADD 1 TO WS-REJECTED-COUNT
+                       DISPLAY "ODBACEN ZAPIS - POLJE PUNO (MAX ",
+                               WS-MAX-ELEMENTS, ")"
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-REJECTED-COUNT
+                   DISPLAY "ODBACEN ZAPIS - NIJE NUMERICKA VRIJEDNOST: "
+                           SORT-INPUT-RECORD
+               END-IF
+
+               READ SORT-INPUT-FILE
+                   AT END SET END-OF-SORT-INPUT-FILE TO TRUE
+               END-READ
            END-PERFORM.
-           
+
+           CLOSE SORT-INPUT-FILE.
+           DISPLAY "UCITANO ELEMENATA: ", WS-ELEMENT-COUNT.
+           IF WS-REJECTED-COUNT > 0
+               DISPLAY "ODBACENO ZAPISA: ", WS-REJECTED-COUNT
+           END-IF.
+
+       0003-SORT-MEMBERS.
+           IF SORT-DESCENDING
+               DISPLAY "SORTIRANJE POLJA (SILAZNO)..."
+           ELSE
+               DISPLAY "SORTIRANJE POLJA (UZLAZNO)..."
+           END-IF
+
+           IF WS-ELEMENT-COUNT > 1
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WS-ELEMENT-COUNT - 1
+                   PERFORM VARYING J FROM 1 BY 1
+                           UNTIL J > WS-ELEMENT-COUNT - I
+                       IF (SORT-ASCENDING AND
+                               UNSORTED-ARRAY(J) >
+                               UNSORTED-ARRAY(J + 1))
+                          OR (SORT-DESCENDING AND
+                               UNSORTED-ARRAY(J) <
+                               UNSORTED-ARRAY(J + 1))
+                           MOVE UNSORTED-ARRAY(J) TO TEMP
+                           MOVE UNSORTED-ARRAY(J + 1)
+                               TO UNSORTED-ARRAY(J)
+                           MOVE TEMP TO UNSORTED-ARRAY(J + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
        0004-DISPLAY-ARRAY.
-           DISPLAY "OBRNUTI REDOSLIJED POLJA:".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
+           DISPLAY "SORTIRANI REDOSLIJED POLJA:".
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ELEMENT-COUNT
                DISPLAY "ELEMENT ", I, ": ", UNSORTED-ARRAY(I)
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+
+      * Rastavljanje PARMD niza na kljuc=vrijednost parove - identicno
+      * kao u TASK5C/TASK10C.
+       PARSE-PARMD-PARA.
+           MOVE SPACES TO WS-PARMD
+           MOVE PARML TO WS-PARM-LEN
+           IF WS-PARM-LEN > 255
+               MOVE 255 TO WS-PARM-LEN
+           END-IF
+           MOVE PARMD TO WS-PARMD
+           MOVE 0 TO WS-KW-COUNT
+           MOVE 1 TO WS-PAIR-START
+
+           PERFORM UNTIL WS-PAIR-START > WS-PARM-LEN
+               MOVE WS-PAIR-START TO WS-PAIR-END
+               PERFORM UNTIL WS-PAIR-END > WS-PARM-LEN
+                       OR WS-PARMD(WS-PAIR-END:1) = ","
+                   ADD 1 TO WS-PAIR-END
+               END-PERFORM
+
+               COMPUTE WS-PAIR-LEN = WS-PAIR-END - WS-PAIR-START
+               IF WS-PAIR-LEN > 0
+                   MOVE SPACES TO WS-PAIR
+                   MOVE WS-PARMD(WS-PAIR-START:WS-PAIR-LEN) TO WS-PAIR
+                   PERFORM SPLIT-PAIR-PARA THRU SPLIT-PAIR-PARA-EXIT
+               END-IF
+
+               MOVE WS-PAIR-END TO WS-PAIR-START
+               ADD 1 TO WS-PAIR-START
+           END-PERFORM.
+       PARSE-PARMD-PARA-EXIT.
+           EXIT.
+
+      * Par bez '=' (ili s '=' kao prvim znakom) se oznacava kao
+      * nevaljan (KW-VALID = 'N'), umjesto da se tiho odbaci.
+       SPLIT-PAIR-PARA.
+           MOVE 0 TO WS-EQ-POS
+           INSPECT WS-PAIR TALLYING WS-EQ-POS
+               FOR CHARACTERS BEFORE INITIAL "="
+           ADD 1 TO WS-EQ-POS
+           IF WS-KW-COUNT < WS-MAX-KEYWORDS
+               ADD 1 TO WS-KW-COUNT
+               IF WS-EQ-POS = 1 OR WS-EQ-POS >= LENGTH OF WS-PAIR
+                   MOVE FUNCTION TRIM(WS-PAIR) TO KW-NAME(WS-KW-COUNT)
+                   MOVE SPACES TO KW-VALUE(WS-KW-COUNT)
+                   MOVE "N" TO KW-VALID(WS-KW-COUNT)
+                   DISPLAY "MALFORMED SUB-PARAMETER: "
+                           FUNCTION TRIM(WS-PAIR)
+                   IF RETURN-CODE < 4
+                       MOVE 4 TO RETURN-CODE
+                   END-IF
+               ELSE
+                   MOVE FUNCTION TRIM(WS-PAIR(1:WS-EQ-POS - 1))
+                       TO KW-NAME(WS-KW-COUNT)
+                   MOVE FUNCTION TRIM(WS-PAIR(WS-EQ-POS + 1:))
+                       TO KW-VALUE(WS-KW-COUNT)
+                   MOVE "Y" TO KW-VALID(WS-KW-COUNT)
+               END-IF
+           END-IF.
+       SPLIT-PAIR-PARA-EXIT.
+           EXIT.
+
+      * Primjena ORDER= kljuca iz PARM-a na redoslijed sortiranja.
+       APPLY-PARM-ORDER-PARA.
+           PERFORM VARYING KW-IDX FROM 1 BY 1
+                   UNTIL KW-IDX > WS-KW-COUNT
+               IF KW-NAME(KW-IDX) = "ORDER"
+                   IF KW-VALUE(KW-IDX) = "DESC"
+                       MOVE 'D' TO WS-SORT-ORDER
+                   ELSE
+                       MOVE 'A' TO WS-SORT-ORDER
+                   END-IF
+               END-IF
+           END-PERFORM.
+       APPLY-PARM-ORDER-PARA-EXIT.
+           EXIT.
