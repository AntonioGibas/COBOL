@@ -1,28 +1,166 @@
-      ****************************************************************** 
+      ******************************************************************
       * TASK5C - Program zaprima parametar iz PARAM izraza u JCL-u.    *
-      *        - Ukoliko je unesen parametar, program ga ispise.       *
+      *        - Ukoliko je unesen parametar, rastavlja ga na          *
+      *          kljuc=vrijednost parove odvojene zarezima i ispisuje  *
+      *          svaki par zasebno.                                   *
       *        - Ukoliko parametar nije unesen, program ispise gresku  *
       *          te zavrsi.                                            *
-      ****************************************************************** 
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TASK5C.
       *
        ENVIRONMENT DIVISION.
        DATA DIVISION.
-       LINKAGE SECTION.  
+       WORKING-STORAGE SECTION.
+       01  WS-PARMD             PIC X(255).
+       01  WS-PARM-LEN          PIC 9(3).
+
+       01  WS-MAX-KEYWORDS      PIC 9(4) VALUE 50.
+       01  WS-KW-COUNT          PIC 9(4) VALUE 0.
+       01  KEYWORD-TABLE.
+           02 KEYWORD-ENTRY OCCURS 1 TO 50 TIMES
+                             DEPENDING ON WS-KW-COUNT
+                             INDEXED BY KW-IDX.
+              03 KW-NAME        PIC X(30).
+              03 KW-VALUE       PIC X(30).
+              03 KW-VALID       PIC X VALUE 'Y'.
+                 88 KW-IS-VALID VALUE 'Y'.
+
+       01  WS-PAIR-START        PIC 9(3).
+       01  WS-PAIR-END          PIC 9(3).
+       01  WS-PAIR-LEN          PIC 9(3).
+       01  WS-EQ-POS            PIC 9(3).
+       01  WS-PAIR              PIC X(61).
+
+      * Strukturirani zapis o gresci - vidi shared/copylib/EXCPTLOG i
+      * shared/source/WRITEEXC.
+           COPY EXCPTLOG.
+
+       LINKAGE SECTION.
       * Struktura za zaprimanje parametara iz PARM statementa JCL-a
-       01 PARMDATA.                               
+       01 PARMDATA.
            05 PARML           PIC 9(4) USAGE COMP.
-           05 PARMD           PIC X(255).  
+           05 PARMD           PIC X(255).
       *
        PROCEDURE DIVISION USING PARMDATA.
-           
-           IF PARML > 0                           
-              DISPLAY "Success"                   
-              DISPLAY "Parm lenght: " PARML       
-              DISPLAY "Parm = " PARMD             
+      * Standardni shop-wide RETURN-CODE: 0=OK, 4=upozorenje/
+      * preskoceni zapisi, 8=greska u podacima, 12=greska datoteke.
+           MOVE 0 TO RETURN-CODE.
+
+           IF PARML > 0
+                   AND (FUNCTION TRIM(PARMD(1:PARML)) = "HELP"
+                        OR FUNCTION TRIM(PARMD(1:PARML)) = "?")
+              PERFORM DISPLAY-USAGE-PARA THRU DISPLAY-USAGE-PARA-EXIT
+           ELSE
+           IF PARML > 0
+              DISPLAY "Success"
+              DISPLAY "Parm lenght: " PARML
+              DISPLAY "Parm = " PARMD
+              PERFORM PARSE-PARMD-PARA THRU PARSE-PARMD-PARA-EXIT
+              PERFORM DISPLAY-KEYWORDS-PARA
+                      THRU DISPLAY-KEYWORDS-PARA-EXIT
            ELSE
                 DISPLAY "WRONG PARM!"
-           END-IF 
+                MOVE 8 TO RETURN-CODE
+                MOVE "TASK5C" TO EXC-PROGRAM-ID
+                MOVE "PROCEDURE DIVISION" TO EXC-PARAGRAPH
+                MOVE "8" TO EXC-CONDITION-CODE
+                MOVE "WRONG PARM! - NO PARM PASSED TO TASK5C"
+                    TO EXC-DESCRIPTION
+                CALL "WRITEEXC" USING EXCEPTION-LOG-RECORD
+           END-IF
+           END-IF
            DISPLAY "...".
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+      * PARM=HELP ili PARM=? ispisuje kratku uputu o ocekivanom
+      * obliku PARM-a umjesto da se pokusa rastaviti kao kljuc=
+      * vrijednost parovi - operateru koji istrazuje neuspjeli run
+      * u 2 ujutro ne treba izvorni kod da se sjeti poziva.
+       DISPLAY-USAGE-PARA.
+           DISPLAY "TASK5C - USAGE".
+           DISPLAY "  PARM='kljuc1=vrijednost1,kljuc2=vrijednost2,...'".
+           DISPLAY "  Rastavlja PARM na kljuc=vrijednost parove".
+           DISPLAY "  odvojene zarezima i ispisuje svaki par, npr.".
+           DISPLAY "  PARM='RUNDATE=20260101,MODE=TEST'.".
+           DISPLAY "  PARM='HELP' ili PARM='?' ispisuje ovu uputu.".
+
+       DISPLAY-USAGE-PARA-EXIT.
+           EXIT.
+
+      * Rastavlja PARMD na kljuc=vrijednost parove odvojene zarezima,
+      * npr. "RUNDATE=20260101,MODE=TEST", i puni KEYWORD-TABLE.
+       PARSE-PARMD-PARA.
+           MOVE SPACES TO WS-PARMD.
+           MOVE PARMD(1:PARML) TO WS-PARMD.
+           MOVE PARML TO WS-PARM-LEN.
+
+           MOVE 1 TO WS-PAIR-START.
+
+           PERFORM UNTIL WS-PAIR-START > WS-PARM-LEN
+                   OR WS-KW-COUNT >= WS-MAX-KEYWORDS
+
+               MOVE WS-PAIR-START TO WS-PAIR-END
+               PERFORM UNTIL WS-PAIR-END > WS-PARM-LEN
+                       OR WS-PARMD(WS-PAIR-END:1) = ','
+                   ADD 1 TO WS-PAIR-END
+               END-PERFORM
+
+               COMPUTE WS-PAIR-LEN = WS-PAIR-END - WS-PAIR-START
+               IF WS-PAIR-LEN > 0
+                   ADD 1 TO WS-KW-COUNT
+                   MOVE SPACES TO WS-PAIR
+                   MOVE WS-PARMD(WS-PAIR-START:WS-PAIR-LEN) TO WS-PAIR
+                   PERFORM SPLIT-PAIR-PARA THRU SPLIT-PAIR-PARA-EXIT
+               END-IF
+
+               COMPUTE WS-PAIR-START = WS-PAIR-END + 1
+           END-PERFORM.
+
+       PARSE-PARMD-PARA-EXIT.
+           EXIT.
+
+      * Rastavlja jedan "kljuc=vrijednost" par na KW-NAME i KW-VALUE.
+      * Par bez '=' se oznacava kao nevaljan (KW-VALID = 'N').
+       SPLIT-PAIR-PARA.
+           MOVE 0 TO WS-EQ-POS.
+           INSPECT WS-PAIR TALLYING WS-EQ-POS
+               FOR CHARACTERS BEFORE INITIAL '='.
+
+           IF WS-EQ-POS = 0 OR WS-EQ-POS >= LENGTH OF WS-PAIR - 1
+               MOVE FUNCTION TRIM(WS-PAIR) TO KW-NAME(WS-KW-COUNT)
+               MOVE SPACES TO KW-VALUE(WS-KW-COUNT)
+               MOVE 'N' TO KW-VALID(WS-KW-COUNT)
+           ELSE
+               MOVE WS-PAIR(1:WS-EQ-POS) TO KW-NAME(WS-KW-COUNT)
+               MOVE WS-PAIR(WS-EQ-POS + 2:) TO KW-VALUE(WS-KW-COUNT)
+               MOVE 'Y' TO KW-VALID(WS-KW-COUNT)
+           END-IF.
+
+       SPLIT-PAIR-PARA-EXIT.
+           EXIT.
+
+       DISPLAY-KEYWORDS-PARA.
+           DISPLAY "PARM KEYWORDS FOUND: " WS-KW-COUNT.
+           PERFORM VARYING KW-IDX FROM 1 BY 1
+                   UNTIL KW-IDX > WS-KW-COUNT
+               IF KW-IS-VALID(KW-IDX)
+                   DISPLAY "  " FUNCTION TRIM(KW-NAME(KW-IDX))
+                           " = " FUNCTION TRIM(KW-VALUE(KW-IDX))
+               ELSE
+                   DISPLAY "  MALFORMED SUB-PARAMETER: "
+                           FUNCTION TRIM(KW-NAME(KW-IDX))
+                   MOVE 4 TO RETURN-CODE
+                   MOVE "TASK5C" TO EXC-PROGRAM-ID
+                   MOVE "DISPLAY-KEYWORDS-PARA" TO EXC-PARAGRAPH
+                   MOVE "4" TO EXC-CONDITION-CODE
+                   MOVE SPACES TO EXC-DESCRIPTION
+                   STRING "MALFORMED SUB-PARAMETER: "
+                          FUNCTION TRIM(KW-NAME(KW-IDX))
+                       DELIMITED BY SIZE INTO EXC-DESCRIPTION
+                   CALL "WRITEEXC" USING EXCEPTION-LOG-RECORD
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-KEYWORDS-PARA-EXIT.
+           EXIT.
