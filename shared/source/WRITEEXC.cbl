@@ -0,0 +1,34 @@
+      ******************************************************************
+      *    WRITEEXC - Zajednicki uslugni potprogram koji upisuje jedan *
+      *               EXCEPTION-LOG-RECORD (vidi shared/copylib/       *
+      *               EXCPTLOG) u zajednicki EXCPTFL skup podataka,    *
+      *               po uzoru na shared/source/WRITELOG.cbl - svaki  *
+      *               poziv sam otvara/zatvara datoteku (OPEN EXTEND).*
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITEEXC.
+       AUTHOR. Z26069.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO EXCPTFL
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EXCEPTION-LOG-FILE RECORDING MODE F.
+       01 EXCEPTION-LOG-FILE-RECORD PIC X(109).
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+           COPY EXCPTLOG.
+
+       PROCEDURE DIVISION USING EXCEPTION-LOG-RECORD.
+       0000-MAIN-PARA.
+           OPEN EXTEND EXCEPTION-LOG-FILE.
+           MOVE EXCEPTION-LOG-RECORD TO EXCEPTION-LOG-FILE-RECORD.
+           WRITE EXCEPTION-LOG-FILE-RECORD.
+           CLOSE EXCEPTION-LOG-FILE.
+           GOBACK.
