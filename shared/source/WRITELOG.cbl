@@ -0,0 +1,35 @@
+      ******************************************************************
+      *    WRITELOG - Zajednicki uslugni potprogram koji upisuje jedan *
+      *               AUDIT-LOG-RECORD (vidi shared/copylib/AUDITLOG)  *
+      *               u zajednicki AUDITFL skup podataka. Svaki poziv *
+      *               sam otvara/zatvara datoteku (OPEN EXTEND) kako  *
+      *               bi vise neovisno prevedenih programa moglo      *
+      *               dijeliti isti audit trag bez dijeljenja FD-a.   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITELOG.
+       AUTHOR. Z26069.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITFL
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-LOG-FILE RECORDING MODE F.
+       01 AUDIT-LOG-FILE-RECORD PIC X(81).
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+           COPY AUDITLOG.
+
+       PROCEDURE DIVISION USING AUDIT-LOG-RECORD.
+       0000-MAIN-PARA.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           MOVE AUDIT-LOG-RECORD TO AUDIT-LOG-FILE-RECORD.
+           WRITE AUDIT-LOG-FILE-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+           GOBACK.
