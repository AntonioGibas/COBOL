@@ -0,0 +1,74 @@
+      ******************************************************************
+      *    VALIDREC - Zajednicki uslugni potprogram koji provjerava    *
+      *               jedan ulazni zapis (RECVALID-REQUEST, vidi       *
+      *               shared/copylib/RECVALID) protiv njegove          *
+      *               ocekivane duljine i popisa obaveznih polja, prije*
+      *               nego ga pozivatelj sam rastavi na polja. Ako     *
+      *               zapis ne prodje provjeru, upisuje ga zajedno s   *
+      *               razlogom u zajednicki RJCTFL skup podataka (vidi *
+      *               shared/copylib/RJCTLOG) i postavlja RV-RESULT-   *
+      *               FLAG na 'N' - pozivatelj odlucuje hoce li        *
+      *               zapis preskociti i/ili podici RETURN-CODE.       *
+      *               Svaki poziv sam otvara/zatvara RJCTFL (OPEN      *
+      *               EXTEND), isti obrazac kao shared/source/         *
+      *               WRITELOG.cbl i shared/source/WRITEEXC.cbl.       *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDREC.
+       AUTHOR. Z26069.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECT-LOG-FILE ASSIGN TO RJCTFL
+                  ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REJECT-LOG-FILE RECORDING MODE F.
+       01 REJECT-LOG-FILE-RECORD PIC X(240).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLD-IDX        PIC 9(4) USAGE COMP.
+       01 WS-REASON         PIC X(30) VALUE SPACES.
+
+           COPY RJCTLOG.
+
+       LINKAGE SECTION.
+           COPY RECVALID.
+
+       PROCEDURE DIVISION USING RECVALID-REQUEST.
+       0000-MAIN-PARA.
+           SET RV-RECORD-VALID TO TRUE.
+           MOVE SPACES TO WS-REASON.
+
+           IF RV-RECORD-LENGTH < RV-EXPECTED-LENGTH
+               SET RV-RECORD-INVALID TO TRUE
+               MOVE "RECORD SHORTER THAN EXPECTED LENGTH"
+                   TO WS-REASON
+           END-IF.
+
+           IF RV-RECORD-VALID AND RV-REQUIRED-FIELD-COUNT > 0
+               PERFORM VARYING WS-FLD-IDX FROM 1 BY 1
+                       UNTIL WS-FLD-IDX > RV-REQUIRED-FIELD-COUNT
+                          OR RV-RECORD-INVALID
+                   IF RV-RECORD-DATA(RV-FIELD-START(WS-FLD-IDX):
+                           RV-FIELD-LENGTH(WS-FLD-IDX)) = SPACES
+                       SET RV-RECORD-INVALID TO TRUE
+                       MOVE "REQUIRED FIELD MISSING" TO WS-REASON
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF RV-RECORD-INVALID
+               MOVE RV-PROGRAM-ID TO RJL-PROGRAM-ID
+               MOVE WS-REASON TO RJL-REASON
+               MOVE RV-RECORD-DATA TO RJL-RECORD-DATA
+               MOVE WS-REASON TO RV-REJECT-REASON
+               OPEN EXTEND REJECT-LOG-FILE
+               MOVE REJECT-LOG-RECORD TO REJECT-LOG-FILE-RECORD
+               WRITE REJECT-LOG-FILE-RECORD
+               CLOSE REJECT-LOG-FILE
+           END-IF.
+
+           GOBACK.
