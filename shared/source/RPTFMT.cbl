@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    RPTFMT - Zajednicki uslugni potprogram koji od alfanumericke *
+      *             oznake i numericke vrijednosti gradi jedan          *
+      *             konzistentno formatiran redak izvjestaja, u stilu   *
+      *             CBLMSG-ovog MESSAGE-STRUCT/NUMR-EDITED-PART.        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTFMT.
+       AUTHOR. Z26069.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VALUE-EDITED       PIC -(8)9.99.
+
+       LINKAGE SECTION.
+       01 RF-TAG                PIC X(10).
+       01 RF-VALUE              PIC S9(9)V99 COMP-3.
+       01 RF-FORMATTED-LINE     PIC X(40).
+
+       PROCEDURE DIVISION USING RF-TAG RF-VALUE RF-FORMATTED-LINE.
+       0000-MAIN-PARA.
+           MOVE RF-VALUE TO WS-VALUE-EDITED.
+           MOVE SPACES TO RF-FORMATTED-LINE.
+           STRING RF-TAG " " FUNCTION TRIM(WS-VALUE-EDITED)
+               DELIMITED BY SIZE INTO RF-FORMATTED-LINE.
+           GOBACK.
