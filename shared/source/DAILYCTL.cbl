@@ -0,0 +1,80 @@
+      ******************************************************************
+      *    DAILYCTL - Orkestracijski driver koji redom poziva          *
+      *               TASK3C, CMPROC i PPLATE1 unutar jednog batch     *
+      *               prozora, provjeravajuci RETURN-CODE nakon        *
+      *               svakog koraka i zaustavljajuci se na prvoj       *
+      *               greski umjesto da slijepo nastavi na sljedeci.   *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILYCTL.
+       AUTHOR. Z26069.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STEP-NAME           PIC X(8).
+       01 WS-STEP-RC             PIC S9(4) COMP.
+       01 WS-ABORTED             PIC X VALUE 'N'.
+           88 RUN-ABORTED        VALUE 'Y'.
+
+      * Najveci (najozbiljniji) RC vidjen medu koracima - prenosi se
+      * na izlaz cak i kad lanac zavrsi bez prekida, tako da RC=4
+      * upozorenje iz nekog koraka ne bude prekriveno konacnim RC=0.
+       01 WS-MAX-RC              PIC S9(4) COMP VALUE 0.
+
+      * CMPROC i PPLATE1 ocekuju PROCEDURE DIVISION USING PARMDATA
+      * (za DRYRUN i druge PARM opcije) - DAILYCTL ih pokrece bez
+      * PARM-a, pa salje PARML=0/PARMD=SPACES za normalan (ne-dry-run)
+      * orkestrirani korak.
+       01 WS-STEP-PARMDATA.
+           05 WS-STEP-PARML      PIC 9(4) USAGE COMP VALUE 0.
+           05 WS-STEP-PARMD      PIC X(255) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "DAILYCTL - POCETAK DNEVNE OBRADE".
+
+           MOVE "TASK3C" TO WS-STEP-NAME.
+           CALL "TASK3C".
+           PERFORM CHECK-STEP-RC-PARA THRU CHECK-STEP-RC-PARA-EXIT.
+
+           IF NOT RUN-ABORTED
+               MOVE "CMPROC" TO WS-STEP-NAME
+               CALL "CMPROC" USING WS-STEP-PARMDATA
+               PERFORM CHECK-STEP-RC-PARA THRU CHECK-STEP-RC-PARA-EXIT
+           END-IF.
+
+           IF NOT RUN-ABORTED
+               MOVE "PPLATE1" TO WS-STEP-NAME
+               CALL "PPLATE1" USING WS-STEP-PARMDATA
+               PERFORM CHECK-STEP-RC-PARA THRU CHECK-STEP-RC-PARA-EXIT
+           END-IF.
+
+           IF RUN-ABORTED
+               DISPLAY "DAILYCTL - OBRADA PREKINUTA NA KORAKU "
+                       WS-STEP-NAME
+               MOVE WS-STEP-RC TO RETURN-CODE
+           ELSE
+               DISPLAY "DAILYCTL - DNEVNA OBRADA ZAVRSENA USPJESNO"
+               MOVE WS-MAX-RC TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+      * Provjerava RETURN-CODE koji je postavio upravo pozvani korak.
+      * Standardni shop-wide RETURN-CODE (vidi req041): 0=OK,
+      * 4=upozorenje/preskoceni zapisi (ne prekida lanac - TASK3C/
+      * CMPROC/PPLATE1 ga vracaju za pojedinacno odbacene zapise),
+      * 8=greska u podacima, 12=greska datoteke/VSAM-a (oboje prekidaju
+      * lanac).
+       CHECK-STEP-RC-PARA.
+           MOVE RETURN-CODE TO WS-STEP-RC
+           DISPLAY "DAILYCTL - KORAK " WS-STEP-NAME
+                   " ZAVRSIO S RC=" WS-STEP-RC
+           IF WS-STEP-RC > WS-MAX-RC
+               MOVE WS-STEP-RC TO WS-MAX-RC
+           END-IF.
+           IF WS-STEP-RC > 4
+               SET RUN-ABORTED TO TRUE
+           END-IF.
+       CHECK-STEP-RC-PARA-EXIT.
+           EXIT.
