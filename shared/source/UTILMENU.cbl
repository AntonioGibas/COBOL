@@ -0,0 +1,83 @@
+      ******************************************************************
+      *    UTILMENU - Operaterski izbornik za ad hoc pokretanje        *
+      *               samostalnih utility programa bez trazenja i      *
+      *               predaje zasebnog JCL-a za svaki od njih. Ispisuje*
+      *               ponudjene programe po imenu/namjeni, ACCEPT-a    *
+      *               odabir s SYSIN-a, te CALLa odabrani program.     *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UTILMENU.
+       AUTHOR. Z26069.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHOICE              PIC 9(2) VALUE ZEROS.
+
+      * Utility programi koji primaju PARMDATA dobivaju "prazan" PARM
+      * (PARML=0/PARMD=SPACES) kad se pokrecu preko izbornika - isti
+      * obrazac kao shared/source/DAILYCTL.cbl-ov WS-STEP-PARMDATA za
+      * orkestrirane korake bez PARM-a.
+       01 WS-MENU-PARMDATA.
+           05 WS-MENU-PARML      PIC 9(4) USAGE COMP VALUE 0.
+           05 WS-MENU-PARMD      PIC X(255) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM DISPLAY-MENU-PARA.
+           ACCEPT WS-CHOICE.
+           PERFORM DISPATCH-CHOICE-PARA.
+           STOP RUN.
+
+      * Popis ponudjenih programa - broj/PROGRAM-ID/kratak opis.
+       DISPLAY-MENU-PARA.
+           DISPLAY "=================================================".
+           DISPLAY "  Z26069 UTILITY MENU".
+           DISPLAY "=================================================".
+           DISPLAY " 1 - TASK3C   - provjera opcija iz INFL protiv".
+           DISPLAY "                kontrolne OPTFL tablice".
+           DISPLAY " 2 - TASK5C   - rastavljanje PARM=kljuc=vrijednost".
+           DISPLAY "                parova".
+           DISPLAY " 3 - CMODEL   - obrada modela (TASK07C)".
+           DISPLAY " 4 - CBLTBL   - rastavljanje stringa po".
+           DISPLAY "                razdjelniku (TASK11C)".
+           DISPLAY " 5 - CBLSORT  - sortiranje niza ucitanog iz".
+           DISPLAY "                SRTFL (TASK9C)".
+           DISPLAY " 6 - CBLEMPS  - obrada tablice zaposlenika".
+           DISPLAY "                (TASK10C)".
+           DISPLAY " 7 - CBLMSG   - demonstracija poruka (TASK8C)".
+           DISPLAY " 8 - CBLTYPE  - demonstracija tipova podataka".
+           DISPLAY "                i racuna (TASK13C)".
+           DISPLAY "=================================================".
+           DISPLAY "Unesite broj odabira: ".
+
+       DISPLAY-MENU-PARA-EXIT.
+           EXIT.
+
+      * Poziva odabrani program; nepoznat odabir vraca RETURN-CODE 8
+      * umjesto da tiho ne napravi nista, u skladu sa shop-wide
+      * RETURN-CODE konvencijom (vidi req 041).
+       DISPATCH-CHOICE-PARA.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   CALL "TASK3C"
+               WHEN 2
+                   CALL "TASK5C" USING WS-MENU-PARMDATA
+               WHEN 3
+                   CALL "CMODEL"
+               WHEN 4
+                   CALL "CBLTBL"
+               WHEN 5
+                   CALL "CBLSORT" USING WS-MENU-PARMDATA
+               WHEN 6
+                   CALL "CBLEMPS" USING WS-MENU-PARMDATA
+               WHEN 7
+                   CALL "CBLMSG"
+               WHEN 8
+                   CALL "CBLTYPE"
+               WHEN OTHER
+                   DISPLAY "INVALID CHOICE: " WS-CHOICE
+                   MOVE 8 TO RETURN-CODE
+           END-EVALUATE.
+
+       DISPATCH-CHOICE-PARA-EXIT.
+           EXIT.
