@@ -0,0 +1,56 @@
+      ******************************************************************
+      *    DTSTAMP - Zajednicka uslugna potprogram koji puni           *
+      *              DATE-TIME-STRUCT (vidi CBLTYPE) iz FUNCTION       *
+      *              CURRENT-DATE, tako da CMPROC, PPLATE1 i ostali    *
+      *              izvjestajni programi mogu ispisati dosljedan      *
+      *              datum/vrijeme pokretanja u zaglavlju izvjestaja   *
+      *              umjesto da svaki sam izmislja svoj format.        *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTSTAMP.
+       AUTHOR. Z26069.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SYSTEM-TIMESTAMP.
+           05 WS-SYS-YEAR          PIC 9(4).
+           05 WS-SYS-MONTH         PIC 9(2).
+           05 WS-SYS-DAY           PIC 9(2).
+           05 WS-SYS-HOURS         PIC 9(2).
+           05 WS-SYS-MINUTES       PIC 9(2).
+           05 WS-SYS-SECONDS       PIC 9(2).
+           05 WS-SYS-HUNDREDTHS    PIC 9(2).
+           05 FILLER               PIC X(9).
+
+       LINKAGE SECTION.
+      *     Isti raspored kao CBLTYPE-ov DATE-TIME-STRUCT - separatori
+      *     su vec ugradeni kao FILLER VALUE, pa je popunjena struktura
+      *     sama po sebi ispisiv (print-ready) niz.
+       01 DATE-TIME-STRUCT.
+           05 ST-DAY                   PIC 9(2).
+           05 FILLER                   PIC X      VALUE '-'.
+           05 ST-MONTH                 PIC 9(2).
+           05 FILLER                   PIC X      VALUE '-'.
+           05 ST-YEAR                  PIC 9(4).
+           05 FILLER                   PIC X      VALUE SPACE.
+           05 ST-HOURS                 PIC 99.
+           05 FILLER                   PIC X      VALUE ':'.
+           05 ST-MINUTES               PIC 99.
+           05 FILLER                   PIC X      VALUE ':'.
+           05 ST-SECCONDS              PIC 99.
+           05 FILLER                   PIC X      VALUE ':'.
+           05 ST-MILISECCONDS          PIC 99.
+
+       PROCEDURE DIVISION USING DATE-TIME-STRUCT.
+       0000-MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-SYSTEM-TIMESTAMP.
+
+           MOVE WS-SYS-DAY        TO ST-DAY.
+           MOVE WS-SYS-MONTH      TO ST-MONTH.
+           MOVE WS-SYS-YEAR       TO ST-YEAR.
+           MOVE WS-SYS-HOURS      TO ST-HOURS.
+           MOVE WS-SYS-MINUTES    TO ST-MINUTES.
+           MOVE WS-SYS-SECONDS    TO ST-SECCONDS.
+           MOVE WS-SYS-HUNDREDTHS TO ST-MILISECCONDS.
+
+           GOBACK.
