@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    RJCTLOG - Zajednicki slog odbacenog zapisa. Upisuje ga      *
+      *              shared/source/VALIDREC.cbl u zajednicki RJCTFL    *
+      *              skup podataka kad RECVALID-REQUEST provjera       *
+      *              (vidi shared/copylib/RECVALID) ustanovi da je     *
+      *              zapis prekratak ili mu nedostaje obavezno polje.  *
+      ******************************************************************
+       01 REJECT-LOG-RECORD.
+           05 RJL-PROGRAM-ID           PIC X(8).
+           05 FILLER                   PIC X      VALUE SPACE.
+           05 RJL-REASON                PIC X(30).
+           05 FILLER                   PIC X      VALUE SPACE.
+           05 RJL-RECORD-DATA           PIC X(200).
