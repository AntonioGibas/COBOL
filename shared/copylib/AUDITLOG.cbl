@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    AUDITLOG - Zajednicki slog audit traga. Koriste ga svi      *
+      *               batch programi koji zovu shared/source/          *
+      *               WRITELOG.cbl kako bi zabiljezili jedno           *
+      *               pokretanje u zajednickom AUDITFL skupu podataka. *
+      ******************************************************************
+       01 AUDIT-LOG-RECORD.
+           05 ALOG-RUN-ID              PIC X(8).
+           05 FILLER                   PIC X      VALUE SPACE.
+           05 ALOG-PROGRAM-NAME        PIC X(8).
+           05 FILLER                   PIC X      VALUE SPACE.
+           05 ALOG-START-TIMESTAMP     PIC X(22).
+           05 FILLER                   PIC X      VALUE SPACE.
+           05 ALOG-END-TIMESTAMP       PIC X(22).
+           05 FILLER                   PIC X      VALUE SPACE.
+           05 ALOG-RECORD-COUNT        PIC 9(8).
+           05 FILLER                   PIC X      VALUE SPACE.
+           05 ALOG-STATUS              PIC X(8).
