@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    EXCPTLOG - Zajednicki slog strukturiranog zapisa o gresci.  *
+      *               Koriste ga programi koji zovu shared/source/     *
+      *               WRITEEXC.cbl kako bi pogreske koje danas samo    *
+      *               nestanu u SYSOUT-u zavrsile u trajnom EXCPTFL    *
+      *               skupu podataka.                                  *
+      ******************************************************************
+       01 EXCEPTION-LOG-RECORD.
+           05 EXC-PROGRAM-ID           PIC X(8).
+           05 FILLER                   PIC X      VALUE SPACE.
+           05 EXC-PARAGRAPH            PIC X(30).
+           05 FILLER                   PIC X      VALUE SPACE.
+           05 EXC-CONDITION-CODE       PIC X(8).
+           05 FILLER                   PIC X      VALUE SPACE.
+           05 EXC-DESCRIPTION          PIC X(60).
