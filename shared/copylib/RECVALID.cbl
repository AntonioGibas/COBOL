@@ -0,0 +1,31 @@
+      ******************************************************************
+      *    RECVALID - Zajednicki slog zahtjeva za provjeru ulaznog     *
+      *               zapisa. Koriste ga programi koji zovu            *
+      *               shared/source/VALIDREC.cbl kako bi provjerili   *
+      *               duljinu sadrzaja i obavezna polja zapisa prije  *
+      *               nego ga sami rastave na polja - vidi RV-RECORD- *
+      *               DATA/RV-EXPECTED-LENGTH/RV-REQUIRED-FIELD nize. *
+      ******************************************************************
+       01 RECVALID-REQUEST.
+           05 RV-PROGRAM-ID            PIC X(8).
+           05 RV-RECORD-DATA           PIC X(200).
+      * Stvarna duljina sadrzaja zapisa (bez pratecih razmaka) -
+      * poziva FUNCTION LENGTH(FUNCTION TRIM(...)) racuna pozivatelj.
+           05 RV-RECORD-LENGTH         PIC 9(4) USAGE COMP.
+      * Minimalna ocekivana duljina sadrzaja - ako je RV-RECORD-LENGTH
+      * manja, zapis je prekratak/osakacen. NE postavljati ovo na
+      * poziciju kraja zadnjeg obaveznog polja: RV-RECORD-LENGTH dolazi
+      * od FUNCTION TRIM nad cijelim zapisom, pa svaki razmak unutar
+      * zapisa (npr. kratak sadrzaj zadnjeg obaveznog polja) skracuje
+      * izracunatu duljinu ispod stvarnog kraja tog polja. Za provjeru
+      * da pojedino polje nije prazno koristiti RV-REQUIRED-FIELD;
+      * ovdje staviti stvarni minimum (cesto 1 - "zapis nije prazan").
+           05 RV-EXPECTED-LENGTH       PIC 9(4) USAGE COMP.
+           05 RV-REQUIRED-FIELD-COUNT  PIC 9(2) USAGE COMP.
+           05 RV-REQUIRED-FIELD OCCURS 5 TIMES.
+               10 RV-FIELD-START       PIC 9(4) USAGE COMP.
+               10 RV-FIELD-LENGTH      PIC 9(4) USAGE COMP.
+           05 RV-RESULT-FLAG           PIC X VALUE 'Y'.
+               88 RV-RECORD-VALID        VALUE 'Y'.
+               88 RV-RECORD-INVALID      VALUE 'N'.
+           05 RV-REJECT-REASON         PIC X(30).
